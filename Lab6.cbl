@@ -3,6 +3,16 @@
       * Date:
       * Purpose: read the car file -> write into table -> read file again ...
       * Tectonics: cobc
+      *
+      * Modification History:
+      *  09-AUG-2026 SL - link each car record to the owning student
+      *                   (STUDENT-NUMBER) and a parking permit number
+      *  09-AUG-2026 SL - build an indexed copy of CARFILE.DAT keyed
+      *                   on PERMIT-NUMBER after entry closes, for
+      *                   single-permit lookup
+      *  09-AUG-2026 SL - added RATING (condition rating 1-5), now
+      *                   captured at entry and persisted on both the
+      *                   line-sequential and indexed car records
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LAB6.
@@ -11,7 +21,17 @@
        FILE-CONTROL.
              SELECT CAR-FILE
              ASSIGN "..\CARFILE.DAT"
-            ORGANIZATION IS LINE SEQUENTIAL.
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CAR-FILE-STATUS.
+
+      * indexed image of CARFILE.DAT, keyed on permit number, so one
+      * permit can be looked up without scanning the whole file
+             SELECT CAR-INDEXED-FILE
+             ASSIGN TO "..\CARIDX6.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS IDX-PERMIT-NUMBER
+             FILE STATUS IS IDX-FILE-STATUS.
 .
        DATA DIVISION.
        FILE SECTION.
@@ -20,12 +40,30 @@
            05 CAR-TYPE PIC X(5).
            05 CAR-YEAR PIC 9(4).
            05 ENGINE-SIZE PIC 9(1).
+           05 OWNER-STUDENT-NUMBER PIC 9(6).
+           05 PERMIT-NUMBER PIC 9(6).
+           05 RATING PIC 9(1).
        01 CAR-OUT.
            05 CAR-TYPE-OUT PIC X(5).
            05 CAR-YEAR-OUT PIC 9(4).
            05 ENGINE-SIZE-OUT PIC 9(1).
+           05 OWNER-STUDENT-NUMBER-OUT PIC 9(6).
+           05 PERMIT-NUMBER-OUT PIC 9(6).
+           05 RATING-OUT PIC 9(1).
+
+      * indexed copy of CAR-OUT, re-keyed with the permit number first
+       FD CAR-INDEXED-FILE.
+       01 CAR-INDEXED-RECORD.
+           05 IDX-PERMIT-NUMBER PIC 9(6).
+           05 IDX-CAR-TYPE PIC X(5).
+           05 IDX-CAR-YEAR PIC 9(4).
+           05 IDX-ENGINE-SIZE PIC 9(1).
+           05 IDX-OWNER-STUDENT-NUMBER PIC 9(6).
+           05 IDX-RATING PIC 9(1).
 
        WORKING-STORAGE SECTION.
+       01 CAR-FILE-STATUS PIC X(2).
+       01 IDX-FILE-STATUS PIC X(2).
        01 EOF-FLG PIC X.
        01 ANSWER PIC A(1) VALUE 'A'.
        01 SUB-1 PIC 9(3) VALUE ZERO.
@@ -34,6 +72,15 @@
            05 CAR-TYPE-IN PIC X(5).
            05 CAR-YEAR-IN PIC 9(4).
            05 ENGINE-SIZE-IN PIC 9(1).
+      * the student this car/permit is registered to, and the permit
+      * number issued for it - ties LAB6's car file back to the
+      * student master (STUDENT-NUMBER in Project3's STUFILE3.txt)
+           05 OWNER-STUDENT-NUMBER-IN PIC 9(6).
+           05 PERMIT-NUMBER-IN PIC 9(6).
+      * condition rating, 1 (poor) to 5 (excellent), assigned at entry
+      * and carried through to both the line-sequential and indexed
+      * copies of the car record
+           05 RATING-IN PIC 9(1).
 
        PROCEDURE DIVISION.
        100-MAIN-PROCEDURE.
@@ -41,6 +88,7 @@
            PERFORM 202-WRITE-RECORD
                VARYING SUB-1 FROM 1 BY 1 UNTIL ANSWER = 'Q'.
            PERFORM 203-CLOSE-FILE.
+           PERFORM 400-CONVERT-TO-INDEXED-FILE.
            STOP RUN.
 
            201-INITIATE-FILE.
@@ -71,13 +119,73 @@
                    DISPLAY "PLEASE ENTER ENGINE SIZE:".
                    ACCEPT ENGINE-SIZE-IN.
 
+                   DISPLAY "PLEASE ENTER OWNER'S STUDENT NUMBER:".
+                   ACCEPT OWNER-STUDENT-NUMBER-IN.
+
+                   DISPLAY "PLEASE ENTER PERMIT NUMBER:".
+                   ACCEPT PERMIT-NUMBER-IN.
+
+                   DISPLAY "PLEASE ENTER CONDITION RATING (1-5):".
+                   ACCEPT RATING-IN.
+
                304-WRITE-DATA-TABLE.
                    ADD 1 TO SUB-1.
                    MOVE CAR-TYPE-IN TO CAR-TYPE(SUB-1) CAR-TYPE-OUT.
                    MOVE CAR-YEAR-IN TO CAR-YEAR(SUB-1) CAR-YEAR-OUT.
                    MOVE ENGINE-SIZE-IN
                    TO ENGINE-SIZE(SUB-1) ENGINE-SIZE-OUT.
+                   MOVE OWNER-STUDENT-NUMBER-IN TO
+                     OWNER-STUDENT-NUMBER(SUB-1)
+                     OWNER-STUDENT-NUMBER-OUT.
+                   MOVE PERMIT-NUMBER-IN TO
+                     PERMIT-NUMBER(SUB-1) PERMIT-NUMBER-OUT.
+                   MOVE RATING-IN TO RATING(SUB-1) RATING-OUT.
 
                    WRITE CAR-OUT.
 
+      * rebuild the indexed copy of CARFILE.DAT, keyed on permit
+      * number, from the line-sequential file just written
+           400-CONVERT-TO-INDEXED-FILE.
+               OPEN INPUT CAR-FILE.
+               IF CAR-FILE-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN CARFILE.DAT - STATUS "
+                     CAR-FILE-STATUS
+                   STOP RUN
+               END-IF.
+
+               OPEN OUTPUT CAR-INDEXED-FILE.
+               IF IDX-FILE-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN CARIDX6.DAT - STATUS "
+                     IDX-FILE-STATUS
+                   STOP RUN
+               END-IF.
+
+               MOVE 'N' TO EOF-FLG.
+               PERFORM 401-CONVERT-ONE-CAR
+                   UNTIL EOF-FLG = 'Y'.
+
+               CLOSE CAR-FILE.
+               CLOSE CAR-INDEXED-FILE.
+
+               401-CONVERT-ONE-CAR.
+                   READ CAR-FILE
+                       AT END
+                           MOVE 'Y' TO EOF-FLG
+                   END-READ.
+                   IF EOF-FLG IS NOT EQUAL TO 'Y'
+                       MOVE PERMIT-NUMBER-OUT TO IDX-PERMIT-NUMBER
+                       MOVE CAR-TYPE-OUT TO IDX-CAR-TYPE
+                       MOVE CAR-YEAR-OUT TO IDX-CAR-YEAR
+                       MOVE ENGINE-SIZE-OUT TO IDX-ENGINE-SIZE
+                       MOVE OWNER-STUDENT-NUMBER-OUT
+                         TO IDX-OWNER-STUDENT-NUMBER
+                       MOVE RATING-OUT TO IDX-RATING
+                       WRITE CAR-INDEXED-RECORD
+                           INVALID KEY
+                               DISPLAY
+                                 "DUPLICATE PERMIT NUMBER SKIPPED "
+                                 "ON INDEX BUILD: " PERMIT-NUMBER-OUT
+                       END-WRITE
+                   END-IF.
+
        END PROGRAM LAB6.
