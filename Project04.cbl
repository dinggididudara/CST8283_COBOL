@@ -0,0 +1,235 @@
+      ******************************************************************
+      * Author: Soomin Lee 304
+      * Date: 09-AUG-2026
+      * Purpose: one-time conversion of PROJECT01-era student records
+      *          (Student-record.txt) into the current STUDENT-FILE-IN
+      *          layout used by PROJECT03 (STUFILE3.txt), defaulting
+      *          the program-of-study/course fields that did not exist
+      *          in the old layout
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT04.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-STUDENT-FILE
+           ASSIGN TO "..\Student-record.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS OLD-FILE-STATUS.
+
+           SELECT NEW-STUDENT-FILE
+           ASSIGN TO "..\STUFILE3.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NEW-FILE-STATUS.
+
+      * old records that do not fit the current layout's narrower
+      * fields (7-digit student number, whole-dollar tuition over
+      * $9999) - logged here instead of truncated onto STUFILE3.txt
+           SELECT CONVERSION-EXCEPTIONS
+           ASSIGN TO "..\PROJECT04-EXCEPTIONS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXCEPTION-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * PROJECT01's original record layout
+       FD OLD-STUDENT-FILE.
+       01 OLD-STUDENT-RECORD.
+         05 OLD-STUDENT-NUM PIC 9(7).
+         05 OLD-TUITION-OWED PIC 9(5).
+         05 OLD-STUDENT-NAME PIC X(40).
+      * operator who originally keyed the record in - not carried
+      * forward, the current layout has no equivalent field
+         05 OLD-ENTERED-BY PIC X(8).
+
+      * current STUDENT-FILE-IN layout, as read by PROJECT03 - kept in
+      * step with Project3.cbl's FD STUDENT-FILE
+       FD NEW-STUDENT-FILE.
+       01 NEW-STUDENT-RECORD.
+         05 NEW-STUDENT-NUMBER PIC 9(6).
+         05 NEW-TUITION-OWED PIC S9999V99
+             SIGN IS TRAILING SEPARATE CHARACTER.
+         05 NEW-STUDENT-NAME PIC X(40).
+      * the old layout carries only one program - migrated records
+      * always come across as a single-program enrolment
+         05 NEW-PROGRAM-COUNT PIC 9(1).
+         05 NEW-PROGRAM-ENTRY OCCURS 1 TO 3 TIMES
+             DEPENDING ON NEW-PROGRAM-COUNT.
+           10 NEW-PROGRAM-OF-STUDY PIC X(5).
+         05 NEW-DUE-DATE PIC 9(8).
+         05 NEW-COURSE-COUNT PIC 9(1).
+         05 NEW-COURSE-ENTRY OCCURS 1 TO 5 TIMES
+             DEPENDING ON NEW-COURSE-COUNT.
+           10 NEW-COURSE-CODE PIC X(7).
+           10 NEW-COURSE-AVERAGE PIC 9(3).
+           10 NEW-COURSE-CREDIT-HOURS PIC 9(1).
+      * the old layout has no international-student data - defaulted
+      * to 'N' below, same as the program-of-study/course placeholders
+         05 NEW-INTERNATIONAL-STUDENT-FLAG PIC X(1).
+      * set automatically below from NEW-TUITION-OWED against
+      * PAYMENT-HOLD-THRESHOLD - migrated records get no special-case
+      * treatment, a converted balance over the line holds the same
+      * as one entered through PROJECT02
+         05 NEW-PAYMENT-HOLD-FLAG PIC X(1).
+
+      * one line per old record that did not fit the current layout
+       FD CONVERSION-EXCEPTIONS.
+       01 CONVERSION-EXCEPTION-LINE.
+         05 EXC-OLD-STUDENT-NUM-OUT PIC 9(7).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 EXC-OLD-TUITION-OWED-OUT PIC 9(5).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 EXC-REASON-OUT PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS-FIELDS.
+         05 OLD-FILE-STATUS PIC X(2).
+         05 NEW-FILE-STATUS PIC X(2).
+         05 EXCEPTION-FILE-STATUS PIC X(2).
+
+       01 RECORD-FITS-FLAG PIC X(1).
+
+       01 EOF-FLG PIC X(1) VALUE 'N'.
+
+       01 RUN-DATE-RAW PIC 9(8).
+
+      * a balance over this line puts the account on payment hold -
+      * same threshold value as Project02.cbl/Project08.cbl
+       01 PAYMENT-HOLD-THRESHOLD PIC S9999V99 VALUE 5000.00.
+
+       01 COUNTERS.
+         05 HOW-MANY-READ PIC 9(6) VALUE 0.
+         05 HOW-MANY-CONVERTED PIC 9(6) VALUE 0.
+         05 HOW-MANY-EXCEPTIONS PIC 9(6) VALUE 0.
+
+       01 FINAL-REPORT.
+         05 FINAL-REPORT-1 PIC X(32).
+         05 FINAL-NUMBER-1 PIC ZZZZZ9.
+         05 FILLER PIC X(7).
+         05 FINAL-REPORT-2 PIC X(32).
+         05 FINAL-NUMBER-2 PIC ZZZZZ9.
+
+       01 FINAL-REPORT-EXCEPTIONS.
+         05 FINAL-REPORT-3 PIC X(32).
+         05 FINAL-NUMBER-3 PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+      * main procedure
+       100-CONVERT-OLD-RECORDS.
+           PERFORM 200-OPEN-FILE.
+           ACCEPT RUN-DATE-RAW FROM DATE YYYYMMDD.
+
+           PERFORM 201-READ-OLD-RECORD.
+
+           PERFORM UNTIL EOF-FLG = 'Y'
+               PERFORM 300-CONVERT-ONE-RECORD
+               PERFORM 201-READ-OLD-RECORD
+           END-PERFORM.
+
+           MOVE "OLD RECORDS READ: " TO FINAL-REPORT-1
+           MOVE HOW-MANY-READ TO FINAL-NUMBER-1
+           MOVE " RECORDS CONVERTED: " TO FINAL-REPORT-2
+           MOVE HOW-MANY-CONVERTED TO FINAL-NUMBER-2
+
+           DISPLAY FINAL-REPORT.
+
+           MOVE "RECORDS REJECTED (SEE PROJECT04-EXCEPTIONS.txt): "
+             TO FINAL-REPORT-3
+           MOVE HOW-MANY-EXCEPTIONS TO FINAL-NUMBER-3
+
+           DISPLAY FINAL-REPORT-EXCEPTIONS.
+
+           PERFORM 202-CLOSE-FILE.
+           STOP RUN.
+      * open the old file for input and the current master for append -
+      * falling back to OPEN OUTPUT if STUFILE3.txt does not exist yet
+       200-OPEN-FILE.
+           OPEN INPUT OLD-STUDENT-FILE.
+           IF OLD-FILE-STATUS IS NOT EQUAL TO "00"
+               DISPLAY "UNABLE TO OPEN Student-record.txt - STATUS "
+                 OLD-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND NEW-STUDENT-FILE.
+           IF NEW-FILE-STATUS IS EQUAL TO "35"
+               OPEN OUTPUT NEW-STUDENT-FILE
+           END-IF.
+           IF NEW-FILE-STATUS IS NOT EQUAL TO "00"
+               DISPLAY "UNABLE TO OPEN STUFILE3.txt - STATUS "
+                 NEW-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT CONVERSION-EXCEPTIONS.
+           IF EXCEPTION-FILE-STATUS IS NOT EQUAL TO "00"
+               DISPLAY
+                 "UNABLE TO OPEN PROJECT04-EXCEPTIONS.txt - STATUS "
+                 EXCEPTION-FILE-STATUS
+               STOP RUN
+           END-IF.
+      * read one record from the old file
+       201-READ-OLD-RECORD.
+           READ OLD-STUDENT-FILE
+               AT END
+                   MOVE 'Y' TO EOF-FLG
+               NOT AT END
+                   ADD 1 TO HOW-MANY-READ
+           END-READ.
+      * close both files
+       202-CLOSE-FILE.
+           CLOSE OLD-STUDENT-FILE.
+           CLOSE NEW-STUDENT-FILE.
+           CLOSE CONVERSION-EXCEPTIONS.
+      * map one PROJECT01-era record onto the current layout - the
+      * program-of-study and course fields did not exist in the old
+      * file, so they are defaulted to an "undeclared program, no
+      * course data" placeholder that 304-CODE-SEARCH in PROJECT03
+      * will flag on the exception report for follow-up
+       300-CONVERT-ONE-RECORD.
+           MOVE 'Y' TO RECORD-FITS-FLAG.
+           IF OLD-STUDENT-NUM > 999999
+               MOVE 'N' TO RECORD-FITS-FLAG
+           END-IF.
+           IF OLD-TUITION-OWED > 9999
+               MOVE 'N' TO RECORD-FITS-FLAG
+           END-IF.
+
+           IF RECORD-FITS-FLAG IS EQUAL TO 'N'
+               PERFORM 3001-WRITE-CONVERSION-EXCEPTION
+           ELSE
+               MOVE OLD-STUDENT-NUM TO NEW-STUDENT-NUMBER
+               MOVE OLD-TUITION-OWED TO NEW-TUITION-OWED
+               MOVE OLD-STUDENT-NAME TO NEW-STUDENT-NAME
+               MOVE 1 TO NEW-PROGRAM-COUNT
+               MOVE "UNDEC" TO NEW-PROGRAM-OF-STUDY(1)
+               MOVE RUN-DATE-RAW TO NEW-DUE-DATE
+               MOVE 1 TO NEW-COURSE-COUNT
+               MOVE SPACE TO NEW-COURSE-CODE(1)
+               MOVE 0 TO NEW-COURSE-AVERAGE(1)
+               MOVE 1 TO NEW-COURSE-CREDIT-HOURS(1)
+               MOVE 'N' TO NEW-INTERNATIONAL-STUDENT-FLAG
+               IF NEW-TUITION-OWED > PAYMENT-HOLD-THRESHOLD
+                   MOVE 'Y' TO NEW-PAYMENT-HOLD-FLAG
+               ELSE
+                   MOVE 'N' TO NEW-PAYMENT-HOLD-FLAG
+               END-IF
+
+               WRITE NEW-STUDENT-RECORD
+               ADD 1 TO HOW-MANY-CONVERTED
+           END-IF.
+      * OLD-STUDENT-NUM wider than NEW-STUDENT-NUMBER (9(7) vs 9(6)) or
+      * OLD-TUITION-OWED wider than NEW-TUITION-OWED's whole-dollar
+      * range (9(5) vs a S9999V99 integer part) - logged instead of
+      * truncated onto the live STUFILE3.txt master
+           3001-WRITE-CONVERSION-EXCEPTION.
+               MOVE OLD-STUDENT-NUM TO EXC-OLD-STUDENT-NUM-OUT.
+               MOVE OLD-TUITION-OWED TO EXC-OLD-TUITION-OWED-OUT.
+               MOVE "DOES NOT FIT CURRENT STUFILE3.txt LAYOUT"
+                 TO EXC-REASON-OUT.
+
+               WRITE CONVERSION-EXCEPTION-LINE.
+               ADD 1 TO HOW-MANY-EXCEPTIONS.
+
+       END PROGRAM PROJECT04.
