@@ -0,0 +1,484 @@
+      ******************************************************************
+      * Author: Soomin Lee section 304
+      * Date: 09-AUG-2026
+      * Purpose: loads the web registration form's intake feed
+      *          (WEB-INTAKE.txt, one comma-delimited line per
+      *          submission) as its own distinct load/validate/merge
+      *          pass - every line is read into a table first, the
+      *          whole table is validated, and only then are the
+      *          accepted rows appended onto STUFILE3.txt, so a bad
+      *          submission partway through the feed cannot leave
+      *          STUFILE3.txt half-updated. Rejected submissions are
+      *          logged with a reason to WEB-INTAKE-ERRORS.txt, same
+      *          convention as Project3.cbl's STUDENT-ERRORS.txt
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT08.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * one comma-delimited line per web submission - student number,
+      * name, program code, tuition owed, due date, international flag
+           SELECT WEB-INTAKE-FILE
+           ASSIGN TO "..\WEB-INTAKE.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WEB-INTAKE-STATUS.
+
+      * the merge target - same layout Project3.cbl reads, appended to
+      * rather than rewritten
+           SELECT STUDENT-FILE
+           ASSIGN TO "..\STUFILE3.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STUDENT-FILE-STATUS.
+
+      * submissions rejected by 300-VALIDATE-INTAKE-RECORDS, with a
+      * reason code, instead of letting bad data onto STUFILE3.txt
+           SELECT WEB-INTAKE-ERRORS
+           ASSIGN TO "..\WEB-INTAKE-ERRORS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WEB-ERROR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * the raw feed is read one undelimited line at a time and parsed
+      * with UNSTRING in 202-PARSE-ONE-INTAKE-LINE
+       FD WEB-INTAKE-FILE.
+       01 WEB-INTAKE-LINE PIC X(100).
+
+      * current STUDENT-FILE-IN layout, as read/written by PROJECT03 -
+      * kept in step with Project3.cbl's FD STUDENT-FILE
+       FD STUDENT-FILE.
+       01 STUDENT-FILE-IN.
+         05 STUDENT-NUMBER PIC 9(6).
+         05 TUITION-OWED PIC S9999V99
+             SIGN IS TRAILING SEPARATE CHARACTER.
+         05 STUDENT-NAME PIC X(40).
+         05 PROGRAM-COUNT PIC 9(1).
+         05 PROGRAM-ENTRY OCCURS 1 TO 3 TIMES
+             DEPENDING ON PROGRAM-COUNT.
+           10 PROGRAM-OF-STUDY PIC X(5).
+         05 DUE-DATE PIC 9(8).
+         05 COURSE-COUNT PIC 9(1).
+         05 COURSE-ENTRY OCCURS 1 TO 5 TIMES
+             DEPENDING ON COURSE-COUNT.
+           10 COURSE-CODE PIC X(7).
+           10 COURSE-AVERAGE PIC 9(3).
+           10 COURSE-CREDIT-HOURS PIC 9(1).
+         05 INTERNATIONAL-STUDENT-FLAG PIC X(1).
+         05 PAYMENT-HOLD-FLAG PIC X(1).
+
+       FD WEB-INTAKE-ERRORS.
+       01 WEB-ERROR-LINE.
+         05 WEB-ERR-STUDENT-NUMBER-OUT PIC X(6).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 WEB-ERR-STUDENT-NAME-OUT PIC X(40).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 WEB-ERR-REASON-OUT PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS-FIELDS.
+         05 WEB-INTAKE-STATUS PIC X(2).
+         05 STUDENT-FILE-STATUS PIC X(2).
+         05 WEB-ERROR-STATUS PIC X(2).
+
+       01 EOF-FLG PIC X(1) VALUE 'N'.
+
+       01 RUN-DATE-RAW PIC 9(8).
+
+       01 WI-STUDENT-NUMBER-NUMERIC PIC 9(6).
+
+      * a balance over this line puts the account on payment hold -
+      * same threshold value as Project02.cbl/Project04.cbl
+       01 PAYMENT-HOLD-THRESHOLD PIC S9999V99 VALUE 5000.00.
+
+      * WI-DUE-DATE broken out into YYYY/MM/DD for calendar
+      * validation - NUMERIC alone is not enough, same reasoning as
+      * Project3.cbl's DUE-DATE-CHECK-FIELDS
+       01 DUE-DATE-CHECK-FIELDS.
+         05 DUE-DATE-CHECK-YYYY PIC 9(4).
+         05 DUE-DATE-CHECK-MM PIC 9(2).
+         05 DUE-DATE-CHECK-DD PIC 9(2).
+         05 DUE-DATE-CHECK-DAYS-IN-MONTH PIC 9(2).
+
+      * every submission on the feed is loaded here before any of them
+      * is validated or merged, so the three passes stay independent
+       01 WEB-INTAKE-TABLE.
+         05 WEB-INTAKE-ENTRY OCCURS 1 TO 200 TIMES
+             DEPENDING ON WEB-INTAKE-COUNT
+             INDEXED BY WEB-INTAKE-IDX.
+           10 WI-STUDENT-NUMBER PIC X(6).
+           10 WI-STUDENT-NAME PIC X(40).
+           10 WI-PROGRAM-OF-STUDY PIC X(5).
+           10 WI-TUITION-OWED PIC X(6).
+      * the feed carries no decimal point - WI-TUITION-OWED is four
+      * whole-dollar digits followed by two cents digits, redefined
+      * here so 402-BUILD-AND-WRITE-STUDENT-RECORD can reconstruct the
+      * amount with the decimal point in the right place instead of
+      * MOVEing the raw digit string straight into TUITION-OWED
+           10 WI-TUITION-NUMERIC REDEFINES WI-TUITION-OWED.
+             15 WI-TUITION-DOLLARS PIC 9(4).
+             15 WI-TUITION-CENTS PIC 9(2).
+           10 WI-DUE-DATE PIC X(8).
+           10 WI-INTL-FLAG PIC X(1).
+           10 WI-VALID-FLAG PIC X(1) VALUE 'Y'.
+             88 WI-RECORD-VALID VALUE 'Y'.
+           10 WI-REASON PIC X(40).
+
+       01 TABLE-VARIABLES.
+         05 WEB-INTAKE-COUNT PIC 9(3) VALUE 0.
+         05 WEB-INTAKE-SUB PIC 9(3).
+
+      * student numbers already on STUFILE3.txt, loaded before
+      * validation so 301-VALIDATE-ONE-INTAKE-RECORD can reject a
+      * resubmitted or mistaken row for an existing student instead of
+      * merging a second record for the same STUDENT-NUMBER
+       01 EXISTING-STUDENT-TABLE.
+         05 EXISTING-STUDENT-ENTRY OCCURS 1 TO 9000 TIMES
+             DEPENDING ON EXISTING-STUDENT-COUNT
+             ASCENDING KEY IS EXISTING-STUDENT-NUMBER
+             INDEXED BY EXISTING-STUDENT-IDX.
+           10 EXISTING-STUDENT-NUMBER PIC 9(6).
+
+       01 EXISTING-STUDENT-VARIABLES.
+         05 EXISTING-STUDENT-COUNT PIC 9(4) VALUE 0.
+         05 EXISTING-STUDENT-CTR PIC 9(4).
+         05 EXISTING-EOF-FLG PIC X(1) VALUE 'N'.
+         05 EXISTING-SORT-SUB-1 PIC 9(4).
+         05 EXISTING-SORT-SUB-2 PIC 9(4).
+         05 EXISTING-SORT-HOLD PIC 9(6).
+
+       01 COUNTERS.
+         05 HOW-MANY-READ PIC 9(3) VALUE 0.
+         05 HOW-MANY-MERGED PIC 9(3) VALUE 0.
+         05 HOW-MANY-REJECTED PIC 9(3) VALUE 0.
+
+       01 FINAL-REPORT.
+         05 FINAL-REPORT-1 PIC X(24).
+         05 FINAL-NUMBER-1 PIC ZZZZ9.
+         05 FILLER PIC X(5).
+         05 FINAL-REPORT-2 PIC X(24).
+         05 FINAL-NUMBER-2 PIC ZZZZ9.
+         05 FILLER PIC X(5).
+         05 FINAL-REPORT-3 PIC X(24).
+         05 FINAL-NUMBER-3 PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+      * main procedure - load the whole feed, validate the whole
+      * table, then merge only the accepted rows
+       101-LOAD-VALIDATE-MERGE-INTAKE.
+           PERFORM 200-LOAD-INTAKE-FILE.
+           PERFORM 250-LOAD-EXISTING-STUDENT-NUMBERS.
+           PERFORM 300-VALIDATE-INTAKE-RECORDS.
+           PERFORM 400-MERGE-VALID-RECORDS.
+           PERFORM 500-WRITE-FINAL-REPORT.
+           STOP RUN.
+
+      * read WEB-INTAKE.txt into WEB-INTAKE-TABLE, one row per line,
+      * up to the 200-entry table cap
+           200-LOAD-INTAKE-FILE.
+               OPEN INPUT WEB-INTAKE-FILE.
+               IF WEB-INTAKE-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN WEB-INTAKE.txt - STATUS "
+                     WEB-INTAKE-STATUS
+                   STOP RUN
+               END-IF.
+
+               PERFORM 201-READ-ONE-INTAKE-LINE
+                   UNTIL EOF-FLG IS EQUAL TO 'Y'
+                   OR WEB-INTAKE-COUNT IS EQUAL TO 200.
+
+               CLOSE WEB-INTAKE-FILE.
+
+               201-READ-ONE-INTAKE-LINE.
+                   READ WEB-INTAKE-FILE
+                       AT END
+                           MOVE 'Y' TO EOF-FLG
+                       NOT AT END
+                           ADD 1 TO HOW-MANY-READ
+                           ADD 1 TO WEB-INTAKE-COUNT
+                           PERFORM 202-PARSE-ONE-INTAKE-LINE
+                   END-READ.
+
+      * split the comma-delimited line into the table row - the
+      * validity flag starts 'Y' and is only flipped by 300 below
+               202-PARSE-ONE-INTAKE-LINE.
+                   UNSTRING WEB-INTAKE-LINE DELIMITED BY ","
+                       INTO
+                       WI-STUDENT-NUMBER(WEB-INTAKE-COUNT)
+                       WI-STUDENT-NAME(WEB-INTAKE-COUNT)
+                       WI-PROGRAM-OF-STUDY(WEB-INTAKE-COUNT)
+                       WI-TUITION-OWED(WEB-INTAKE-COUNT)
+                       WI-DUE-DATE(WEB-INTAKE-COUNT)
+                       WI-INTL-FLAG(WEB-INTAKE-COUNT)
+                   END-UNSTRING.
+
+                   MOVE 'Y' TO WI-VALID-FLAG(WEB-INTAKE-COUNT).
+                   MOVE SPACE TO WI-REASON(WEB-INTAKE-COUNT).
+
+      * load every STUDENT-NUMBER already on STUFILE3.txt and sort it,
+      * so 301-VALIDATE-ONE-INTAKE-RECORD can SEARCH ALL for a
+      * duplicate the same way 310-LOOKUP-ADDRESS does in Project3.cbl
+           250-LOAD-EXISTING-STUDENT-NUMBERS.
+               OPEN INPUT STUDENT-FILE.
+               IF STUDENT-FILE-STATUS IS EQUAL TO "35"
+                   MOVE 'Y' TO EXISTING-EOF-FLG
+               ELSE IF STUDENT-FILE-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN STUFILE3.txt - STATUS "
+                     STUDENT-FILE-STATUS
+                   STOP RUN
+               END-IF
+               END-IF.
+
+               PERFORM 251-READ-ONE-EXISTING-STUDENT
+                   VARYING EXISTING-STUDENT-CTR FROM 1 BY 1
+                   UNTIL EXISTING-STUDENT-CTR IS EQUAL TO 9000
+                   OR EXISTING-EOF-FLG IS EQUAL TO 'Y'.
+
+               CLOSE STUDENT-FILE.
+
+               PERFORM 252-SORT-EXISTING-STUDENT-TABLE.
+
+               251-READ-ONE-EXISTING-STUDENT.
+                   READ STUDENT-FILE INTO STUDENT-FILE-IN
+                       AT END
+                           MOVE 'Y' TO EXISTING-EOF-FLG
+                       NOT AT END
+                           MOVE EXISTING-STUDENT-CTR
+                             TO EXISTING-STUDENT-COUNT
+                           MOVE STUDENT-NUMBER
+                             TO EXISTING-STUDENT-NUMBER
+                               (EXISTING-STUDENT-CTR)
+                   END-READ.
+      * simple insertion sort on EXISTING-STUDENT-NUMBER, same
+      * technique as Project3.cbl's address/car table sorts
+               252-SORT-EXISTING-STUDENT-TABLE.
+                   PERFORM 253-INSERT-ONE-EXISTING-STUDENT
+                       VARYING EXISTING-SORT-SUB-1 FROM 2 BY 1
+                       UNTIL EXISTING-SORT-SUB-1
+                           > EXISTING-STUDENT-COUNT.
+
+                   253-INSERT-ONE-EXISTING-STUDENT.
+                       MOVE EXISTING-STUDENT-NUMBER
+                           (EXISTING-SORT-SUB-1)
+                         TO EXISTING-SORT-HOLD
+                       MOVE EXISTING-SORT-SUB-1 TO EXISTING-SORT-SUB-2
+
+                       PERFORM 254-SHIFT-ONE-EXISTING-STUDENT
+                           UNTIL EXISTING-SORT-SUB-2 = 1
+                           OR EXISTING-STUDENT-NUMBER
+                               (EXISTING-SORT-SUB-2 - 1)
+                               NOT > EXISTING-SORT-HOLD
+
+                       MOVE EXISTING-SORT-HOLD
+                         TO EXISTING-STUDENT-NUMBER
+                             (EXISTING-SORT-SUB-2).
+
+                       254-SHIFT-ONE-EXISTING-STUDENT.
+                           MOVE EXISTING-STUDENT-NUMBER
+                               (EXISTING-SORT-SUB-2 - 1)
+                             TO EXISTING-STUDENT-NUMBER
+                                 (EXISTING-SORT-SUB-2)
+                           SUBTRACT 1 FROM EXISTING-SORT-SUB-2.
+
+      * validate every row in the table before any of them is merged
+           300-VALIDATE-INTAKE-RECORDS.
+               PERFORM 301-VALIDATE-ONE-INTAKE-RECORD
+                   VARYING WEB-INTAKE-SUB FROM 1 BY 1
+                   UNTIL WEB-INTAKE-SUB > WEB-INTAKE-COUNT.
+
+      * same shape of check as Project3.cbl's 308-VALIDATE-STUDENT-
+      * RECORD - first failure wins, reason carried onto the row
+               301-VALIDATE-ONE-INTAKE-RECORD.
+                   IF WI-STUDENT-NUMBER(WEB-INTAKE-SUB) IS NOT NUMERIC
+                       OR WI-STUDENT-NUMBER(WEB-INTAKE-SUB)
+                         IS EQUAL TO ZERO
+                       MOVE 'N' TO WI-VALID-FLAG(WEB-INTAKE-SUB)
+                       MOVE "INVALID STUDENT NUMBER"
+                         TO WI-REASON(WEB-INTAKE-SUB)
+                   END-IF.
+      * a resubmitted or mistaken row for a student already on
+      * STUFILE3.txt - rejected instead of merged as a second record
+                   IF WI-RECORD-VALID(WEB-INTAKE-SUB)
+                       AND EXISTING-STUDENT-COUNT > 0
+                       MOVE WI-STUDENT-NUMBER(WEB-INTAKE-SUB)
+                         TO WI-STUDENT-NUMBER-NUMERIC
+                       SEARCH ALL EXISTING-STUDENT-ENTRY
+                           AT END
+                               CONTINUE
+                           WHEN EXISTING-STUDENT-NUMBER
+                                  (EXISTING-STUDENT-IDX)
+                                = WI-STUDENT-NUMBER-NUMERIC
+                               MOVE 'N' TO WI-VALID-FLAG(WEB-INTAKE-SUB)
+                               MOVE "DUPLICATE STUDENT NUMBER"
+                                 TO WI-REASON(WEB-INTAKE-SUB)
+                       END-SEARCH
+                   END-IF.
+
+                   IF WI-RECORD-VALID(WEB-INTAKE-SUB)
+                       AND WI-TUITION-OWED(WEB-INTAKE-SUB)
+                         IS NOT NUMERIC
+                       MOVE 'N' TO WI-VALID-FLAG(WEB-INTAKE-SUB)
+                       MOVE "NON-NUMERIC TUITION OWED"
+                         TO WI-REASON(WEB-INTAKE-SUB)
+                   END-IF.
+
+                   IF WI-RECORD-VALID(WEB-INTAKE-SUB)
+                       AND WI-PROGRAM-OF-STUDY(WEB-INTAKE-SUB)
+                         IS EQUAL TO SPACE
+                       MOVE 'N' TO WI-VALID-FLAG(WEB-INTAKE-SUB)
+                       MOVE "MISSING PROGRAM CODE"
+                         TO WI-REASON(WEB-INTAKE-SUB)
+                   END-IF.
+
+                   IF WI-RECORD-VALID(WEB-INTAKE-SUB)
+                       AND WI-DUE-DATE(WEB-INTAKE-SUB) IS NOT NUMERIC
+                       MOVE 'N' TO WI-VALID-FLAG(WEB-INTAKE-SUB)
+                       MOVE "INVALID DUE DATE"
+                         TO WI-REASON(WEB-INTAKE-SUB)
+                   END-IF.
+
+                   IF WI-RECORD-VALID(WEB-INTAKE-SUB)
+                       PERFORM 3011-VALIDATE-DUE-DATE
+                   END-IF.
+
+                   IF WI-RECORD-VALID(WEB-INTAKE-SUB)
+                       AND WI-INTL-FLAG(WEB-INTAKE-SUB)
+                         IS NOT EQUAL TO 'Y'
+                       AND WI-INTL-FLAG(WEB-INTAKE-SUB)
+                         IS NOT EQUAL TO 'N'
+                       MOVE 'N' TO WI-VALID-FLAG(WEB-INTAKE-SUB)
+                       MOVE "INVALID INTERNATIONAL FLAG"
+                         TO WI-REASON(WEB-INTAKE-SUB)
+                   END-IF.
+
+      * calendar-validate WI-DUE-DATE (YYYYMMDD), same check and
+      * reasoning as Project3.cbl's 3083-VALIDATE-DUE-DATE
+               3011-VALIDATE-DUE-DATE.
+                   MOVE WI-DUE-DATE(WEB-INTAKE-SUB)
+                     TO DUE-DATE-CHECK-FIELDS.
+
+                   IF DUE-DATE-CHECK-MM IS LESS THAN 1
+                       OR DUE-DATE-CHECK-MM IS GREATER THAN 12
+                       MOVE 'N' TO WI-VALID-FLAG(WEB-INTAKE-SUB)
+                       MOVE "INVALID DUE DATE"
+                         TO WI-REASON(WEB-INTAKE-SUB)
+                   ELSE
+                       PERFORM 3012-SET-DAYS-IN-MONTH
+                       IF DUE-DATE-CHECK-DD IS LESS THAN 1
+                           OR DUE-DATE-CHECK-DD IS GREATER THAN
+                               DUE-DATE-CHECK-DAYS-IN-MONTH
+                           MOVE 'N' TO WI-VALID-FLAG(WEB-INTAKE-SUB)
+                           MOVE "INVALID DUE DATE"
+                             TO WI-REASON(WEB-INTAKE-SUB)
+                       END-IF
+                   END-IF.
+      * days in DUE-DATE-CHECK-MM, leap years included for February
+               3012-SET-DAYS-IN-MONTH.
+                   IF DUE-DATE-CHECK-MM IS EQUAL TO 4
+                       OR DUE-DATE-CHECK-MM IS EQUAL TO 6
+                       OR DUE-DATE-CHECK-MM IS EQUAL TO 9
+                       OR DUE-DATE-CHECK-MM IS EQUAL TO 11
+                       MOVE 30 TO DUE-DATE-CHECK-DAYS-IN-MONTH
+                   ELSE IF DUE-DATE-CHECK-MM IS EQUAL TO 2
+                       IF FUNCTION MOD(DUE-DATE-CHECK-YYYY, 400) = 0
+                           OR (FUNCTION MOD(DUE-DATE-CHECK-YYYY, 4) = 0
+                             AND FUNCTION MOD(DUE-DATE-CHECK-YYYY, 100)
+                                 NOT = 0)
+                           MOVE 29 TO DUE-DATE-CHECK-DAYS-IN-MONTH
+                       ELSE
+                           MOVE 28 TO DUE-DATE-CHECK-DAYS-IN-MONTH
+                       END-IF
+                   ELSE
+                       MOVE 31 TO DUE-DATE-CHECK-DAYS-IN-MONTH
+                   END-IF.
+
+      * append the accepted rows onto STUFILE3.txt and log the rest
+               400-MERGE-VALID-RECORDS.
+               OPEN EXTEND STUDENT-FILE.
+               IF STUDENT-FILE-STATUS IS EQUAL TO "35"
+                   OPEN OUTPUT STUDENT-FILE
+               END-IF.
+               IF STUDENT-FILE-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN STUFILE3.txt - STATUS "
+                     STUDENT-FILE-STATUS
+                   STOP RUN
+               END-IF.
+
+               OPEN OUTPUT WEB-INTAKE-ERRORS.
+               IF WEB-ERROR-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY
+                     "UNABLE TO OPEN WEB-INTAKE-ERRORS.txt - STATUS "
+                     WEB-ERROR-STATUS
+                   STOP RUN
+               END-IF.
+
+               ACCEPT RUN-DATE-RAW FROM DATE YYYYMMDD.
+
+               PERFORM 401-MERGE-ONE-RECORD
+                   VARYING WEB-INTAKE-SUB FROM 1 BY 1
+                   UNTIL WEB-INTAKE-SUB > WEB-INTAKE-COUNT.
+
+               CLOSE STUDENT-FILE.
+               CLOSE WEB-INTAKE-ERRORS.
+
+               401-MERGE-ONE-RECORD.
+                   IF WI-RECORD-VALID(WEB-INTAKE-SUB)
+                       PERFORM 402-BUILD-AND-WRITE-STUDENT-RECORD
+                       ADD 1 TO HOW-MANY-MERGED
+                   ELSE
+                       PERFORM 403-WRITE-INTAKE-ERROR
+                       ADD 1 TO HOW-MANY-REJECTED
+                   END-IF.
+
+      * a web submission always arrives as a single program and with
+      * no course data yet - the same "undeclared, no course data"
+      * placeholder Project04.cbl defaults onto migrated records, so
+      * 304-CODE-SEARCH in PROJECT03 still has a course count to work
+      * with until the student's courses are keyed in separately
+               402-BUILD-AND-WRITE-STUDENT-RECORD.
+                   MOVE WI-STUDENT-NUMBER(WEB-INTAKE-SUB)
+                     TO STUDENT-NUMBER.
+                   COMPUTE TUITION-OWED =
+                       WI-TUITION-DOLLARS(WEB-INTAKE-SUB)
+                       + (WI-TUITION-CENTS(WEB-INTAKE-SUB) / 100).
+                   MOVE WI-STUDENT-NAME(WEB-INTAKE-SUB) TO STUDENT-NAME.
+                   MOVE 1 TO PROGRAM-COUNT.
+                   MOVE WI-PROGRAM-OF-STUDY(WEB-INTAKE-SUB)
+                     TO PROGRAM-OF-STUDY(1).
+                   MOVE WI-DUE-DATE(WEB-INTAKE-SUB) TO DUE-DATE.
+                   MOVE 1 TO COURSE-COUNT.
+                   MOVE SPACE TO COURSE-CODE(1).
+                   MOVE 0 TO COURSE-AVERAGE(1).
+                   MOVE 1 TO COURSE-CREDIT-HOURS(1).
+                   MOVE WI-INTL-FLAG(WEB-INTAKE-SUB)
+                     TO INTERNATIONAL-STUDENT-FLAG.
+                   IF TUITION-OWED > PAYMENT-HOLD-THRESHOLD
+                       MOVE 'Y' TO PAYMENT-HOLD-FLAG
+                   ELSE
+                       MOVE 'N' TO PAYMENT-HOLD-FLAG
+                   END-IF.
+
+                   WRITE STUDENT-FILE-IN.
+
+               403-WRITE-INTAKE-ERROR.
+                   MOVE WI-STUDENT-NUMBER(WEB-INTAKE-SUB)
+                     TO WEB-ERR-STUDENT-NUMBER-OUT.
+                   MOVE WI-STUDENT-NAME(WEB-INTAKE-SUB)
+                     TO WEB-ERR-STUDENT-NAME-OUT.
+                   MOVE WI-REASON(WEB-INTAKE-SUB) TO WEB-ERR-REASON-OUT.
+
+                   WRITE WEB-ERROR-LINE.
+
+      * submissions read, merged, and rejected, for the operator
+           500-WRITE-FINAL-REPORT.
+               MOVE "SUBMISSIONS READ: " TO FINAL-REPORT-1
+               MOVE HOW-MANY-READ TO FINAL-NUMBER-1
+               MOVE "MERGED TO STUFILE3: " TO FINAL-REPORT-2
+               MOVE HOW-MANY-MERGED TO FINAL-NUMBER-2
+               MOVE "REJECTED: " TO FINAL-REPORT-3
+               MOVE HOW-MANY-REJECTED TO FINAL-NUMBER-3
+
+               DISPLAY FINAL-REPORT.
+
+       END PROGRAM PROJECT08.
