@@ -3,32 +3,124 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *
+      * Modification History:
+      *  09-AUG-2026 SL - filled in PRINT-LABELS, which was left as a
+      *                   commented-out stub - now prints one label
+      *                   per copy requested
+      *  09-AUG-2026 SL - added a batch mode that prints one label per
+      *                   student on LAB2's Student.txt, instead of
+      *                   keying in a single name/address by hand
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LAB7-B.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * LAB2's student master - read in batch mode so one label is
+      * printed per student on file, same layout Project3.cbl reads
+      * for its own address cross-reference
+           SELECT ADDRESS-FILE
+           ASSIGN TO "..\Student.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ADDRESS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD ADDRESS-FILE.
+       01 ADDRESS-FILE-IN.
+         05 ADDR-STUDENT-ID PIC A(10).
+         05 ADDR-STUDENT-PROGRAM PIC A(8).
+         05 ADDR-STUDENT-YEAR PIC 9(6).
+         05 ADDR-STUDENT-NAME.
+           10 ADDR-STUDENT-TITLE PIC A(6).
+           10 ADDR-FIRST-NAME PIC A(15).
+           10 ADDR-NAME-INITIAL PIC A(2).
+           10 ADDR-LAST-NAME PIC A(28).
+         05 ADDR-STUDENT-ADDRESS.
+           10 ADDR-STREET PIC A(25).
+           10 ADDR-CITY PIC A(15).
+           10 ADDR-PROVINCE PIC A(15).
+           10 ADDR-POSTAL-CODE PIC A(7).
+
        WORKING-STORAGE SECTION.
        01 CLIENT-INFORMATION.
            05 CLIENT-NAME PIC X(25).
            05 CLIENT-ADDRESS PIC X(40).
        01 NUMBER-LABELS PIC 9(3).
+       01 LABEL-COUNTER PIC 9(3) VALUE ZERO.
+
+      * 'M' prints one label, keyed in by hand, 'B' prints one label
+      * per student already on file
+       01 LABEL-MODE PIC X(1).
+       01 ADDRESS-FILE-STATUS PIC X(2).
+       01 ADDRESS-EOF-FLG PIC X(1) VALUE 'N'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "ENTER YOUR NAME: "
-           ACCEPT CLIENT-NAME.
-           DISPLAY "ENTER YOUR ADDRESS: "
-           ACCEPT CLIENT-ADDRESS.
+           DISPLAY "ENTER 'M' FOR A SINGLE MANUAL LABEL, 'B' FOR A ".
+           DISPLAY "BATCH OF LABELS FROM THE STUDENT FILE: ".
+           ACCEPT LABEL-MODE.
 
+           IF LABEL-MODE IS EQUAL TO 'B'
+               PERFORM BATCH-PRINT-LABELS
+           ELSE
+               PERFORM MANUAL-PRINT-LABELS
+           END-IF.
 
-           DISPLAY "ENTER THE NUMBER OF LABELS TO PRINT: "
-           ACCEPT NUMBER-LABELS.
+            STOP RUN.
 
-           PERFORM PRINT-LABELS.
+            MANUAL-PRINT-LABELS.
+                DISPLAY "ENTER YOUR NAME: "
+                ACCEPT CLIENT-NAME.
+                DISPLAY "ENTER YOUR ADDRESS: "
+                ACCEPT CLIENT-ADDRESS.
 
-            STOP RUN.
+                DISPLAY "ENTER THE NUMBER OF LABELS TO PRINT: "
+                ACCEPT NUMBER-LABELS.
+
+                PERFORM PRINT-LABELS.
 
             PRINT-LABELS.
-      *          DISPLAY "PRINT " NUMBER-LABELS "LABELS FOR "
-      *          CLIENT-NAME " AT "CLIENT-ADDRESS.
+                PERFORM PRINT-ONE-LABEL
+                    VARYING LABEL-COUNTER FROM 1 BY 1
+                    UNTIL LABEL-COUNTER > NUMBER-LABELS.
+
+            PRINT-ONE-LABEL.
+                DISPLAY "----------------------------------------".
+                DISPLAY CLIENT-NAME.
+                DISPLAY CLIENT-ADDRESS.
+                DISPLAY "----------------------------------------".
+
+      * print one label per student on Student.txt
+            BATCH-PRINT-LABELS.
+                OPEN INPUT ADDRESS-FILE.
+                IF ADDRESS-FILE-STATUS IS NOT EQUAL TO "00"
+                    DISPLAY "UNABLE TO OPEN Student.txt - STATUS "
+                      ADDRESS-FILE-STATUS
+                    STOP RUN
+                END-IF.
+
+                PERFORM READ-ONE-ADDRESS-RECORD.
+                PERFORM PRINT-ONE-ADDRESS-LABEL
+                    UNTIL ADDRESS-EOF-FLG IS EQUAL TO 'Y'.
+
+                CLOSE ADDRESS-FILE.
+
+            READ-ONE-ADDRESS-RECORD.
+                READ ADDRESS-FILE
+                    AT END
+                        MOVE 'Y' TO ADDRESS-EOF-FLG
+                END-READ.
+
+            PRINT-ONE-ADDRESS-LABEL.
+                DISPLAY "----------------------------------------".
+                DISPLAY ADDR-STUDENT-TITLE " " ADDR-FIRST-NAME " "
+                  ADDR-NAME-INITIAL " " ADDR-LAST-NAME.
+                DISPLAY ADDR-STREET.
+                DISPLAY ADDR-CITY ", " ADDR-PROVINCE " "
+                  ADDR-POSTAL-CODE.
+                DISPLAY "----------------------------------------".
+
+                PERFORM READ-ONE-ADDRESS-RECORD.
        END PROGRAM LAB7-B.
