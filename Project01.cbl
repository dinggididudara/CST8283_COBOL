@@ -3,6 +3,13 @@
       * Date: 07-FEB-2023
       * Purpose:
       * Tectonics: cobc
+      *
+      * Modification History:
+      *  09-AUG-2026 SL - continue/quit prompt now runs after every
+      *                   record instead of only once, and a run
+      *                   trailer is printed at the end
+      *  09-AUG-2026 SL - capture operator ID and stamp it on each
+      *                   record; check FILE STATUS after OPEN
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROJECT01.
@@ -11,7 +18,8 @@
        FILE-CONTROL.
            SELECT STUDENT-RECORD
            ASSIGN TO "..\Student-record.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STUDENT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT-RECORD.
@@ -19,23 +27,28 @@
            05 STUDENT-NUM PIC 9(7).
            05 TUITION-OWED PIC 9(5).
            05 STUDENT-NAME PIC X(40).
+      * operator who keyed this record in
+           05 ENTERED-BY PIC X(8).
 
        WORKING-STORAGE SECTION.
-       01 STUDENT-RECORD-OUT-FORMATTED.
-           05 STUDENT-NUM-OUT      PIC 9(5).
-           05 FILLER               PIC X(5) VALUE SPACES.
-           05 TUITION-OWED-OUT     PIC 9(5).
-           05 FILLER               PIC X(5) VALUE SPACES.
-           05 STUDENT-NAME-OUT     PIC A(40).
+       01 STUDENT-FILE-STATUS PIC X(2).
+       01 OPERATOR-ID PIC X(8).
 
        01 WS-EOF PIC A(1).
-       01 ANSWER PIC A(1).
+       01 ANSWER PIC A(1) VALUE 'Y'.
        01 COUNTER PIC 9(10) VALUES 0.
 
+       01 FINAL-REPORT.
+           05 FINAL-REPORT-1 PIC X(32).
+           05 FINAL-NUMBER-1 PIC ZZZZZZZZ9.
+
        PROCEDURE DIVISION.
        101-PRODUCE-STUDENT-RECORD.
        PERFORM 201-INITIATE.
-       PERFORM 202-PROCESS-ONE-STUDENT.
+       DISPLAY "ENTER OPERATOR ID:".
+       ACCEPT OPERATOR-ID.
+       PERFORM 202-PROCESS-ONE-STUDENT
+           UNTIL ANSWER = 'q' OR ANSWER = 'Q'.
        PERFORM 203-CLOSE-FILE.
        STOP RUN.
 
@@ -44,23 +57,30 @@
 
            202-PROCESS-ONE-STUDENT.
                PERFORM 303-ACCEPT-DATA.
-               PERFORM 304-WRITE-DATA UNTIL ANSWER='q'.
+               PERFORM 304-WRITE-DATA.
                PERFORM 301-CONTINUE-OR-NOT.
 
            203-CLOSE-FILE.
+               MOVE "RECORDS WRITTEN: " TO FINAL-REPORT-1.
+               MOVE COUNTER TO FINAL-NUMBER-1.
+               DISPLAY FINAL-REPORT.
+
                CLOSE STUDENT-RECORD.
 
+      * the continue/quit prompt now runs after every record, not just
+      * the first - COUNTER no longer doubles as a one-shot latch, it
+      * is the record-written count printed on the trailer above
                301-CONTINUE-OR-NOT.
-                  IF COUNTER = 0
-                     THEN  DISPLAY "Continue? (q for quit, y for yes)"
-                         ACCEPT ANSWER
-                         IF ANSWER = 'y'
-                           THEN MOVE 1 TO COUNTER
-                         END-IF
-                  END-IF.
+                  DISPLAY "Continue? (q for quit, y for yes)"
+                  ACCEPT ANSWER.
 
                302-OPEN-FILE.
                    OPEN OUTPUT STUDENT-RECORD.
+                   IF STUDENT-FILE-STATUS IS NOT EQUAL TO "00"
+                       DISPLAY "UNABLE TO OPEN Student-record.txt - "
+                         "STATUS " STUDENT-FILE-STATUS
+                       STOP RUN
+                   END-IF.
 
                303-ACCEPT-DATA.
                    DISPLAY "PLEASE ENTER STUDENT NUMBER:".
@@ -71,12 +91,14 @@
                    ACCEPT STUDENT-NAME.
 
                304-WRITE-DATA.
-                   MOVE STUDENT-NUM TO STUDENT-NUM-OUT.
-                   MOVE TUITION-OWED TO TUITION-OWED-OUT.
-                   MOVE STUDENT-NAME TO STUDENT-NAME-OUT.
+      * STUDENT-NUM/TUITION-OWED/STUDENT-NAME were already ACCEPTed
+      * straight into STUDENT-RECORD-IN above - only ENTERED-BY still
+      * needs to be stamped on before the WRITE
+                   MOVE OPERATOR-ID TO ENTERED-BY.
 
                    WRITE STUDENT-RECORD-IN
-                     FROM STUDENT-RECORD-OUT-FORMATTED
                        AFTER ADVANCING 2 LINE.
 
+                   ADD 1 TO COUNTER.
+
        END PROGRAM PROJECT01.
