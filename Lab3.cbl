@@ -3,6 +3,11 @@
       * Date: 24-Jan-2023
       * Purpose:
       * Tectonics: cobc
+      *
+      * Modification History:
+      *  09-AUG-2026 SL - write a full inventory report
+      *                   (CAR-INVENTORY.txt) cross-referencing each
+      *                   car's OWNER-NAME against the student master
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Lab3.
@@ -11,7 +16,20 @@
        FILE-CONTROL.
            SELECT CAR-FILE-IN
                ASSIGN TO "..\CARFILE.TXT"
-                   ORGANIZATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CAR-FILE-STATUS.
+
+      * student master, read once at startup to cross-reference each
+      * car's OWNER-NAME against a student on file
+           SELECT STUDENT-FILE
+               ASSIGN TO "..\STUFILE3.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STUDENT-FILE-STATUS.
+
+           SELECT INVENTORY-REPORT
+               ASSIGN TO "..\CAR-INVENTORY.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INVENTORY-REPORT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD CAR-FILE-IN.
@@ -22,10 +40,69 @@
                10 TOWING-CAPACITY  PIC 9(8).
                10 OWNER-NAME       PIC X(30).
 
+      * student master layout, same fields PROJECT03 reads from
+      * STUFILE3.txt - only REF-STUDENT-NUMBER and REF-STUDENT-NAME
+      * are used here, but the whole record has to be read to stay
+      * lined up with the variable-length course table at the end
+       FD STUDENT-FILE.
+       01 STUDENT-FILE-IN.
+         05 REF-STUDENT-NUMBER PIC 9(6).
+         05 REF-TUITION-OWED PIC S9999V99
+             SIGN IS TRAILING SEPARATE CHARACTER.
+         05 REF-STUDENT-NAME PIC X(40).
+         05 REF-PROGRAM-OF-STUDY PIC X(5).
+         05 REF-DUE-DATE PIC 9(8).
+         05 REF-COURSE-COUNT PIC 9(1).
+         05 REF-COURSE-ENTRY OCCURS 1 TO 5 TIMES
+             DEPENDING ON REF-COURSE-COUNT.
+           10 REF-COURSE-CODE PIC X(7).
+           10 REF-COURSE-AVERAGE PIC 9(3).
+           10 REF-COURSE-CREDIT-HOURS PIC 9(1).
+
+      * one inventory line per car, with the cross-referenced owner's
+      * student number/program of study when OWNER-NAME matches a
+      * student on file
+       FD INVENTORY-REPORT.
+       01 INVENTORY-REPORT-LINE.
+           05 INV-CAR-MODEL-OUT PIC X(15).
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 INV-ENGINE-OUT PIC X(25).
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 INV-TOWING-OUT PIC ZZZZZZZ9.
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 INV-OWNER-NAME-OUT PIC X(30).
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 INV-OWNER-NUMBER-OUT PIC 9(6).
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 INV-OWNER-PROGRAM-OUT PIC X(5).
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 INV-MATCH-STATUS-OUT PIC X(11).
+
        WORKING-STORAGE SECTION.
        01 CONTROL-FIELDS.
            05 EOF-FLG PIC X.
 
+      * student master loaded into memory once, so each car record can
+      * be cross-referenced without re-reading STUFILE3.txt
+       01 STUDENT-REF-TABLE.
+         05 STUDENT-REF-ENTRY OCCURS 1 TO 1000 TIMES
+             DEPENDING ON STUDENT-REF-COUNT
+             INDEXED BY STUDENT-REF-IDX.
+           10 REF-STUDENT-NUMBER-CONTAINER PIC 9(6).
+           10 REF-STUDENT-NAME-CONTAINER PIC X(40).
+           10 REF-PROGRAM-CONTAINER PIC X(5).
+
+       01 STUDENT-REF-VARIABLES.
+         05 CAR-FILE-STATUS PIC X(2).
+         05 STUDENT-FILE-STATUS PIC X(2).
+         05 INVENTORY-REPORT-STATUS PIC X(2).
+         05 STUDENT-REF-COUNT PIC 9(4) VALUE 0.
+         05 STUDENT-REF-CTR PIC 9(4).
+         05 STUDENT-REF-EOF-FLG PIC X(1) VALUE 'N'.
+         05 OWNER-FIND-SUB PIC 9(4).
+         05 OWNER-FOUND-FLAG PIC X(1).
+           88 OWNER-FOUND VALUE 'Y'.
+
        PROCEDURE DIVISION.
        100-PRODUCE-CAR-LIST.
            PERFORM 201-INITIATE-CAR-LIST.
@@ -34,19 +111,29 @@
            STOP RUN.
 
        201-INITIATE-CAR-LIST.
+           PERFORM 306-LOAD-STUDENT-REFERENCE-TABLE.
            PERFORM 301-OPEN-CAR-FILE.
+           PERFORM 307-OPEN-INVENTORY-REPORT.
            PERFORM 305-READ-CAR-RECORD.
 
        202-DISPLAY-ONE-CAR-RECORD.
            PERFORM 302-DISPLAY-CAR-MODEL.
+           PERFORM 308-FIND-OWNER-IN-STUDENT-FILE.
+           PERFORM 309-WRITE-INVENTORY-LINE.
            PERFORM 305-READ-CAR-RECORD.
 
        203-CLOSE-CAR-FILE.
            CLOSE CAR-FILE-IN.
+           CLOSE INVENTORY-REPORT.
 
 
            301-OPEN-CAR-FILE.
                OPEN INPUT CAR-FILE-IN.
+               IF CAR-FILE-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN CARFILE.TXT - STATUS "
+                     CAR-FILE-STATUS
+                   STOP RUN
+               END-IF.
 
            302-DISPLAY-CAR-MODEL.
                DISPLAY CAR-MODEL.
@@ -55,4 +142,82 @@
                READ CAR-FILE-IN
                    AT END MOVE 'Y' TO EOF-FLG.
 
+      * read the whole student master into STUDENT-REF-TABLE once, up
+      * front
+           306-LOAD-STUDENT-REFERENCE-TABLE.
+               OPEN INPUT STUDENT-FILE.
+               IF STUDENT-FILE-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN STUFILE3.txt - STATUS "
+                     STUDENT-FILE-STATUS
+                   STOP RUN
+               END-IF.
+
+               PERFORM 3061-LOAD-ONE-STUDENT-REFERENCE
+                   VARYING STUDENT-REF-CTR FROM 1 BY 1
+                   UNTIL STUDENT-REF-CTR IS EQUAL TO 1000
+                   OR STUDENT-REF-EOF-FLG IS EQUAL TO 'Y'.
+
+               CLOSE STUDENT-FILE.
+
+               3061-LOAD-ONE-STUDENT-REFERENCE.
+                   READ STUDENT-FILE
+                       AT END
+                           MOVE 'Y' TO STUDENT-REF-EOF-FLG
+                       NOT AT END
+                           MOVE STUDENT-REF-CTR TO STUDENT-REF-COUNT
+                           MOVE REF-STUDENT-NUMBER
+                             TO REF-STUDENT-NUMBER-CONTAINER
+                               (STUDENT-REF-CTR)
+                           MOVE REF-STUDENT-NAME
+                             TO REF-STUDENT-NAME-CONTAINER
+                               (STUDENT-REF-CTR)
+                           MOVE REF-PROGRAM-OF-STUDY
+                             TO REF-PROGRAM-CONTAINER
+                               (STUDENT-REF-CTR)
+                   END-READ.
+
+           307-OPEN-INVENTORY-REPORT.
+               OPEN OUTPUT INVENTORY-REPORT.
+               IF INVENTORY-REPORT-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN CAR-INVENTORY.txt - STATUS "
+                     INVENTORY-REPORT-STATUS
+                   STOP RUN
+               END-IF.
+
+      * linear scan for OWNER-NAME among the loaded student master -
+      * the table is in load order, not name order, so a sequential
+      * PERFORM is used rather than SEARCH ALL
+           308-FIND-OWNER-IN-STUDENT-FILE.
+               MOVE 'N' TO OWNER-FOUND-FLAG.
+               PERFORM 3081-CHECK-ONE-STUDENT-FOR-OWNER
+                   VARYING OWNER-FIND-SUB FROM 1 BY 1
+                   UNTIL OWNER-FIND-SUB > STUDENT-REF-COUNT
+                   OR OWNER-FOUND.
+
+               3081-CHECK-ONE-STUDENT-FOR-OWNER.
+                   IF REF-STUDENT-NAME-CONTAINER(OWNER-FIND-SUB)
+                       (1:30) IS EQUAL TO OWNER-NAME
+                       MOVE 'Y' TO OWNER-FOUND-FLAG
+                   END-IF.
+
+           309-WRITE-INVENTORY-LINE.
+               MOVE CAR-MODEL TO INV-CAR-MODEL-OUT.
+               MOVE ENGINE TO INV-ENGINE-OUT.
+               MOVE TOWING-CAPACITY TO INV-TOWING-OUT.
+               MOVE OWNER-NAME TO INV-OWNER-NAME-OUT.
+
+               IF OWNER-FOUND
+                   MOVE REF-STUDENT-NUMBER-CONTAINER(OWNER-FIND-SUB)
+                     TO INV-OWNER-NUMBER-OUT
+                   MOVE REF-PROGRAM-CONTAINER(OWNER-FIND-SUB)
+                     TO INV-OWNER-PROGRAM-OUT
+                   MOVE "ON FILE" TO INV-MATCH-STATUS-OUT
+               ELSE
+                   MOVE ZERO TO INV-OWNER-NUMBER-OUT
+                   MOVE SPACE TO INV-OWNER-PROGRAM-OUT
+                   MOVE "NOT ON FILE" TO INV-MATCH-STATUS-OUT
+               END-IF.
+
+               WRITE INVENTORY-REPORT-LINE.
+
        END PROGRAM Lab3.
