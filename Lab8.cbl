@@ -0,0 +1,167 @@
+      ******************************************************************
+      * Author: Soomin Lee section 304
+      * Date: 09-AUG-2026
+      * Purpose: batch emissions-compliance report over every vehicle
+      *          on file in LAB6's CARFILE.DAT - a car more than 15
+      *          years old is flagged NON-COMPLIANT and due for
+      *          re-certification
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB8.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAR-FILE
+           ASSIGN TO "..\CARFILE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CAR-FILE-STATUS.
+
+           SELECT EMISSIONS-REPORT
+           ASSIGN TO "..\EMISSIONS-COMPLIANCE.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EMISSIONS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * same layout LAB6 writes via CAR-OUT
+       FD CAR-FILE.
+       01 CAR-RECORD-IN.
+           05 CAR-TYPE-IN PIC X(5).
+           05 CAR-YEAR-IN PIC 9(4).
+           05 ENGINE-SIZE-IN PIC 9(1).
+           05 OWNER-STUDENT-NUMBER-IN PIC 9(6).
+           05 PERMIT-NUMBER-IN PIC 9(6).
+           05 RATING-IN PIC 9(1).
+
+       FD EMISSIONS-REPORT.
+       01 EMISSIONS-REPORT-LINE.
+           05 EMIS-CAR-TYPE-OUT PIC X(5).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 EMIS-CAR-YEAR-OUT PIC 9(4).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 EMIS-ENGINE-SIZE-OUT PIC 9(1).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 EMIS-OWNER-OUT PIC 9(6).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 EMIS-PERMIT-OUT PIC 9(6).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 EMIS-AGE-OUT PIC ZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 EMIS-STATUS-OUT PIC X(13).
+
+       WORKING-STORAGE SECTION.
+       01 CAR-FILE-STATUS PIC X(2).
+       01 EMISSIONS-REPORT-STATUS PIC X(2).
+       01 EOF-FLG PIC X(1) VALUE 'N'.
+
+       01 RUN-DATE-RAW PIC 9(8).
+       01 RUN-YEAR PIC 9(4).
+
+       01 VEHICLE-AGE PIC 9(3).
+       01 COMPLIANCE-FLAG PIC X(1).
+           88 VEHICLE-COMPLIANT VALUE 'Y'.
+
+       01 COUNTERS.
+           05 HOW-MANY-READ PIC 9(6) VALUE 0.
+           05 HOW-MANY-COMPLIANT PIC 9(6) VALUE 0.
+           05 HOW-MANY-NONCOMPLIANT PIC 9(6) VALUE 0.
+
+       01 FINAL-REPORT.
+           05 FINAL-REPORT-1 PIC X(24).
+           05 FINAL-NUMBER-1 PIC ZZZZZ9.
+           05 FILLER PIC X(5).
+           05 FINAL-REPORT-2 PIC X(18).
+           05 FINAL-NUMBER-2 PIC ZZZZZ9.
+           05 FILLER PIC X(5).
+           05 FINAL-REPORT-3 PIC X(20).
+           05 FINAL-NUMBER-3 PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+      * main procedure
+       100-MAIN-PROCEDURE.
+           PERFORM 200-OPEN-FILES.
+           ACCEPT RUN-DATE-RAW FROM DATE YYYYMMDD.
+           MOVE RUN-DATE-RAW(1:4) TO RUN-YEAR.
+
+           PERFORM 201-READ-CAR-RECORD.
+           PERFORM 300-PROCESS-ONE-CAR UNTIL EOF-FLG = 'Y'.
+
+           PERFORM 202-CLOSE-FILES.
+           STOP RUN.
+      * open the car file for input and the compliance report for
+      * output
+           200-OPEN-FILES.
+               OPEN INPUT CAR-FILE.
+               IF CAR-FILE-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN CARFILE.DAT - STATUS "
+                     CAR-FILE-STATUS
+                   STOP RUN
+               END-IF.
+
+               OPEN OUTPUT EMISSIONS-REPORT.
+               IF EMISSIONS-REPORT-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY
+                     "UNABLE TO OPEN EMISSIONS-COMPLIANCE.txt - STATUS "
+                     EMISSIONS-REPORT-STATUS
+                   STOP RUN
+               END-IF.
+      * read one record from the car file
+           201-READ-CAR-RECORD.
+               READ CAR-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-FLG
+                   NOT AT END
+                       ADD 1 TO HOW-MANY-READ
+               END-READ.
+      * print the run trailer and close both files
+           202-CLOSE-FILES.
+               MOVE "VEHICLES READ: " TO FINAL-REPORT-1
+               MOVE HOW-MANY-READ TO FINAL-NUMBER-1
+               MOVE "COMPLIANT: " TO FINAL-REPORT-2
+               MOVE HOW-MANY-COMPLIANT TO FINAL-NUMBER-2
+               MOVE "NON-COMPLIANT: " TO FINAL-REPORT-3
+               MOVE HOW-MANY-NONCOMPLIANT TO FINAL-NUMBER-3
+
+               DISPLAY FINAL-REPORT.
+
+               CLOSE CAR-FILE.
+               CLOSE EMISSIONS-REPORT.
+      * work out one vehicle's age and compliance, write its line
+           300-PROCESS-ONE-CAR.
+               PERFORM 301-COMPUTE-VEHICLE-AGE.
+               PERFORM 302-CHECK-COMPLIANCE.
+               PERFORM 303-WRITE-EMISSIONS-LINE.
+               PERFORM 201-READ-CAR-RECORD.
+      * vehicle age in whole years, as of the run date
+           301-COMPUTE-VEHICLE-AGE.
+               SUBTRACT CAR-YEAR-IN FROM RUN-YEAR
+                   GIVING VEHICLE-AGE.
+      * a vehicle more than 15 years old is overdue for
+      * re-certification and fails compliance
+           302-CHECK-COMPLIANCE.
+               IF VEHICLE-AGE IS GREATER THAN 15
+                   MOVE 'N' TO COMPLIANCE-FLAG
+                   ADD 1 TO HOW-MANY-NONCOMPLIANT
+               ELSE
+                   MOVE 'Y' TO COMPLIANCE-FLAG
+                   ADD 1 TO HOW-MANY-COMPLIANT
+               END-IF.
+
+           303-WRITE-EMISSIONS-LINE.
+               MOVE CAR-TYPE-IN TO EMIS-CAR-TYPE-OUT.
+               MOVE CAR-YEAR-IN TO EMIS-CAR-YEAR-OUT.
+               MOVE ENGINE-SIZE-IN TO EMIS-ENGINE-SIZE-OUT.
+               MOVE OWNER-STUDENT-NUMBER-IN TO EMIS-OWNER-OUT.
+               MOVE PERMIT-NUMBER-IN TO EMIS-PERMIT-OUT.
+               MOVE VEHICLE-AGE TO EMIS-AGE-OUT.
+
+               IF VEHICLE-COMPLIANT
+                   MOVE "COMPLIANT" TO EMIS-STATUS-OUT
+               ELSE
+                   MOVE "NON-COMPLIANT" TO EMIS-STATUS-OUT
+               END-IF.
+
+               WRITE EMISSIONS-REPORT-LINE.
+
+       END PROGRAM LAB8.
