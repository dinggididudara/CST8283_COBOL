@@ -0,0 +1,92 @@
+      ******************************************************************
+      * Author: Soomin Lee section 304
+      * Date: 09-AUG-2026
+      * Purpose: nightly batch driver - runs PROJECT02 (data entry /
+      *          append to STUFILE3.txt) and then PROJECT03 (tuition
+      *          statement report, reading the same STUFILE3.txt) as
+      *          one chained job, the way these two steps would be run
+      *          back to back in a JCL stream
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *  09-AUG-2026 SL - no change needed here for PROJECT02's move to
+      *                   writing STUFILE3.txt directly - PROJECT03
+      *                   already reads that same file next
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT05.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 RUN-DATE-RAW PIC 9(8).
+
+      * each step's OS return code, so a failed step stops the chain
+      * instead of quietly running the next one against bad/missing
+      * input
+       01 STEP-RETURN-CODE PIC S9(9) COMP-5 VALUE ZERO.
+       01 CHAIN-FAILED-FLG PIC X(1) VALUE 'N'.
+
+       01 DRIVER-TRAILER.
+           05 TRAILER-MESSAGE PIC X(40).
+           05 TRAILER-STEP PIC X(10).
+
+       PROCEDURE DIVISION.
+      * run PROJECT02 then PROJECT03 in sequence, one step at a time
+       100-RUN-NIGHTLY-BATCH.
+           ACCEPT RUN-DATE-RAW FROM DATE YYYYMMDD.
+           DISPLAY "NIGHTLY BATCH STARTING - RUN DATE " RUN-DATE-RAW.
+
+           PERFORM 200-RUN-PROJECT02.
+           IF CHAIN-FAILED-FLG IS NOT EQUAL TO 'Y'
+               PERFORM 300-RUN-PROJECT03
+           END-IF.
+
+           PERFORM 400-PRINT-TRAILER.
+           STOP RUN.
+      * step 1 - data entry / append run
+           200-RUN-PROJECT02.
+               DISPLAY "STEP 1 OF 2 - STARTING PROJECT02".
+               CALL "SYSTEM" USING "./Project02"
+               MOVE RETURN-CODE TO STEP-RETURN-CODE.
+
+               IF STEP-RETURN-CODE IS NOT EQUAL TO ZERO
+                   MOVE 'Y' TO CHAIN-FAILED-FLG
+                   DISPLAY "PROJECT02 FAILED - RETURN CODE "
+                     STEP-RETURN-CODE
+                   DISPLAY "CHAIN STOPPED - PROJECT03 WILL NOT RUN"
+               ELSE
+                   DISPLAY "STEP 1 OF 2 - PROJECT02 COMPLETE"
+               END-IF.
+      * step 2 - tuition statement report run
+      * PROJECT03-BATCH-MODE is passed to PROJECT03 through the shell's
+      * "env" command rather than DISPLAY ... UPON ENVIRONMENT-NAME,
+      * since that form only updates PROJECT05's own simulated
+      * environment table and is never inherited by the CALL "SYSTEM"
+      * child process - PROJECT03 reads this to skip its reprint and
+      * simulation-mode prompts so the nightly chain never hangs
+      * waiting on an operator
+           300-RUN-PROJECT03.
+               DISPLAY "STEP 2 OF 2 - STARTING PROJECT03".
+               CALL "SYSTEM" USING
+                 "env PROJECT03-BATCH-MODE=Y ./Project3"
+               MOVE RETURN-CODE TO STEP-RETURN-CODE.
+
+               IF STEP-RETURN-CODE IS NOT EQUAL TO ZERO
+                   MOVE 'Y' TO CHAIN-FAILED-FLG
+                   DISPLAY "PROJECT03 FAILED - RETURN CODE "
+                     STEP-RETURN-CODE
+               ELSE
+                   DISPLAY "STEP 2 OF 2 - PROJECT03 COMPLETE"
+               END-IF.
+
+           400-PRINT-TRAILER.
+               IF CHAIN-FAILED-FLG IS EQUAL TO 'Y'
+                   MOVE "NIGHTLY BATCH ENDED WITH A FAILED STEP"
+                     TO TRAILER-MESSAGE
+               ELSE
+                   MOVE "NIGHTLY BATCH COMPLETED SUCCESSFULLY"
+                     TO TRAILER-MESSAGE
+               END-IF.
+               DISPLAY TRAILER-MESSAGE.
+
+       END PROGRAM PROJECT05.
