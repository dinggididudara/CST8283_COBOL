@@ -0,0 +1,263 @@
+      ******************************************************************
+      * Author: Soomin Lee section 304
+      * Date: 09-AUG-2026
+      * Purpose: menu-driven add/change/delete/list maintenance
+      *          program for PROGRAM.txt (the program-code/program-name
+      *          table PROJECT02 and PROJECT03 both read), same
+      *          in-memory-table/rewrite-on-exit pattern as LAB2's
+      *          Student.txt maintenance
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT06.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROGRAM-FILE
+           ASSIGN TO "..\PROGRAM.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PROGRAM-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PROGRAM-FILE.
+       01 PROGRAM-FILE-IN.
+           05 PROGRAM-CODE PIC X(5).
+           05 PROGRAM-NAME PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01 PROGRAM-FILE-STATUS PIC X(2).
+       01 EOF-FLG PIC X(1) VALUE 'N'.
+       01 MENU-CHOICE PIC X(1).
+
+      * the whole table is loaded into memory at startup, edited by
+      * the menu choices below, and rewritten to PROGRAM.txt in one
+      * pass when the operator exits - soft-deleted entries are simply
+      * skipped on the rewrite, same convention as LAB2's Student.txt
+       01 PROGRAM-MASTER-TABLE.
+         05 PROGRAM-TABLE-ENTRY OCCURS 1 TO 500 TIMES
+             DEPENDING ON PROGRAM-TABLE-COUNT
+             INDEXED BY PROGRAM-IDX.
+           10 TBL-PROGRAM-CODE PIC X(5).
+           10 TBL-PROGRAM-NAME PIC X(20).
+           10 TBL-DELETED-FLAG PIC X(1) VALUE 'N'.
+             88 TBL-RECORD-DELETED VALUE 'Y'.
+
+       01 TABLE-VARIABLES.
+         05 PROGRAM-TABLE-COUNT PIC 9(4) VALUE 0.
+         05 FIND-SUB PIC 9(4).
+         05 FOUND-SUB PIC 9(4) VALUE 0.
+      * slot being filled in by 402-ACCEPT-PROGRAM-DETAIL - the new
+      * last slot on an add, or the matched slot on a change
+         05 EDIT-SUB PIC 9(4) VALUE 0.
+         05 DUPLICATE-FLAG PIC X(1).
+           88 DUPLICATE-CODE-FOUND VALUE 'Y'.
+         05 FOUND-FLAG PIC X(1).
+           88 RECORD-FOUND VALUE 'Y'.
+
+       01 LOOKUP-PROGRAM-CODE PIC X(5).
+
+       PROCEDURE DIVISION.
+      * main procedure
+       101-MAINTAIN-PROGRAM-FILE.
+           PERFORM 201-INITIATE.
+           PERFORM 202-PROCESS-MENU-CHOICE
+               UNTIL MENU-CHOICE IS EQUAL TO '5'.
+           PERFORM 203-CLOSE-FILE.
+           STOP RUN.
+
+           201-INITIATE.
+               PERFORM 302-OPEN-INPUT-FILE.
+               PERFORM 303-READ-PROGRAM-FILE.
+               PERFORM 304-LOAD-ONE-PROGRAM
+                   UNTIL EOF-FLG IS EQUAL TO 'Y'.
+               CLOSE PROGRAM-FILE.
+
+      * read the menu choice and run the matching paragraph
+           202-PROCESS-MENU-CHOICE.
+               PERFORM 305-DISPLAY-MENU.
+               ACCEPT MENU-CHOICE.
+
+               IF MENU-CHOICE IS EQUAL TO '1'
+                   PERFORM 400-ADD-PROGRAM
+               ELSE IF MENU-CHOICE IS EQUAL TO '2'
+                   PERFORM 500-CHANGE-PROGRAM
+               ELSE IF MENU-CHOICE IS EQUAL TO '3'
+                   PERFORM 600-DELETE-PROGRAM
+               ELSE IF MENU-CHOICE IS EQUAL TO '4'
+                   PERFORM 700-LIST-PROGRAMS
+               ELSE IF MENU-CHOICE IS EQUAL TO '5'
+                   CONTINUE
+               ELSE
+                   DISPLAY "INVALID CHOICE - ENTER 1 THROUGH 5"
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+               END-IF.
+
+      * rewrite the whole master from the in-memory table and close
+           203-CLOSE-FILE.
+               PERFORM 900-REWRITE-PROGRAM-FILE.
+
+           302-OPEN-INPUT-FILE.
+               OPEN INPUT PROGRAM-FILE.
+               IF PROGRAM-FILE-STATUS IS EQUAL TO "35"
+                   MOVE 'Y' TO EOF-FLG
+               ELSE IF PROGRAM-FILE-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN PROGRAM.txt - STATUS "
+                     PROGRAM-FILE-STATUS
+                   STOP RUN
+               END-IF
+               END-IF.
+
+           303-READ-PROGRAM-FILE.
+               IF EOF-FLG IS NOT EQUAL TO 'Y'
+                   READ PROGRAM-FILE
+                       AT END
+                           MOVE 'Y' TO EOF-FLG
+                   END-READ
+               END-IF.
+
+      * copy one record off the master file into the next free table
+      * slot
+           304-LOAD-ONE-PROGRAM.
+               ADD 1 TO PROGRAM-TABLE-COUNT.
+               MOVE PROGRAM-CODE
+                 TO TBL-PROGRAM-CODE(PROGRAM-TABLE-COUNT).
+               MOVE PROGRAM-NAME
+                 TO TBL-PROGRAM-NAME(PROGRAM-TABLE-COUNT).
+               MOVE 'N' TO TBL-DELETED-FLAG(PROGRAM-TABLE-COUNT).
+
+               PERFORM 303-READ-PROGRAM-FILE.
+
+           305-DISPLAY-MENU.
+               DISPLAY " ".
+               DISPLAY "1 - ADD A PROGRAM".
+               DISPLAY "2 - CHANGE A PROGRAM".
+               DISPLAY "3 - DELETE A PROGRAM".
+               DISPLAY "4 - LIST ALL PROGRAMS".
+               DISPLAY "5 - SAVE AND EXIT".
+               DISPLAY "ENTER YOUR CHOICE:".
+
+      * add a new program to the end of the table, after checking the
+      * code is not already on file
+           400-ADD-PROGRAM.
+               DISPLAY "ENTER NEW PROGRAM CODE:".
+               ACCEPT LOOKUP-PROGRAM-CODE.
+               PERFORM 401-CHECK-DUPLICATE-CODE.
+
+               IF DUPLICATE-CODE-FOUND
+                   DISPLAY "PROGRAM CODE ALREADY ON FILE - NOT ADDED"
+               ELSE
+                   ADD 1 TO PROGRAM-TABLE-COUNT
+                   MOVE PROGRAM-TABLE-COUNT TO EDIT-SUB
+                   MOVE LOOKUP-PROGRAM-CODE
+                     TO TBL-PROGRAM-CODE(EDIT-SUB)
+                   PERFORM 402-ACCEPT-PROGRAM-DETAIL
+                   MOVE 'N' TO TBL-DELETED-FLAG(EDIT-SUB)
+                   DISPLAY "PROGRAM ADDED"
+               END-IF.
+
+      * linear scan for LOOKUP-PROGRAM-CODE among the not-deleted
+      * entries - the table is built in load order, not code order, so
+      * a sequential PERFORM is used rather than SEARCH ALL
+           401-CHECK-DUPLICATE-CODE.
+               MOVE 'N' TO DUPLICATE-FLAG.
+               PERFORM 4011-CHECK-ONE-ENTRY-FOR-CODE
+                   VARYING FIND-SUB FROM 1 BY 1
+                   UNTIL FIND-SUB > PROGRAM-TABLE-COUNT.
+
+               4011-CHECK-ONE-ENTRY-FOR-CODE.
+                   IF TBL-PROGRAM-CODE(FIND-SUB) IS EQUAL TO
+                       LOOKUP-PROGRAM-CODE
+                       AND NOT TBL-RECORD-DELETED(FIND-SUB)
+                       MOVE 'Y' TO DUPLICATE-FLAG
+                   END-IF.
+
+      * prompt for the program name at EDIT-SUB - used by both
+      * 400-ADD-PROGRAM and 500-CHANGE-PROGRAM
+           402-ACCEPT-PROGRAM-DETAIL.
+               DISPLAY "ENTER PROGRAM NAME:".
+               ACCEPT TBL-PROGRAM-NAME(EDIT-SUB).
+
+      * find LOOKUP-PROGRAM-CODE and re-prompt the name for that slot
+           500-CHANGE-PROGRAM.
+               DISPLAY "ENTER PROGRAM CODE TO CHANGE:".
+               ACCEPT LOOKUP-PROGRAM-CODE.
+               PERFORM 501-FIND-PROGRAM.
+
+               IF RECORD-FOUND
+                   MOVE FOUND-SUB TO EDIT-SUB
+                   PERFORM 402-ACCEPT-PROGRAM-DETAIL
+                   DISPLAY "PROGRAM UPDATED"
+               ELSE
+                   DISPLAY "PROGRAM CODE NOT FOUND"
+               END-IF.
+
+      * linear scan for LOOKUP-PROGRAM-CODE, leaving the matching slot
+      * number in FOUND-SUB
+           501-FIND-PROGRAM.
+               MOVE 'N' TO FOUND-FLAG.
+               MOVE 0 TO FOUND-SUB.
+               PERFORM 5011-CHECK-ONE-ENTRY-FOR-FIND
+                   VARYING FIND-SUB FROM 1 BY 1
+                   UNTIL FIND-SUB > PROGRAM-TABLE-COUNT.
+
+               5011-CHECK-ONE-ENTRY-FOR-FIND.
+                   IF TBL-PROGRAM-CODE(FIND-SUB) IS EQUAL TO
+                       LOOKUP-PROGRAM-CODE
+                       AND NOT TBL-RECORD-DELETED(FIND-SUB)
+                       MOVE 'Y' TO FOUND-FLAG
+                       MOVE FIND-SUB TO FOUND-SUB
+                   END-IF.
+
+      * mark the matching slot deleted - it stays in the table but is
+      * skipped by 700-LIST-PROGRAMS and 900-REWRITE-PROGRAM-FILE
+           600-DELETE-PROGRAM.
+               DISPLAY "ENTER PROGRAM CODE TO DELETE:".
+               ACCEPT LOOKUP-PROGRAM-CODE.
+               PERFORM 501-FIND-PROGRAM.
+
+               IF RECORD-FOUND
+                   MOVE 'Y' TO TBL-DELETED-FLAG(FOUND-SUB)
+                   DISPLAY "PROGRAM DELETED"
+               ELSE
+                   DISPLAY "PROGRAM CODE NOT FOUND"
+               END-IF.
+
+           700-LIST-PROGRAMS.
+               PERFORM 701-LIST-ONE-PROGRAM
+                   VARYING FIND-SUB FROM 1 BY 1
+                   UNTIL FIND-SUB > PROGRAM-TABLE-COUNT.
+
+               701-LIST-ONE-PROGRAM.
+                   IF NOT TBL-RECORD-DELETED(FIND-SUB)
+                       DISPLAY TBL-PROGRAM-CODE(FIND-SUB) " "
+                         TBL-PROGRAM-NAME(FIND-SUB)
+                   END-IF.
+
+      * rewrite PROGRAM.txt from the in-memory table, skipping
+      * soft-deleted entries
+           900-REWRITE-PROGRAM-FILE.
+               OPEN OUTPUT PROGRAM-FILE.
+               IF PROGRAM-FILE-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN PROGRAM.txt - STATUS "
+                     PROGRAM-FILE-STATUS
+                   STOP RUN
+               END-IF.
+
+               PERFORM 901-WRITE-ONE-PROGRAM
+                   VARYING FIND-SUB FROM 1 BY 1
+                   UNTIL FIND-SUB > PROGRAM-TABLE-COUNT.
+
+               CLOSE PROGRAM-FILE.
+
+               901-WRITE-ONE-PROGRAM.
+                   IF NOT TBL-RECORD-DELETED(FIND-SUB)
+                       MOVE TBL-PROGRAM-CODE(FIND-SUB) TO PROGRAM-CODE
+                       MOVE TBL-PROGRAM-NAME(FIND-SUB) TO PROGRAM-NAME
+                       WRITE PROGRAM-FILE-IN
+                   END-IF.
+
+       END PROGRAM PROJECT06.
