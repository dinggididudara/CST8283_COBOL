@@ -11,15 +11,151 @@
        FILE-CONTROL.
            SELECT STUDENT-FILE
            ASSIGN TO "..\STUFILE3.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STUDENT-FILE-STATUS.
 
            SELECT PROGRAM-FILE
            ASSIGN TO "..\PROGRAM.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PROGRAM-FILE-STATUS.
 
+      * indexed copy of PROGRAM.txt, keyed on program code, rebuilt
+      * from the line-sequential master every run by 301-BUILD-
+      * PROGRAM-INDEX - replaces the old OCCURS 1 TO 500 in-memory
+      * table, so 304-CODE-SEARCH's lookups and the per-program
+      * subtotal accumulation in 400-PRODUCE-PROGRAM-SUBTOTALS are no
+      * longer capped at 500 distinct program codes
+           SELECT PROGRAM-INDEXED-FILE
+           ASSIGN TO "..\PROGIDX.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDX-PROGRAM-CODE
+           FILE STATUS IS PROGRAM-INDEXED-STATUS.
+
+      * one statement report per run, archived by run date instead of
+      * overwriting the prior run's report - the filename is built in
+      * 318-BUILD-ARCHIVE-REPORT-NAME before this file is opened
            SELECT STUDENT-REPORT
-           ASSIGN TO "..\STUDENT-RECORD.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ASSIGN TO STUDENT-REPORT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STUDENT-REPORT-STATUS.
+
+      * comma-delimited version of STUDENT-REPORT-OUT, for opening
+      * directly in a spreadsheet instead of reformatting the printed
+      * fixed-column report by hand
+           SELECT STUDENT-REPORT-CSV
+           ASSIGN TO "..\STUDENT-RECORD.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STUDENT-REPORT-CSV-STATUS.
+
+      * indexed copy of STUFILE3.txt, keyed on student number, so a
+      * single student's statement can be pulled or reprinted without
+      * re-running the whole batch
+           SELECT STUDENT-INDEXED-FILE
+           ASSIGN TO "..\STUIDX3.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDX-STUDENT-NUMBER
+           FILE STATUS IS IDX-FILE-STATUS.
+
+      * exception listing of students whose PROGRAM-OF-STUDY did not
+      * match any entry in PROGRAM.txt
+           SELECT PROGRAM-EXCEPTION-REPORT
+           ASSIGN TO "..\PROGRAM-EXCEPTIONS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PROGRAM-EXCEPTION-STATUS.
+
+      * tuition-owed subtotal by program of study, with a grand total
+           SELECT PROGRAM-SUBTOTAL-REPORT
+           ASSIGN TO "..\PROGRAM-SUBTOTAL.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PROGRAM-SUBTOTAL-STATUS.
+
+      * students whose STUDENT-AVERAGE falls in the probation band
+           SELECT ACADEMIC-PROBATION-REPORT
+           ASSIGN TO "..\ACADEMIC-PROBATION.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ACADEMIC-PROBATION-STATUS.
+
+      * checkpoint file - last STUDENT-NUMBER processed and how many
+      * records had been read as of that checkpoint, so an abended run
+      * can resume instead of reprocessing the file from the top
+           SELECT RESTART-FILE
+           ASSIGN TO "..\PROJECT03-RESTART.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RESTART-FILE-STATUS.
+
+      * Finance's control total for the term, used to prove our
+      * tuition totals tie out before statements go out
+           SELECT FINANCE-CONTROL-FILE
+           ASSIGN TO "..\FINANCE-CONTROL.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CONTROL-FILE-STATUS.
+
+      * student records rejected by 308-VALIDATE-STUDENT-RECORD before
+      * calculation, with a reason code, instead of letting bad data
+      * through to 303-CALCULATE
+           SELECT STUDENT-VALIDATION-ERRORS
+           ASSIGN TO "..\STUDENT-ERRORS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STUDENT-VALIDATION-STATUS.
+
+      * outstanding TUITION-OWED bucketed by how many days past
+      * DUE-DATE, with a late fee applied - so collections knows who
+      * to call first
+      * filename is built in 318-BUILD-ARCHIVE-REPORT-NAME, same as
+      * STUDENT-REPORT above, so a simulation run's what-if late fees
+      * land in their own AGING-REPORT-SIMULATION-....txt instead of
+      * contaminating the real aging report
+           SELECT AGING-REPORT
+           ASSIGN TO AGING-REPORT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AGING-REPORT-STATUS.
+
+      * LAB2's student master (name/address), cross-referenced here by
+      * STUDENT-ID = STUDENT-NUMBER so the mailing address can be
+      * printed under each tuition statement
+           SELECT ADDRESS-FILE
+           ASSIGN TO "..\Student.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ADDRESS-FILE-STATUS.
+
+      * LAB6's parking permit file, read here to tack a tiered parking
+      * fee onto a student's tuition statement when they have a car on
+      * file
+           SELECT CAR-FILE
+           ASSIGN TO "..\CARFILE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CAR-FILE-STATUS.
+
+      * one debit/credit pair per student, feeding the tuition total
+      * into the institution's general ledger - a receivable debit
+      * against the student's account and a matching revenue credit,
+      * plus a batch header/trailer so the ledger system can balance
+      * the whole feed before posting it
+      * filename is built in 318-BUILD-ARCHIVE-REPORT-NAME, same as
+      * STUDENT-REPORT above, so a simulation run posts to its own
+      * GL-EXTRACT-SIMULATION.txt instead of the real ledger feed
+           SELECT GL-EXTRACT-FILE
+           ASSIGN TO GL-EXTRACT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS GL-EXTRACT-STATUS.
+
+      * one line per course, per student, with COURSE-AVERAGE
+      * converted to a letter grade - 321-WRITE-TRANSCRIPT-REPORT
+           SELECT TRANSCRIPT-REPORT
+           ASSIGN TO "..\TRANSCRIPT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TRANSCRIPT-STATUS.
+
+      * single-student reprint output, written by 306-REPRINT-ONE-
+      * STUDENT - kept separate from STUDENT-REPORT so pulling one
+      * statement never touches (and never truncates) the real batch
+      * report or any of its companion files
+           SELECT REPRINT-STATEMENT
+           ASSIGN TO "..\REPRINT-STATEMENT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REPRINT-STATEMENT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -28,23 +164,109 @@
        01 PROGRAM-FILE-IN.
          10 PROGRAM-CODE PIC X(5).
          10 PROGRAM-NAME PIC X(20).
+
+      * indexed image of PROGRAM.txt, keyed for direct lookup by
+      * 304-CODE-SEARCH - the subtotal fields are carried right on the
+      * record and updated in place by REWRITE as students are matched,
+      * so 400-PRODUCE-PROGRAM-SUBTOTALS needs no separate table either
+       FD PROGRAM-INDEXED-FILE.
+       01 PROGRAM-INDEXED-RECORD.
+         05 IDX-PROGRAM-CODE PIC X(5).
+         05 IDX-PROGRAM-NAME PIC X(20).
+         05 IDX-SUB-STUDENT-COUNT PIC 9(4).
+         05 IDX-SUB-TUITION-TOTAL PIC S9(9)V99
+             SIGN IS TRAILING SEPARATE CHARACTER.
       * STUFILE.TXT
        FD STUDENT-FILE.
        01 STUDENT-FILE-IN.
          05 STUDENT-NUMBER PIC 9(6).
-         05 TUITION-OWED PIC 9999V99.
+      * a negative balance is a credit (overpayment) - signed so it
+      * can be told apart from money owed instead of printing the
+      * same as a positive balance
+         05 TUITION-OWED PIC S9999V99
+             SIGN IS TRAILING SEPARATE CHARACTER.
          05 STUDENT-NAME PIC X(40).
-         05 PROGRAM-OF-STUDY PIC X(5).
-         05 COURSE-CODE-1 PIC X(7).
-         05 COURSE-AVERAGE-1 PIC 9(3).
-         05 COURSE-CODE-2 PIC X(7).
-         05 COURSE-AVERAGE-2 PIC 9(3).
-         05 COURSE-CODE-3 PIC X(7).
-         05 COURSE-AVERAGE-3 PIC 9(3).
-         05 COURSE-CODE-4 PIC X(7).
-         05 COURSE-AVERAGE-4 PIC 9(3).
-         05 COURSE-CODE-5 PIC X(7).
-         05 COURSE-AVERAGE-5 PIC 9(3).
+      * number of programs this student is concurrently enrolled in -
+      * most carry one, but 304-CODE-SEARCH/400-PRODUCE-PROGRAM-
+      * SUBTOTALS loop over however many are on file, splitting
+      * TUITION-OWED evenly across them for subtotal purposes
+         05 PROGRAM-COUNT PIC 9(1) VALUE 1.
+         05 PROGRAM-ENTRY OCCURS 1 TO 3 TIMES
+             DEPENDING ON PROGRAM-COUNT.
+           10 PROGRAM-OF-STUDY PIC X(5).
+      * date the current TUITION-OWED balance was due - drives the
+      * aging buckets/late fee in 403-AGE-ONE-STUDENT
+         05 DUE-DATE PIC 9(8).
+      * number of courses actually taken this term - part-time
+      * students may carry fewer than the 5 table slots allow, and
+      * 303-CALCULATE divides by this count instead of a flat 5
+         05 COURSE-COUNT PIC 9(1).
+         05 COURSE-ENTRY OCCURS 1 TO 5 TIMES
+             DEPENDING ON COURSE-COUNT.
+           10 COURSE-CODE PIC X(7).
+           10 COURSE-AVERAGE PIC 9(3).
+      * credit hours for this course - a 1-credit elective carries
+      * less weight in STUDENT-AVERAGE than a 3-credit core course
+           10 COURSE-CREDIT-HOURS PIC 9(1) VALUE 1.
+      * 'Y' for a student studying on a study permit - drives the
+      * international surcharge in 316-APPLY-INTERNATIONAL-SURCHARGE
+         05 INTERNATIONAL-STUDENT-FLAG PIC X(1) VALUE 'N'.
+           88 IS-INTERNATIONAL-STUDENT VALUE 'Y'.
+      * 'Y' marks a student's account on payment hold, set by
+      * PROJECT02/PROJECT04/PROJECT08 from TUITION-OWED against a
+      * PAYMENT-HOLD-THRESHOLD - 305-WRITE-STUDENT-REPORT prints an
+      * extra notice line under the usual statement, joined with
+      * LAB2's mailing address already looked up by 310-LOOKUP-ADDRESS,
+      * via new 322-WRITE-PAYMENT-HOLD-NOTICE
+         05 PAYMENT-HOLD-FLAG PIC X(1) VALUE 'N'.
+           88 ON-PAYMENT-HOLD VALUE 'Y'.
+
+      * LAB2's student master - name and mailing address, keyed by
+      * ADDR-STUDENT-ID, same record layout as Lab2.cbl's FD STUDENT
+       FD ADDRESS-FILE.
+       01 ADDRESS-FILE-IN.
+         05 ADDR-STUDENT-ID PIC A(10).
+         05 ADDR-STUDENT-PROGRAM PIC A(8).
+         05 ADDR-STUDENT-YEAR PIC 9(6).
+         05 ADDR-STUDENT-NAME.
+           10 ADDR-STUDENT-TITLE PIC A(6).
+           10 ADDR-FIRST-NAME PIC A(15).
+           10 ADDR-NAME-INITIAL PIC A(2).
+           10 ADDR-LAST-NAME PIC A(28).
+         05 ADDR-STUDENT-ADDRESS.
+           10 ADDR-STREET PIC A(25).
+           10 ADDR-CITY PIC A(15).
+           10 ADDR-PROVINCE PIC A(15).
+           10 ADDR-POSTAL-CODE PIC A(7).
+
+      * LAB6's parking permit record, same layout as its CAR-OUT
+       FD CAR-FILE.
+       01 CAR-FILE-IN.
+         05 CAR-TYPE-IN PIC X(5).
+         05 CAR-YEAR-IN PIC 9(4).
+         05 CAR-ENGINE-SIZE-IN PIC 9(1).
+         05 CAR-OWNER-STUDENT-NUMBER-IN PIC 9(6).
+         05 CAR-PERMIT-NUMBER-IN PIC 9(6).
+
+      * indexed image of STUFILE3.txt, same layout, keyed for single
+      * student retrieval
+       FD STUDENT-INDEXED-FILE.
+       01 STUDENT-INDEXED-RECORD.
+         05 IDX-STUDENT-NUMBER PIC 9(6).
+         05 IDX-TUITION-OWED PIC S9999V99
+             SIGN IS TRAILING SEPARATE CHARACTER.
+         05 IDX-STUDENT-NAME PIC X(40).
+         05 IDX-PROGRAM-COUNT PIC 9(1).
+         05 IDX-PROGRAM-ENTRY OCCURS 1 TO 3 TIMES
+             DEPENDING ON IDX-PROGRAM-COUNT.
+           10 IDX-PROGRAM-OF-STUDY PIC X(5).
+         05 IDX-DUE-DATE PIC 9(8).
+         05 IDX-COURSE-COUNT PIC 9(1).
+         05 IDX-COURSE-ENTRY OCCURS 1 TO 5 TIMES
+             DEPENDING ON IDX-COURSE-COUNT.
+           10 IDX-COURSE-CODE PIC X(7).
+           10 IDX-COURSE-AVERAGE PIC 9(3).
+           10 IDX-COURSE-CREDIT-HOURS PIC 9(1).
 
        FD STUDENT-REPORT.
        01 STUDENT-REPORT-OUT.
@@ -55,7 +277,79 @@
            10 FILLER PIC X(4) VALUE SPACE.
            10 PROGRAM-NAME-OUT PIC X(20).
            10 FILLER PIC X(4) VALUE SPACE.
-           10 TUITION-OWED-OUT PIC ZZZZ.99.
+           10 TUITION-OWED-OUT PIC -ZZZZ.99.
+           10 FILLER PIC X(1) VALUE SPACE.
+      * "CR" when TUITION-OWED is a credit balance (overpayment),
+      * spaces otherwise - alongside the leading minus sign on
+      * TUITION-OWED-OUT itself
+           10 TUITION-CREDIT-MARKER-OUT PIC X(2) VALUE SPACE.
+
+      * run date and page number, printed ahead of COLUMN-HEADER every
+      * LINES-PER-PAGE detail lines
+       01 PAGE-HEADER-LINE.
+         05 PAGE-HEADER-TEXT PIC X(24).
+         05 FILLER PIC X(4).
+         05 PAGE-HEADER-DATE-LABEL PIC X(5).
+         05 PAGE-HEADER-DATE PIC X(8).
+         05 FILLER PIC X(4).
+         05 PAGE-HEADER-PAGE-LABEL PIC X(5).
+         05 PAGE-HEADER-PAGE-NUM PIC ZZZ9.
+      * mailing address line printed under a student's detail line,
+      * when that student is found in ADDRESS-FILE - blank when no
+      * match exists, so nothing prints for a student with no address
+      * on file
+       01 ADDRESS-DETAIL-LINE.
+         05 FILLER PIC X(4) VALUE SPACE.
+         05 ADDR-LABEL-OUT PIC X(10) VALUE "ADDRESS: ".
+         05 ADDR-STREET-OUT PIC X(25).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 ADDR-CITY-OUT PIC X(15).
+         05 FILLER PIC X(2) VALUE ", ".
+         05 ADDR-PROVINCE-OUT PIC X(15).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 ADDR-POSTAL-CODE-OUT PIC X(7).
+
+      * parking-permit fee line printed under a student's detail line
+      * when LAB6's CAR-FILE has a permit on file for them - tiered by
+      * ENGINE-SIZE in 3121-APPLY-PARKING-FEE-TIER
+       01 PARKING-FEE-DETAIL-LINE.
+         05 FILLER PIC X(4) VALUE SPACE.
+         05 PARKING-LABEL-OUT PIC X(16) VALUE "PARKING PERMIT: ".
+         05 PARKING-PERMIT-OUT PIC 9(6).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 PARKING-FEE-LABEL-OUT PIC X(5) VALUE "FEE: ".
+         05 PARKING-FEE-OUT PIC ZZZ9.99.
+
+      * printed under a tuition statement when INTERNATIONAL-STUDENT-
+      * FLAG is set, same style as PARKING-FEE-DETAIL-LINE above
+       01 SURCHARGE-DETAIL-LINE.
+         05 FILLER PIC X(4) VALUE SPACE.
+         05 SURCHARGE-LABEL-OUT PIC X(24)
+             VALUE "INTERNATIONAL SURCHARGE:".
+         05 FILLER PIC X(1) VALUE SPACE.
+         05 SURCHARGE-AMOUNT-OUT PIC ZZZ9.99.
+
+      * printed once per additional program for a student carrying
+      * concurrent enrolment - PROGRAM-ENTRY(1) prints on the main
+      * detail line above, PROGRAM-ENTRY(2) and (3) print here instead
+       01 ADDL-PROGRAM-DETAIL-LINE.
+         05 FILLER PIC X(4) VALUE SPACE.
+         05 ADDL-PROGRAM-LABEL-OUT PIC X(18)
+             VALUE "ALSO ENROLLED IN: ".
+         05 ADDL-PROGRAM-NAME-OUT PIC X(20).
+
+      * printed under a tuition statement when PAYMENT-HOLD-FLAG is
+      * set - carries the mailing address already found by 310-LOOKUP-
+      * ADDRESS so the notice can be mailed out along with the statement
+       01 PAYMENT-HOLD-NOTICE-LINE.
+         05 FILLER PIC X(4) VALUE SPACE.
+         05 HOLD-LABEL-OUT PIC X(34)
+             VALUE "*** ACCOUNT ON PAYMENT HOLD *** ".
+         05 HOLD-STREET-OUT PIC X(25).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 HOLD-CITY-OUT PIC X(15).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 HOLD-PROVINCE-OUT PIC X(15).
 
       * format for column header
        01 COLUMN-HEADER.
@@ -69,144 +363,1914 @@
       * final report that writing total number of read/write
        01 FINAL-REPORT.
          05 FINAL-REPORT-1 PIC X(32).
-         05 FINAL-NUMBER-1 PIC Z9.
+         05 FINAL-NUMBER-1 PIC ZZZZZ9.
          05 FILLER PIC X(7).
          05 FINAL-REPORT-2 PIC X(32).
-         05 FINAL-NUMBER-2 PIC Z9.
+         05 FINAL-NUMBER-2 PIC ZZZZZ9.
+      * second trailer line - records skipped (not written)
+       01 FINAL-REPORT-SKIPPED.
+         05 FINAL-REPORT-3 PIC X(32).
+         05 FINAL-NUMBER-3 PIC ZZZZZ9.
+      * third trailer line - control-total reconciliation against
+      * Finance's balancing file
+       01 FINAL-REPORT-BALANCE.
+         05 FINAL-BALANCE-MESSAGE PIC X(38).
+         05 FINAL-BALANCE-AMOUNT PIC -ZZZ,ZZZ,ZZ9.99.
+
+      * comma-delimited copy of STUDENT-REPORT-OUT
+       FD STUDENT-REPORT-CSV.
+       01 STUDENT-REPORT-CSV-LINE PIC X(120).
+
+      * one line per student whose program code did not match PROGRAM.txt
+       FD PROGRAM-EXCEPTION-REPORT.
+       01 PROGRAM-EXCEPTION-LINE.
+         05 EXC-STUDENT-NUMBER-OUT PIC 9(6).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 EXC-STUDENT-NAME-OUT PIC X(40).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 EXC-PROGRAM-OF-STUDY-OUT PIC X(5).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 EXC-REASON-OUT PIC X(30).
+
+      * one line per program of study, plus a grand-total line
+       FD PROGRAM-SUBTOTAL-REPORT.
+       01 PROGRAM-SUBTOTAL-LINE.
+         05 SUB-PROGRAM-NAME-OUT PIC X(20).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 SUB-STUDENT-COUNT-OUT PIC ZZZ9.
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 SUB-TUITION-TOTAL-OUT PIC -ZZZ,ZZZ,ZZ9.99.
+
+      * one line per student in the academic-probation band
+       FD ACADEMIC-PROBATION-REPORT.
+       01 ACADEMIC-PROBATION-LINE.
+         05 PROB-STUDENT-NUMBER-OUT PIC 9(6).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 PROB-STUDENT-NAME-OUT PIC X(40).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 PROB-PROGRAM-NAME-OUT PIC X(20).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 PROB-STUDENT-AVERAGE-OUT PIC ZZ9.
+
+      * one record: last student number/read count plus every running
+      * total a resumed run must pick back up instead of zeroing, as
+      * of the most recent checkpoint - rewritten in place every
+      * CHECKPOINT-INTERVAL records, and blanked out once a run
+      * completes cleanly
+       FD RESTART-FILE.
+       01 RESTART-RECORD.
+         05 RESTART-STUDENT-NUMBER PIC 9(6).
+         05 RESTART-READ-COUNT PIC 9(6).
+         05 RESTART-WRITE-COUNT PIC 9(6).
+         05 RESTART-SKIPPED-COUNT PIC 9(6).
+         05 RESTART-EXCEPTION-COUNT PIC 9(6).
+         05 RESTART-TUITION-TOTAL PIC S9(9)V99
+             SIGN IS TRAILING SEPARATE CHARACTER.
+         05 RESTART-GL-ENTRY-COUNT PIC 9(6).
+         05 RESTART-GL-HASH-TOTAL PIC S9(9)V99
+             SIGN IS TRAILING SEPARATE CHARACTER.
+         05 RESTART-PAGE-NUMBER PIC 9(4).
+         05 RESTART-LINES-ON-PAGE PIC 9(4).
+
+      * one record - the tuition total Finance expects for the term
+       FD FINANCE-CONTROL-FILE.
+       01 FINANCE-CONTROL-RECORD.
+         05 FINANCE-CONTROL-TOTAL PIC S9(9)V99
+             SIGN IS TRAILING SEPARATE CHARACTER.
+
+      * one line per record rejected before it reached 303-CALCULATE
+       FD STUDENT-VALIDATION-ERRORS.
+       01 VALIDATION-ERROR-LINE.
+         05 VAL-STUDENT-NUMBER-OUT PIC 9(6).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 VAL-STUDENT-NAME-OUT PIC X(40).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 VAL-REASON-OUT PIC X(40).
+
+      * one line per student with an outstanding balance, with its
+      * aging bucket and the late fee added on top of TUITION-OWED
+       FD AGING-REPORT.
+       01 AGING-REPORT-LINE.
+         05 AGE-STUDENT-NUMBER-OUT PIC 9(6).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 AGE-STUDENT-NAME-OUT PIC X(40).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 AGE-TUITION-OWED-OUT PIC ZZZZ.99.
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 AGE-DAYS-OVERDUE-OUT PIC ZZZZ9.
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 AGE-BUCKET-OUT PIC X(12).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 AGE-LATE-FEE-OUT PIC ZZZZ.99.
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 AGE-TOTAL-DUE-OUT PIC ZZZZZ.99.
+
+      * batch header/detail/trailer feed into the general ledger - a
+      * receivable debit and a revenue credit line per student, bracketed
+      * by a batch header (run date) and a batch trailer (entry count and
+      * hash total so the two debit/credit sides can be balanced before
+      * the ledger system posts the batch)
+       FD GL-EXTRACT-FILE.
+       01 GL-EXTRACT-LINE.
+         05 GL-RECORD-TYPE-OUT PIC X(7).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 GL-STUDENT-NUMBER-OUT PIC 9(6).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 GL-PROGRAM-CODE-OUT PIC X(5).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 GL-ACCOUNT-OUT PIC X(20).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 GL-DEBIT-CREDIT-OUT PIC X(2).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 GL-AMOUNT-OUT PIC ZZZZZ.99.
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 GL-DESCRIPTION-OUT PIC X(20).
+
+      * one line per course on a student's transcript, with
+      * COURSE-AVERAGE converted to a letter grade by
+      * 3212-DERIVE-LETTER-GRADE
+       FD TRANSCRIPT-REPORT.
+       01 TRANSCRIPT-LINE.
+         05 TRN-STUDENT-NUMBER-OUT PIC 9(6).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 TRN-STUDENT-NAME-OUT PIC X(40).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 TRN-COURSE-CODE-OUT PIC X(7).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 TRN-COURSE-AVERAGE-OUT PIC ZZ9.
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 TRN-LETTER-GRADE-OUT PIC X(1).
+
+      * one line, one student - the whole output of a reprint run
+       FD REPRINT-STATEMENT.
+       01 REPRINT-STATEMENT-LINE.
+         05 REPRINT-STUDENT-NUMBER-OUT PIC 9(6).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 REPRINT-STUDENT-NAME-OUT PIC X(40).
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 REPRINT-TUITION-OWED-OUT PIC -ZZZZ.99.
+         05 FILLER PIC X(2) VALUE SPACE.
+         05 REPRINT-DUE-DATE-OUT PIC 9(8).
 
        WORKING-STORAGE SECTION.
-      * table for code and name for using in this file
-       01 PROGRAM-FILE-CONTAINER.
-         05 PROGRAM-TABLE-CONTAINER OCCURS 20 TIMES.
-           10 PROGRAM-CODE-CONTAINER PIC X(5).
-           10 PROGRAM-NAME-CONTAINER PIC X(20).
+      * the program table itself is now file-backed in PROGRAM-
+      * INDEXED-RECORD (no OCCURS cap) - TABLE-EOF and CODE-FOUND
+      * below now drive 301-BUILD-PROGRAM-INDEX's load loop, 304-
+      * CODE-SEARCH's keyed lookup, and 400-PRODUCE-PROGRAM-SUBTOTALS'
+      * key-order traversal of PROGIDX.DAT instead
+
+       01 GRAND-TOTAL-TUITION PIC S9(9)V99 VALUE 0.
+
+      * subscript over a student's PROGRAM-ENTRY table, and the
+      * matching program name found for each slot - PROGRAM-NAME-OUT
+      * on the main detail line is just PROGRAM-NAME-FOUND(1), any
+      * further slots print on their own ADDL-PROGRAM-DETAIL-LINE
+       01 PROGRAM-SUB PIC 9(1).
+       01 PROGRAM-NAME-FOUND-TABLE.
+         05 PROGRAM-NAME-FOUND PIC X(20) OCCURS 3 TIMES.
+
+      * TUITION-OWED split evenly across a student's concurrent
+      * programs, so the per-program subtotal's grand total still ties
+      * to the student's actual balance instead of double-counting it
+      * once per program
+       01 PER-PROGRAM-TUITION PIC S9(9)V99 VALUE 0.
+
+      * LAB2 address table, loaded from Student.txt and kept in
+      * ADDR-ID-CONTAINER order so 306-LOOKUP-ADDRESS can SEARCH ALL
+       01 ADDRESS-TABLE-CONTAINER.
+         05 ADDRESS-ENTRY OCCURS 1 TO 1000 TIMES
+             DEPENDING ON ADDRESS-TABLE-COUNT
+             ASCENDING KEY IS ADDR-ID-CONTAINER
+             INDEXED BY ADDR-IDX.
+           10 ADDR-ID-CONTAINER PIC A(10).
+           10 ADDR-STREET-CONTAINER PIC A(25).
+           10 ADDR-CITY-CONTAINER PIC A(15).
+           10 ADDR-PROVINCE-CONTAINER PIC A(15).
+           10 ADDR-POSTAL-CODE-CONTAINER PIC A(7).
+
+       01 ADDRESS-VARIABLES.
+         05 ADDRESS-FILE-STATUS PIC X(2).
+         05 ADDRESS-TABLE-COUNT PIC 9(4) VALUE 0.
+         05 ADDRESS-EOF-FLG PIC X(3).
+         05 ADDRESS-SORT-SUB-1 PIC 9(4).
+         05 ADDRESS-SORT-SUB-2 PIC 9(4).
+         05 ADDRESS-SORT-HOLD.
+           10 ADDRESS-SORT-HOLD-ID PIC A(10).
+           10 ADDRESS-SORT-HOLD-STREET PIC A(25).
+           10 ADDRESS-SORT-HOLD-CITY PIC A(15).
+           10 ADDRESS-SORT-HOLD-PROVINCE PIC A(15).
+           10 ADDRESS-SORT-HOLD-POSTAL PIC A(7).
+         05 ADDRESS-FOUND-FLAG PIC X(3).
+           88 ADDRESS-FOUND VALUE "YES".
+         05 ADDR-CTR PIC 9(4).
+      * STUDENT-NUMBER, zero-filled into the same 10-character key
+      * Student.txt stores its STUDENT-ID in
+         05 STUDENT-NUMBER-EDIT PIC 9(10).
+         05 STUDENT-NUMBER-AS-ID PIC X(10).
+
+      * whole tuition master, loaded and sorted into STUDENT-NUMBER
+      * order by 319-SORT-STUDENT-MASTER, then rewritten back out to
+      * STUFILE3.txt ahead of the main report loop so the statement
+      * report and GL extract both come out in student-number order
+       01 STUDENT-SORT-TABLE.
+         05 STUDENT-SORT-ENTRY OCCURS 1 TO 3000 TIMES
+             DEPENDING ON STUDENT-SORT-COUNT
+             ASCENDING KEY IS SORT-STUDENT-NUMBER
+             INDEXED BY STUDENT-SORT-IDX.
+           10 SORT-STUDENT-NUMBER PIC 9(6).
+           10 SORT-TUITION-OWED PIC S9999V99
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           10 SORT-STUDENT-NAME PIC X(40).
+           10 SORT-PROGRAM-COUNT PIC 9(1).
+           10 SORT-PROGRAM-ENTRY OCCURS 3 TIMES.
+             15 SORT-PROGRAM-OF-STUDY PIC X(5).
+           10 SORT-DUE-DATE PIC 9(8).
+           10 SORT-COURSE-COUNT PIC 9(1).
+           10 SORT-COURSE-ENTRY OCCURS 5 TIMES.
+             15 SORT-COURSE-CODE PIC X(7).
+             15 SORT-COURSE-AVERAGE PIC 9(3).
+             15 SORT-COURSE-CREDIT-HOURS PIC 9(1).
+           10 SORT-INTERNATIONAL-STUDENT-FLAG PIC X(1).
+           10 SORT-PAYMENT-HOLD-FLAG PIC X(1).
+
+       01 STUDENT-SORT-VARIABLES.
+         05 STUDENT-SORT-COUNT PIC 9(4) VALUE 0.
+         05 STUDENT-SORT-CTR PIC 9(4).
+         05 STUDENT-SORT-EOF-FLG PIC X(3).
+         05 STUDENT-SORT-SUB-1 PIC 9(4).
+         05 STUDENT-SORT-SUB-2 PIC 9(4).
+         05 STUDENT-SORT-HOLD.
+           10 SORT-HOLD-STUDENT-NUMBER PIC 9(6).
+           10 SORT-HOLD-TUITION-OWED PIC S9999V99
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           10 SORT-HOLD-STUDENT-NAME PIC X(40).
+           10 SORT-HOLD-PROGRAM-COUNT PIC 9(1).
+           10 SORT-HOLD-PROGRAM-ENTRY OCCURS 3 TIMES.
+             15 SORT-HOLD-PROGRAM-OF-STUDY PIC X(5).
+           10 SORT-HOLD-DUE-DATE PIC 9(8).
+           10 SORT-HOLD-COURSE-COUNT PIC 9(1).
+           10 SORT-HOLD-COURSE-ENTRY OCCURS 5 TIMES.
+             15 SORT-HOLD-COURSE-CODE PIC X(7).
+             15 SORT-HOLD-COURSE-AVERAGE PIC 9(3).
+             15 SORT-HOLD-COURSE-CREDIT-HOURS PIC 9(1).
+           10 SORT-HOLD-INTERNATIONAL-STUDENT-FLAG PIC X(1).
+           10 SORT-HOLD-PAYMENT-HOLD-FLAG PIC X(1).
+
+      * LAB6 parking-permit table, loaded from CARFILE.DAT and kept in
+      * CAR-OWNER-CONTAINER order so 312-LOOKUP-AND-ADD-PARKING-FEE
+      * can SEARCH ALL, the same way ADDRESS-TABLE-CONTAINER is above
+       01 CAR-TABLE-CONTAINER.
+         05 CAR-ENTRY OCCURS 1 TO 1000 TIMES
+             DEPENDING ON CAR-TABLE-COUNT
+             ASCENDING KEY IS CAR-OWNER-CONTAINER
+             INDEXED BY CAR-IDX.
+           10 CAR-OWNER-CONTAINER PIC 9(6).
+           10 CAR-ENGINE-SIZE-CONTAINER PIC 9(1).
+           10 CAR-PERMIT-NUMBER-CONTAINER PIC 9(6).
+
+       01 CAR-VARIABLES.
+         05 CAR-FILE-STATUS PIC X(2).
+         05 CAR-TABLE-COUNT PIC 9(4) VALUE 0.
+         05 CAR-EOF-FLG PIC X(3).
+         05 CAR-SORT-SUB-1 PIC 9(4).
+         05 CAR-SORT-SUB-2 PIC 9(4).
+         05 CAR-SORT-HOLD.
+           10 CAR-SORT-HOLD-OWNER PIC 9(6).
+           10 CAR-SORT-HOLD-ENGINE PIC 9(1).
+           10 CAR-SORT-HOLD-PERMIT PIC 9(6).
+         05 CAR-FOUND-FLAG PIC X(3).
+           88 CAR-FOUND VALUE "YES".
+         05 CAR-CTR PIC 9(4).
+         05 PARKING-FEE-AMOUNT PIC 9(3)V99 VALUE 0.
 
        01 EOF-FLG PIC X(1).
        01 STUDENT-AVERAGE PIC 9(3).
-       01 COURSE-TOTAL PIC 9(3).
+         88 ACADEMIC-HONORS VALUE 80 THRU 999.
+         88 ACADEMIC-STANDARD VALUE 60 THRU 79.
+         88 ACADEMIC-PROBATION VALUE 0 THRU 59.
+      * credit-weighted course total and credit-hour count, used by
+      * 303-CALCULATE in place of a flat course average
+       01 COURSE-TOTAL PIC 9(5).
+       01 TOTAL-CREDIT-HOURS PIC 9(2).
+       01 WEIGHTED-COURSE-SCORE PIC 9(4).
+      * letter grade derived from one COURSE-AVERAGE by
+      * 3212-DERIVE-LETTER-GRADE, for the transcript report
+       01 LETTER-GRADE PIC X(1).
       * counter for total number of read/write
        01 COUNTERS.
-         05 HOW-MANY-READ PIC 9(2) VALUE 0.
-         05 HOW-MANY-WRITE PIC 9(2) VALUE 0.
+         05 HOW-MANY-READ PIC 9(6) VALUE 0.
+         05 HOW-MANY-WRITE PIC 9(6) VALUE 0.
+         05 HOW-MANY-SKIPPED PIC 9(6) VALUE 0.
+         05 HOW-MANY-EXCEPTIONS PIC 9(6) VALUE 0.
       * table varies - searching for the code
        01 TABLE-VARIBLES.
          05 TABLE-EOF PIC X(3).
-         05 TABLE-COUNTER-1 PIC 9(2).
-         05 TABLE-COUNTER-2 PIC 9(2).
+         05 COURSE-SUB PIC 9(1).
          05 CODE-FOUND PIC X(3).
 
-       SCREEN SECTION.
-       01 UPDATE-DATA-SCREEN.
-           05 VALUE "**UPDATING DATA SCREEN**" LINE 1 COL 1.
-           05 VALUE "STUDENT ID: " LINE 2 COL 1.
-           05 STUDENT-NUMBER PIC 9(9) TO STUDENT-NUMBER-WS.
+      * single-student lookup against the indexed file, so a clerk can
+      * pull one statement without rerunning the whole batch
+       01 LOOKUP-VARIABLES.
+         05 LOOKUP-STUDENT-NUMBER PIC 9(6) VALUE ZERO.
+         05 IDX-FILE-STATUS PIC X(2).
+
+      * FILE STATUS for every OPEN in this program, so a missing or
+      * unreadable file stops the run with a plain message instead of
+      * an unhandled runtime abend
+       01 OPEN-STATUS-FIELDS.
+         05 STUDENT-FILE-STATUS PIC X(2).
+         05 PROGRAM-FILE-STATUS PIC X(2).
+         05 PROGRAM-INDEXED-STATUS PIC X(2).
+         05 STUDENT-REPORT-STATUS PIC X(2).
+         05 STUDENT-REPORT-CSV-STATUS PIC X(2).
+         05 PROGRAM-EXCEPTION-STATUS PIC X(2).
+         05 PROGRAM-SUBTOTAL-STATUS PIC X(2).
+         05 ACADEMIC-PROBATION-STATUS PIC X(2).
+         05 STUDENT-VALIDATION-STATUS PIC X(2).
+         05 AGING-REPORT-STATUS PIC X(2).
+         05 GL-EXTRACT-STATUS PIC X(2).
+         05 TRANSCRIPT-STATUS PIC X(2).
+         05 REPRINT-STATEMENT-STATUS PIC X(2).
+
+      * checkpoint/restart control - a checkpoint is rewritten every
+      * CHECKPOINT-INTERVAL records written so an abended run can skip
+      * back over already-processed records instead of starting over
+       01 CHECKPOINT-VARIABLES.
+         05 RESTART-FILE-STATUS PIC X(2).
+         05 CHECKPOINT-INTERVAL PIC 9(4) VALUE 25.
+         05 RECORDS-SINCE-CHECKPOINT PIC 9(4) VALUE 0.
+         05 RESTART-FOUND PIC X(1) VALUE 'N'.
+         05 SKIP-COUNT PIC 9(6) VALUE 0.
+         05 SKIP-COUNTER PIC 9(6) VALUE 0.
+
+      * aging buckets and late-fee percentage by days overdue, applied
+      * in 403-AGE-ONE-STUDENT
+       01 AGING-VARIABLES.
+         05 RUN-DATE-FULL PIC 9(8).
+         05 DAYS-OVERDUE PIC S9(5).
+         05 LATE-FEE-PERCENT PIC V999.
+         05 LATE-FEE-AMOUNT PIC S9(7)V99.
+         05 TOTAL-DUE-WITH-FEE PIC S9(7)V99.
+
+      * front-end validation of STUDENT-FILE-IN, ahead of 303-CALCULATE
+       01 VALIDATION-VARIABLES.
+         05 RECORD-VALID-FLAG PIC X(1) VALUE 'Y'.
+           88 RECORD-IS-VALID VALUE 'Y'.
+         05 VALIDATION-REASON PIC X(40).
+
+      * DUE-DATE broken out into YYYY/MM/DD for calendar validation -
+      * an out-of-range month/day would otherwise corrupt FUNCTION
+      * INTEGER-OF-DATE(DUE-DATE) in 403-AGE-ONE-STUDENT
+       01 DUE-DATE-CHECK-FIELDS.
+         05 DUE-DATE-CHECK-YYYY PIC 9(4).
+         05 DUE-DATE-CHECK-MM PIC 9(2).
+         05 DUE-DATE-CHECK-DD PIC 9(2).
+         05 DUE-DATE-CHECK-DAYS-IN-MONTH PIC 9(2).
+
+      * control-total reconciliation against Finance's balancing file
+       01 RECONCILIATION-VARIABLES.
+         05 CONTROL-FILE-STATUS PIC X(2).
+         05 RUN-TUITION-TOTAL PIC S9(9)V99 VALUE 0.
+         05 CONTROL-TOTAL-FOUND PIC X(1) VALUE 'N'.
+         05 OUT-OF-BALANCE-AMOUNT PIC S9(9)V99 VALUE 0.
+
+      * general-ledger extract control - one debit/credit pair written
+      * per student with a positive TUITION-OWED, counted and hash-
+      * totalled for the batch trailer
+       01 GL-VARIABLES.
+         05 GL-ENTRY-COUNT PIC 9(6) VALUE 0.
+         05 GL-HASH-TOTAL PIC S9(9)V99 VALUE 0.
+
+      * flat percentage surcharge billed on top of tuition for a
+      * student studying on a study permit - shown on its own line,
+      * same precedent as the parking fee, rather than folded into
+      * TUITION-OWED
+       01 INTERNATIONAL-SURCHARGE-VARIABLES.
+         05 SURCHARGE-PERCENT PIC V999 VALUE .200.
+         05 SURCHARGE-AMOUNT PIC S9(7)V99 VALUE 0.
+         05 SURCHARGE-HASH-TOTAL PIC S9(9)V99 VALUE 0.
+
+      * date-stamped name for the statement report - one archived copy
+      * per run date instead of overwriting the same STUDENT-RECORD.txt
+       01 STUDENT-REPORT-FILENAME PIC X(40).
+       01 GL-EXTRACT-FILENAME PIC X(40).
+       01 AGING-REPORT-FILENAME PIC X(40).
+
+      * what-if fee-schedule simulation mode - lets the registrar's
+      * office try out a different international surcharge percent or
+      * late-fee schedule without touching the real tuition master,
+      * indexed file, or GL feed; output goes to its own SIMULATION-
+      * labelled files instead of the normal dated ones
+       01 SIMULATION-VARIABLES.
+         05 SIMULATION-MODE-FLAG PIC X(1) VALUE 'N'.
+           88 SIMULATION-MODE-ON VALUE 'Y'.
+         05 LATE-FEE-ADJUSTMENT-FACTOR PIC 9V99 VALUE 1.00.
+
+      * unattended nightly-batch mode - when PROJECT03-BATCH-MODE is
+      * set to Y in the environment (Project05.cbl's nightly chain
+      * sets it before calling this program), the reprint and
+      * simulation-mode prompts below are skipped and defaulted to a
+      * normal full run, so the job never blocks waiting on an ACCEPT
+      * with no operator at the console
+       01 BATCH-MODE-VARIABLES.
+         05 BATCH-MODE-ENV-VALUE PIC X(10).
+         05 BATCH-MODE-FLAG PIC X(1) VALUE 'N'.
+           88 BATCH-MODE-ON VALUE 'Y'.
+
+      * page/date stamping for STUDENT-REPORT - a new page header and
+      * COLUMN-HEADER are re-printed every LINES-PER-PAGE detail lines
+       01 PAGE-CONTROL.
+         05 LINES-ON-PAGE PIC 9(4) VALUE 0.
+         05 LINES-PER-PAGE PIC 9(4) VALUE 50.
+         05 PAGE-NUMBER PIC 9(4) VALUE 0.
+
+       01 RUN-DATE-RAW.
+         05 RUN-DATE-RAW-YY PIC 99.
+         05 RUN-DATE-RAW-MM PIC 99.
+         05 RUN-DATE-RAW-DD PIC 99.
+
+       01 RUN-DATE-EDITED.
+         05 RUN-DATE-MM PIC 99.
+         05 FILLER PIC X VALUE '/'.
+         05 RUN-DATE-DD PIC 99.
+         05 FILLER PIC X VALUE '/'.
+         05 RUN-DATE-YY PIC 99.
+
+      * working area for building one comma-delimited report line
+       01 CSV-BUILD-AREA.
+         05 CSV-STUDENT-NUMBER-OUT PIC 9(6).
+         05 CSV-STUDENT-AVERAGE-OUT PIC 9(3).
+         05 CSV-TUITION-OWED-OUT PIC -ZZZZ.99.
+         05 CSV-LINE PIC X(120).
 
        PROCEDURE DIVISION.
       * main procedure
+      * LOOKUP-STUDENT-NUMBER is accepted before 200-INITIALIZE runs,
+      * so a reprint never sorts the master, rebuilds PROGIDX.DAT/
+      * STUIDX3.DAT, or opens (and truncates) any of the real batch
+      * report/extract files - 306-REPRINT-ONE-STUDENT opens only the
+      * indexed student file and its own dedicated reprint output
        100-PRODUCE-STUDENT-REPORT.
-           PERFORM 200-INITIALIZE.
+           PERFORM 209-CHECK-BATCH-MODE.
 
-           PERFORM UNTIL EOF-FLG = 'Y'
-               PERFORM 201-READ-STUDENT-FILE
-               PERFORM 303-CALCULATE
+           IF BATCH-MODE-ON
+               MOVE ZERO TO LOOKUP-STUDENT-NUMBER
+           ELSE
+               DISPLAY
+                 "ENTER STUDENT NUMBER TO REPRINT, OR 0 FOR FULL RUN"
+               ACCEPT LOOKUP-STUDENT-NUMBER
+           END-IF.
 
-               PERFORM 304-CODE-SEARCH
-                 VARYING TABLE-COUNTER-2 FROM 1 BY 1
-                 UNTIL CODE-FOUND = 'Y'
-                 OR TABLE-COUNTER-2 = 20
+           IF LOOKUP-STUDENT-NUMBER IS NOT EQUAL TO ZERO
+               PERFORM 306-REPRINT-ONE-STUDENT
+           ELSE
+               PERFORM 203-CHECK-FOR-RESTART
+               PERFORM 200-INITIALIZE
+               PERFORM 208-SKIP-TO-RESTART-POINT
 
-               MOVE 'N' TO CODE-FOUND
+               PERFORM UNTIL EOF-FLG = 'Y'
+                   PERFORM 201-READ-STUDENT-FILE
 
-               IF EOF-FLG IS NOT EQUAL 'Y'
-                   PERFORM 305-WRITE-STUDENT-REPORT
-                   ADD 1 TO HOW-MANY-READ
-               END-IF
+                   IF EOF-FLG IS NOT EQUAL 'Y'
+                       PERFORM 308-VALIDATE-STUDENT-RECORD
+
+                       IF RECORD-IS-VALID
+                           PERFORM 303-CALCULATE
+                           PERFORM 304-CODE-SEARCH
+                           PERFORM 305-WRITE-STUDENT-REPORT
+                           ADD 1 TO HOW-MANY-WRITE
+                           ADD TUITION-OWED TO RUN-TUITION-TOTAL
+                           PERFORM 207-MAYBE-WRITE-CHECKPOINT
+                       ELSE
+                           PERFORM 3081-WRITE-VALIDATION-ERROR
+                           ADD 1 TO HOW-MANY-SKIPPED
+                       END-IF
+                   END-IF
 
-           END-PERFORM
+               END-PERFORM
 
-           MOVE "RECORD READS: " TO FINAL-REPORT-1.
-           MOVE HOW-MANY-READ TO FINAL-NUMBER-1.
-           MOVE " RECORD WRITTEN: " TO FINAL-REPORT-2.
-           MOVE HOW-MANY-WRITE TO FINAL-NUMBER-2.
+               PERFORM 206-CLEAR-CHECKPOINT
 
-           WRITE FINAL-REPORT.
+               MOVE "RECORD READS: " TO FINAL-REPORT-1
+               MOVE HOW-MANY-READ TO FINAL-NUMBER-1
+               MOVE " RECORD WRITTEN: " TO FINAL-REPORT-2
+               MOVE HOW-MANY-WRITE TO FINAL-NUMBER-2
+
+               WRITE FINAL-REPORT
+
+               MOVE "RECORDS SKIPPED: " TO FINAL-REPORT-3
+               MOVE HOW-MANY-SKIPPED TO FINAL-NUMBER-3
+
+               WRITE FINAL-REPORT-SKIPPED
+
+               PERFORM 400-PRODUCE-PROGRAM-SUBTOTALS
+
+               PERFORM 402-RECONCILE-CONTROL-TOTAL
+
+               IF HOW-MANY-EXCEPTIONS > 0
+                   DISPLAY HOW-MANY-EXCEPTIONS
+                     " UNMATCHED PROGRAM CODE(S) - SEE "
+                     "PROGRAM-EXCEPTIONS.txt"
+               END-IF
+
+               PERFORM 202-CLOSE-FILE
+           END-IF.
 
-           PERFORM 202-CLOSE-FILE.
            STOP RUN.
       * save the column name and write into report
        200-INITIALIZE.
-           MOVE "NAME" TO NAME-HEADER.
-           MOVE "AVERAGE" TO AVERAGE-HEADER.
-           MOVE "PROGRAM" TO PROGRAM-HEADER.
-           MOVE "TUITION" TO TUITION-OWED-HEADER.
+           PERFORM 320-PROMPT-SIMULATION-MODE.
+           ACCEPT RUN-DATE-RAW FROM DATE.
+           MOVE RUN-DATE-RAW-MM TO RUN-DATE-MM.
+           MOVE RUN-DATE-RAW-DD TO RUN-DATE-DD.
+           MOVE RUN-DATE-RAW-YY TO RUN-DATE-YY.
+           ACCEPT RUN-DATE-FULL FROM DATE YYYYMMDD.
+           PERFORM 318-BUILD-ARCHIVE-REPORT-NAME.
+           PERFORM 319-SORT-STUDENT-MASTER.
+           IF NOT SIMULATION-MODE-ON
+               PERFORM 301-CONVERT-TO-INDEXED-FILE
+           END-IF.
+           PERFORM 301-BUILD-PROGRAM-INDEX.
            PERFORM 200-OPEN-FILE.
-           PERFORM 301-CONVERT-TO-INDEXED-FILE.
-           PERFORM 301-READ-TABLE.
-           WRITE STUDENT-REPORT-OUT.
-           PERFORM 302-RESET-COLUMN-HEADER.
+           PERFORM 309-LOAD-ADDRESS-TABLE.
+           PERFORM 311-LOAD-CAR-TABLE.
+      * a resumed run's STUDENT-REPORT/GL-EXTRACT-FILE already carry
+      * the page header/GL batch header the interrupted run wrote -
+      * PAGE-NUMBER/GL-ENTRY-COUNT/GL-HASH-TOTAL were restored from
+      * the checkpoint above, so the next WRITE just continues the
+      * same batch instead of opening a second one
+           IF RESTART-FOUND IS NOT EQUAL TO 'Y'
+               PERFORM 307-PRINT-PAGE-HEADER
+               PERFORM 314-WRITE-GL-BATCH-HEADER
+           END-IF.
       * reading student file until end of file
        201-READ-STUDENT-FILE.
            READ STUDENT-FILE INTO STUDENT-FILE-IN
                AT END
                    MOVE 'Y' TO EOF-FLG
+               NOT AT END
+                   ADD 1 TO HOW-MANY-READ
            END-READ.
       * close all files
        202-CLOSE-FILE.
-           CLOSE PROGRAM-FILE.
+           PERFORM 315-WRITE-GL-BATCH-TRAILER.
+           CLOSE PROGRAM-INDEXED-FILE.
            CLOSE STUDENT-FILE.
            CLOSE STUDENT-REPORT.
+           CLOSE STUDENT-REPORT-CSV.
+           CLOSE PROGRAM-EXCEPTION-REPORT.
+           CLOSE PROGRAM-SUBTOTAL-REPORT.
+           CLOSE ACADEMIC-PROBATION-REPORT.
+           CLOSE STUDENT-VALIDATION-ERRORS.
+           CLOSE AGING-REPORT.
+           CLOSE GL-EXTRACT-FILE.
+           CLOSE TRANSCRIPT-REPORT.
+      * PROJECT03-BATCH-MODE=Y in the environment means no operator is
+      * at the console - skip every interactive prompt below and run
+      * as a normal full, non-simulation batch
+       209-CHECK-BATCH-MODE.
+           DISPLAY "PROJECT03-BATCH-MODE" UPON ENVIRONMENT-NAME.
+           ACCEPT BATCH-MODE-ENV-VALUE FROM ENVIRONMENT-VALUE.
+
+           IF BATCH-MODE-ENV-VALUE IS EQUAL TO "Y"
+               MOVE 'Y' TO BATCH-MODE-FLAG
+           ELSE
+               MOVE 'N' TO BATCH-MODE-FLAG
+           END-IF.
+      * look for a checkpoint left by a prior, abended run - detection
+      * only, run ahead of 200-INITIALIZE so 301-BUILD-PROGRAM-INDEX
+      * knows, before it opens PROGIDX.DAT, whether this is a resumed
+      * run that must keep the prior run's subtotal accumulators
+       203-CHECK-FOR-RESTART.
+           OPEN INPUT RESTART-FILE.
+
+           IF RESTART-FILE-STATUS IS EQUAL TO "00"
+               READ RESTART-FILE INTO RESTART-RECORD
+                   AT END
+                       MOVE 'N' TO RESTART-FOUND
+                   NOT AT END
+                       MOVE 'Y' TO RESTART-FOUND
+                       MOVE RESTART-READ-COUNT TO SKIP-COUNT
+                       MOVE RESTART-WRITE-COUNT TO HOW-MANY-WRITE
+                       MOVE RESTART-SKIPPED-COUNT TO HOW-MANY-SKIPPED
+                       MOVE RESTART-EXCEPTION-COUNT
+                         TO HOW-MANY-EXCEPTIONS
+                       MOVE RESTART-TUITION-TOTAL TO RUN-TUITION-TOTAL
+                       MOVE RESTART-GL-ENTRY-COUNT TO GL-ENTRY-COUNT
+                       MOVE RESTART-GL-HASH-TOTAL TO GL-HASH-TOTAL
+                       MOVE RESTART-PAGE-NUMBER TO PAGE-NUMBER
+                       MOVE RESTART-LINES-ON-PAGE TO LINES-ON-PAGE
+               END-READ
+               CLOSE RESTART-FILE
+           ELSE
+               MOVE 'N' TO RESTART-FOUND
+           END-IF.
+      * skip back over the records a resumed run already processed -
+      * run after 200-INITIALIZE, once STUDENT-FILE is open
+       208-SKIP-TO-RESTART-POINT.
+           IF RESTART-FOUND IS EQUAL TO 'Y'
+               DISPLAY "RESUMING AFTER CHECKPOINT - SKIPPING "
+                 SKIP-COUNT " RECORD(S) ALREADY PROCESSED"
+               PERFORM 204-SKIP-ONE-RECORD
+                   VARYING SKIP-COUNTER FROM 1 BY 1
+                   UNTIL SKIP-COUNTER > SKIP-COUNT
+                   OR EOF-FLG IS EQUAL TO 'Y'
+           END-IF.
+      * rewrite the checkpoint every CHECKPOINT-INTERVAL records
+      * written, so at most one interval's worth of work is repeated
+      * on restart
+       207-MAYBE-WRITE-CHECKPOINT.
+           ADD 1 TO RECORDS-SINCE-CHECKPOINT.
+
+           IF RECORDS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+               PERFORM 205-WRITE-CHECKPOINT
+               MOVE 0 TO RECORDS-SINCE-CHECKPOINT
+           END-IF.
+      * blank out the checkpoint once a run completes cleanly, so the
+      * next full run starts from the top of the file
+       206-CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
+      * builds "..\STUDENT-RECORD-YYYYMMDD.txt" and the matching
+      * GL-EXTRACT filename, so each run's statement report and GL
+      * feed are archived under their own run date instead of
+      * overwriting the previous run's files - a simulation run gets
+      * "-SIMULATION-" worked into both names instead, so it can never
+      * collide with or overwrite a real run's output
+           318-BUILD-ARCHIVE-REPORT-NAME.
+               IF SIMULATION-MODE-ON
+                   STRING
+                       "..\STUDENT-RECORD-SIMULATION-" DELIMITED BY SIZE
+                       RUN-DATE-FULL DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO STUDENT-REPORT-FILENAME
+                   END-STRING
+                   STRING
+                       "..\GL-EXTRACT-SIMULATION-" DELIMITED BY SIZE
+                       RUN-DATE-FULL DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO GL-EXTRACT-FILENAME
+                   END-STRING
+                   STRING
+                       "..\AGING-REPORT-SIMULATION-" DELIMITED BY SIZE
+                       RUN-DATE-FULL DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO AGING-REPORT-FILENAME
+                   END-STRING
+               ELSE
+                   STRING
+                       "..\STUDENT-RECORD-" DELIMITED BY SIZE
+                       RUN-DATE-FULL DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO STUDENT-REPORT-FILENAME
+                   END-STRING
+                   STRING
+                       "..\GL-EXTRACT-" DELIMITED BY SIZE
+                       RUN-DATE-FULL DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO GL-EXTRACT-FILENAME
+                   END-STRING
+                   STRING
+                       "..\AGING-REPORT-" DELIMITED BY SIZE
+                       RUN-DATE-FULL DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO AGING-REPORT-FILENAME
+                   END-STRING
+               END-IF.
+      * asks whether this run is a what-if fee-schedule simulation and,
+      * if so, collects the override international-surcharge percent
+      * and late-fee adjustment factor for the run
+           320-PROMPT-SIMULATION-MODE.
+               IF BATCH-MODE-ON
+                   MOVE 'N' TO SIMULATION-MODE-FLAG
+               ELSE
+                   DISPLAY
+                     "RUN IN WHAT-IF FEE-SCHEDULE SIMULATION MODE? "
+                     "(Y/N): "
+                   ACCEPT SIMULATION-MODE-FLAG
+
+                   IF SIMULATION-MODE-ON
+                       DISPLAY "ENTER INTERNATIONAL SURCHARGE PERCENT "
+                         "(E.G. .200): "
+                       ACCEPT SURCHARGE-PERCENT
+                       DISPLAY "ENTER LATE-FEE ADJUSTMENT FACTOR "
+                         "(E.G. 1.00): "
+                       ACCEPT LATE-FEE-ADJUSTMENT-FACTOR
+                   END-IF
+               END-IF.
+      * load the whole tuition master into STUDENT-SORT-TABLE, sort it
+      * into STUDENT-NUMBER order, and rewrite STUFILE3.txt from the
+      * sorted table - run once, ahead of the indexed-file build and
+      * the main report loop, so every downstream step (STUDENT-REPORT,
+      * the CSV/GL extracts, the indexed file) sees student-number order
+           319-SORT-STUDENT-MASTER.
+               OPEN INPUT STUDENT-FILE.
+               IF STUDENT-FILE-STATUS IS EQUAL TO "35"
+                   MOVE 'Y' TO STUDENT-SORT-EOF-FLG
+               ELSE IF STUDENT-FILE-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN STUFILE3.txt - STATUS "
+                     STUDENT-FILE-STATUS
+                   STOP RUN
+               END-IF
+               END-IF.
+
+               PERFORM 3191-LOAD-ONE-STUDENT-FOR-SORT
+                   VARYING STUDENT-SORT-CTR FROM 1 BY 1
+                   UNTIL STUDENT-SORT-CTR IS EQUAL TO 3000
+                   OR STUDENT-SORT-EOF-FLG IS EQUAL TO 'Y'.
+
+               CLOSE STUDENT-FILE.
+
+               PERFORM 3192-SORT-STUDENT-TABLE.
+
+      * a simulation run sorts in memory for report ordering only - the
+      * real STUFILE3.txt master is never rewritten in that mode
+               IF NOT SIMULATION-MODE-ON
+                   OPEN OUTPUT STUDENT-FILE
+                   IF STUDENT-FILE-STATUS IS NOT EQUAL TO "00"
+                       DISPLAY "UNABLE TO OPEN STUFILE3.txt - STATUS "
+                         STUDENT-FILE-STATUS
+                       STOP RUN
+                   END-IF
+
+                   PERFORM 3195-WRITE-ONE-SORTED-STUDENT
+                       VARYING STUDENT-SORT-IDX FROM 1 BY 1
+                       UNTIL STUDENT-SORT-IDX > STUDENT-SORT-COUNT
+
+                   CLOSE STUDENT-FILE
+               END-IF.
+      * loading one entry of the student-sort table
+               3191-LOAD-ONE-STUDENT-FOR-SORT.
+                   READ STUDENT-FILE INTO STUDENT-FILE-IN
+                       AT END
+                           MOVE 'Y' TO STUDENT-SORT-EOF-FLG
+                       NOT AT END
+                           MOVE STUDENT-SORT-CTR TO STUDENT-SORT-COUNT
+                           MOVE STUDENT-NUMBER
+                             TO SORT-STUDENT-NUMBER(STUDENT-SORT-CTR)
+                           MOVE TUITION-OWED
+                             TO SORT-TUITION-OWED(STUDENT-SORT-CTR)
+                           MOVE STUDENT-NAME
+                             TO SORT-STUDENT-NAME(STUDENT-SORT-CTR)
+                           MOVE PROGRAM-COUNT
+                             TO SORT-PROGRAM-COUNT(STUDENT-SORT-CTR)
+                           PERFORM 3200-COPY-PROGRAM-TABLE-FOR-SORT
+                           MOVE DUE-DATE
+                             TO SORT-DUE-DATE(STUDENT-SORT-CTR)
+                           MOVE COURSE-COUNT
+                             TO SORT-COURSE-COUNT(STUDENT-SORT-CTR)
+                           MOVE INTERNATIONAL-STUDENT-FLAG
+                             TO SORT-INTERNATIONAL-STUDENT-FLAG
+                               (STUDENT-SORT-CTR)
+                           MOVE PAYMENT-HOLD-FLAG
+                             TO SORT-PAYMENT-HOLD-FLAG
+                               (STUDENT-SORT-CTR)
+                           PERFORM 3196-COPY-COURSE-TABLE-FOR-SORT
+               END-READ.
+      * copies all 3 program slots, whether or not PROGRAM-COUNT says
+      * they are in use, so nothing is lost on the round trip back out
+           3200-COPY-PROGRAM-TABLE-FOR-SORT.
+               PERFORM 3201-COPY-ONE-PROGRAM-FOR-SORT
+                   VARYING PROGRAM-SUB FROM 1 BY 1
+                   UNTIL PROGRAM-SUB > 3.
+
+               3201-COPY-ONE-PROGRAM-FOR-SORT.
+                   MOVE PROGRAM-OF-STUDY(PROGRAM-SUB)
+                     TO SORT-PROGRAM-OF-STUDY
+                       (STUDENT-SORT-CTR, PROGRAM-SUB).
+      * copies all 5 course slots, whether or not COURSE-COUNT says
+      * they are in use, so nothing is lost on the round trip back out
+           3196-COPY-COURSE-TABLE-FOR-SORT.
+               PERFORM 3197-COPY-ONE-COURSE-FOR-SORT
+                   VARYING COURSE-SUB FROM 1 BY 1
+                   UNTIL COURSE-SUB > 5.
+
+               3197-COPY-ONE-COURSE-FOR-SORT.
+                   MOVE COURSE-CODE(COURSE-SUB)
+                     TO SORT-COURSE-CODE(STUDENT-SORT-CTR, COURSE-SUB)
+                   MOVE COURSE-AVERAGE(COURSE-SUB)
+                     TO SORT-COURSE-AVERAGE
+                       (STUDENT-SORT-CTR, COURSE-SUB)
+                   MOVE COURSE-CREDIT-HOURS(COURSE-SUB)
+                     TO SORT-COURSE-CREDIT-HOURS
+                       (STUDENT-SORT-CTR, COURSE-SUB).
+      * simple insertion sort on SORT-STUDENT-NUMBER, same technique as
+      * 3092-SORT-ADDRESS-TABLE above
+           3192-SORT-STUDENT-TABLE.
+               PERFORM 3193-INSERT-ONE-STUDENT
+                   VARYING STUDENT-SORT-SUB-1 FROM 2 BY 1
+                   UNTIL STUDENT-SORT-SUB-1 > STUDENT-SORT-COUNT.
+
+               3193-INSERT-ONE-STUDENT.
+                   MOVE STUDENT-SORT-ENTRY(STUDENT-SORT-SUB-1)
+                     TO STUDENT-SORT-HOLD
+                   MOVE STUDENT-SORT-SUB-1 TO STUDENT-SORT-SUB-2
+
+                   PERFORM 3194-SHIFT-ONE-STUDENT
+                       UNTIL STUDENT-SORT-SUB-2 = 1
+                       OR SORT-STUDENT-NUMBER(STUDENT-SORT-SUB-2 - 1)
+                           NOT > SORT-HOLD-STUDENT-NUMBER
+
+                   MOVE STUDENT-SORT-HOLD
+                     TO STUDENT-SORT-ENTRY(STUDENT-SORT-SUB-2).
+
+                   3194-SHIFT-ONE-STUDENT.
+                       MOVE STUDENT-SORT-ENTRY(STUDENT-SORT-SUB-2 - 1)
+                         TO STUDENT-SORT-ENTRY(STUDENT-SORT-SUB-2)
+                       SUBTRACT 1 FROM STUDENT-SORT-SUB-2.
+      * rewrites one sorted entry back onto STUFILE3.txt, in its
+      * original record layout
+           3195-WRITE-ONE-SORTED-STUDENT.
+               MOVE SORT-STUDENT-NUMBER(STUDENT-SORT-IDX)
+                 TO STUDENT-NUMBER.
+               MOVE SORT-TUITION-OWED(STUDENT-SORT-IDX)
+                 TO TUITION-OWED.
+               MOVE SORT-STUDENT-NAME(STUDENT-SORT-IDX)
+                 TO STUDENT-NAME.
+               MOVE SORT-PROGRAM-COUNT(STUDENT-SORT-IDX)
+                 TO PROGRAM-COUNT.
+               MOVE SORT-DUE-DATE(STUDENT-SORT-IDX)
+                 TO DUE-DATE.
+               MOVE SORT-COURSE-COUNT(STUDENT-SORT-IDX)
+                 TO COURSE-COUNT.
+               MOVE SORT-INTERNATIONAL-STUDENT-FLAG(STUDENT-SORT-IDX)
+                 TO INTERNATIONAL-STUDENT-FLAG.
+               MOVE SORT-PAYMENT-HOLD-FLAG(STUDENT-SORT-IDX)
+                 TO PAYMENT-HOLD-FLAG.
+
+               PERFORM 3202-COPY-PROGRAM-TABLE-FROM-SORT.
+               PERFORM 3198-COPY-COURSE-TABLE-FROM-SORT.
+
+               WRITE STUDENT-FILE-IN.
+
+               3202-COPY-PROGRAM-TABLE-FROM-SORT.
+                   PERFORM 3203-COPY-ONE-PROGRAM-FROM-SORT
+                       VARYING PROGRAM-SUB FROM 1 BY 1
+                       UNTIL PROGRAM-SUB > PROGRAM-COUNT.
+
+                   3203-COPY-ONE-PROGRAM-FROM-SORT.
+                       MOVE SORT-PROGRAM-OF-STUDY
+                           (STUDENT-SORT-IDX, PROGRAM-SUB)
+                         TO PROGRAM-OF-STUDY(PROGRAM-SUB).
+
+               3198-COPY-COURSE-TABLE-FROM-SORT.
+                   PERFORM 3199-COPY-ONE-COURSE-FROM-SORT
+                       VARYING COURSE-SUB FROM 1 BY 1
+                       UNTIL COURSE-SUB > COURSE-COUNT.
+
+                   3199-COPY-ONE-COURSE-FROM-SORT.
+                       MOVE SORT-COURSE-CODE
+                           (STUDENT-SORT-IDX, COURSE-SUB)
+                         TO COURSE-CODE(COURSE-SUB)
+                       MOVE SORT-COURSE-AVERAGE
+                           (STUDENT-SORT-IDX, COURSE-SUB)
+                         TO COURSE-AVERAGE(COURSE-SUB)
+                       MOVE SORT-COURSE-CREDIT-HOURS
+                           (STUDENT-SORT-IDX, COURSE-SUB)
+                         TO COURSE-CREDIT-HOURS(COURSE-SUB).
       * open all files
            200-OPEN-FILE.
-               OPEN INPUT PROGRAM-FILE.
+               OPEN I-O PROGRAM-INDEXED-FILE.
+               IF PROGRAM-INDEXED-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN PROGIDX.DAT - STATUS "
+                     PROGRAM-INDEXED-STATUS
+                   STOP RUN
+               END-IF.
+
                OPEN INPUT STUDENT-FILE.
-               OPEN OUTPUT STUDENT-REPORT.
-      * convert student.txt file to indexed file
+               IF STUDENT-FILE-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN STUFILE3.txt - STATUS "
+                     STUDENT-FILE-STATUS
+                   STOP RUN
+               END-IF.
+
+      * a resumed run opens every report/extract below in EXTEND mode
+      * instead of OUTPUT, so the lines an earlier, abended run already
+      * wrote survive - 208-SKIP-TO-RESTART-POINT means this run only
+      * (re)writes the records after the checkpoint, and an OUTPUT open
+      * here would otherwise silently truncate everything before it
+               IF RESTART-FOUND IS EQUAL TO 'Y'
+                   OPEN EXTEND STUDENT-REPORT
+               ELSE
+                   OPEN OUTPUT STUDENT-REPORT
+               END-IF.
+               IF STUDENT-REPORT-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN STUDENT-RECORD.txt - STATUS "
+                     STUDENT-REPORT-STATUS
+                   STOP RUN
+               END-IF.
+
+               IF RESTART-FOUND IS EQUAL TO 'Y'
+                   OPEN EXTEND STUDENT-REPORT-CSV
+               ELSE
+                   OPEN OUTPUT STUDENT-REPORT-CSV
+               END-IF.
+               IF STUDENT-REPORT-CSV-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN STUDENT-RECORD.csv - STATUS "
+                     STUDENT-REPORT-CSV-STATUS
+                   STOP RUN
+               END-IF.
+
+               IF RESTART-FOUND IS EQUAL TO 'Y'
+                   OPEN EXTEND PROGRAM-EXCEPTION-REPORT
+               ELSE
+                   OPEN OUTPUT PROGRAM-EXCEPTION-REPORT
+               END-IF.
+               IF PROGRAM-EXCEPTION-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN PROGRAM-EXCEPTIONS.txt - "
+                     "STATUS " PROGRAM-EXCEPTION-STATUS
+                   STOP RUN
+               END-IF.
+
+               IF RESTART-FOUND IS EQUAL TO 'Y'
+                   OPEN EXTEND PROGRAM-SUBTOTAL-REPORT
+               ELSE
+                   OPEN OUTPUT PROGRAM-SUBTOTAL-REPORT
+               END-IF.
+               IF PROGRAM-SUBTOTAL-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN PROGRAM-SUBTOTAL.txt - "
+                     "STATUS " PROGRAM-SUBTOTAL-STATUS
+                   STOP RUN
+               END-IF.
+
+               IF RESTART-FOUND IS EQUAL TO 'Y'
+                   OPEN EXTEND ACADEMIC-PROBATION-REPORT
+               ELSE
+                   OPEN OUTPUT ACADEMIC-PROBATION-REPORT
+               END-IF.
+               IF ACADEMIC-PROBATION-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN ACADEMIC-PROBATION.txt - "
+                     "STATUS " ACADEMIC-PROBATION-STATUS
+                   STOP RUN
+               END-IF.
+
+               IF RESTART-FOUND IS EQUAL TO 'Y'
+                   OPEN EXTEND STUDENT-VALIDATION-ERRORS
+               ELSE
+                   OPEN OUTPUT STUDENT-VALIDATION-ERRORS
+               END-IF.
+               IF STUDENT-VALIDATION-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN STUDENT-ERRORS.txt - STATUS "
+                     STUDENT-VALIDATION-STATUS
+                   STOP RUN
+               END-IF.
+
+               IF RESTART-FOUND IS EQUAL TO 'Y'
+                   OPEN EXTEND AGING-REPORT
+               ELSE
+                   OPEN OUTPUT AGING-REPORT
+               END-IF.
+               IF AGING-REPORT-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN AGING-REPORT.txt - STATUS "
+                     AGING-REPORT-STATUS
+                   STOP RUN
+               END-IF.
+
+               IF RESTART-FOUND IS EQUAL TO 'Y'
+                   OPEN EXTEND GL-EXTRACT-FILE
+               ELSE
+                   OPEN OUTPUT GL-EXTRACT-FILE
+               END-IF.
+               IF GL-EXTRACT-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN GL-EXTRACT.txt - STATUS "
+                     GL-EXTRACT-STATUS
+                   STOP RUN
+               END-IF.
+
+               IF RESTART-FOUND IS EQUAL TO 'Y'
+                   OPEN EXTEND TRANSCRIPT-REPORT
+               ELSE
+                   OPEN OUTPUT TRANSCRIPT-REPORT
+               END-IF.
+               IF TRANSCRIPT-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN TRANSCRIPT.txt - STATUS "
+                     TRANSCRIPT-STATUS
+                   STOP RUN
+               END-IF.
+      * one record already processed before the last checkpoint
+           204-SKIP-ONE-RECORD.
+               PERFORM 201-READ-STUDENT-FILE.
+      * write the current STUDENT-NUMBER, read count, and every
+      * running total a resumed run must continue instead of
+      * restarting at zero, overwriting whatever checkpoint came
+      * before it
+           205-WRITE-CHECKPOINT.
+               OPEN OUTPUT RESTART-FILE.
+               MOVE STUDENT-NUMBER TO RESTART-STUDENT-NUMBER.
+               MOVE HOW-MANY-READ TO RESTART-READ-COUNT.
+               MOVE HOW-MANY-WRITE TO RESTART-WRITE-COUNT.
+               MOVE HOW-MANY-SKIPPED TO RESTART-SKIPPED-COUNT.
+               MOVE HOW-MANY-EXCEPTIONS TO RESTART-EXCEPTION-COUNT.
+               MOVE RUN-TUITION-TOTAL TO RESTART-TUITION-TOTAL.
+               MOVE GL-ENTRY-COUNT TO RESTART-GL-ENTRY-COUNT.
+               MOVE GL-HASH-TOTAL TO RESTART-GL-HASH-TOTAL.
+               MOVE PAGE-NUMBER TO RESTART-PAGE-NUMBER.
+               MOVE LINES-ON-PAGE TO RESTART-LINES-ON-PAGE.
+               WRITE RESTART-RECORD.
+               CLOSE RESTART-FILE.
+      * rebuild the indexed copy of STUFILE3.txt, keyed on student
+      * number, from the current line-sequential master file
            301-CONVERT-TO-INDEXED-FILE.
+               OPEN INPUT STUDENT-FILE.
+               IF STUDENT-FILE-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN STUFILE3.txt - STATUS "
+                     STUDENT-FILE-STATUS
+                   STOP RUN
+               END-IF.
+
+               OPEN OUTPUT STUDENT-INDEXED-FILE.
+               IF IDX-FILE-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN STUIDX3.DAT - STATUS "
+                     IDX-FILE-STATUS
+                   STOP RUN
+               END-IF.
+
+               PERFORM 3011-CONVERT-ONE-RECORD
+                   UNTIL EOF-FLG = 'Y'.
+
+               MOVE 'N' TO EOF-FLG.
+
+      * this conversion pass shares 201-READ-STUDENT-FILE with the
+      * main report loop below, which counts every read into
+      * HOW-MANY-READ for the RECORD READS total and the checkpoint -
+      * zero it back out here so the conversion scan's reads are not
+      * counted twice against that total and do not inflate the
+      * restart skip-count on a later resume
+               MOVE 0 TO HOW-MANY-READ.
+
+               CLOSE STUDENT-FILE.
+               CLOSE STUDENT-INDEXED-FILE.
+
+               3011-CONVERT-ONE-RECORD.
+                   PERFORM 201-READ-STUDENT-FILE.
+                   IF EOF-FLG IS NOT EQUAL TO 'Y'
+                       MOVE STUDENT-NUMBER TO IDX-STUDENT-NUMBER
+                       MOVE TUITION-OWED TO IDX-TUITION-OWED
+                       MOVE STUDENT-NAME TO IDX-STUDENT-NAME
+                       MOVE PROGRAM-COUNT TO IDX-PROGRAM-COUNT
+                       PERFORM 3020-COPY-PROGRAM-TO-INDEX
+                           VARYING PROGRAM-SUB FROM 1 BY 1
+                           UNTIL PROGRAM-SUB > PROGRAM-COUNT
+                       MOVE DUE-DATE TO IDX-DUE-DATE
+                       MOVE COURSE-COUNT TO IDX-COURSE-COUNT
+                       PERFORM 3018-COPY-COURSE-TO-INDEX
+                           VARYING COURSE-SUB FROM 1 BY 1
+                           UNTIL COURSE-SUB > COURSE-COUNT
+                       WRITE STUDENT-INDEXED-RECORD
+                           INVALID KEY
+                               DISPLAY "DUPLICATE STUDENT NUMBER "
+                                 "SKIPPED ON INDEX BUILD: "
+                                 STUDENT-NUMBER
+                       END-WRITE
+                   END-IF.
+
+      * copy one program entry into the indexed record's table
+               3020-COPY-PROGRAM-TO-INDEX.
+                   MOVE PROGRAM-OF-STUDY(PROGRAM-SUB)
+                     TO IDX-PROGRAM-OF-STUDY(PROGRAM-SUB).
+      * copy one course entry into the indexed record's table
+               3018-COPY-COURSE-TO-INDEX.
+                   MOVE COURSE-CODE(COURSE-SUB)
+                     TO IDX-COURSE-CODE(COURSE-SUB)
+                   MOVE COURSE-AVERAGE(COURSE-SUB)
+                     TO IDX-COURSE-AVERAGE(COURSE-SUB)
+                   MOVE COURSE-CREDIT-HOURS(COURSE-SUB)
+                     TO IDX-COURSE-CREDIT-HOURS(COURSE-SUB).
+      * random lookup of one student by number, from the indexed file -
+      * opens only STUDENT-INDEXED-FILE and REPRINT-STATEMENT, neither
+      * of which 200-OPEN-FILE touches, so a reprint cannot truncate
+      * STUDENT-REPORT or any other real batch output file
+           306-REPRINT-ONE-STUDENT.
+               OPEN INPUT STUDENT-INDEXED-FILE.
+               IF IDX-FILE-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN STUIDX3.DAT - STATUS "
+                     IDX-FILE-STATUS
+                   STOP RUN
+               END-IF.
+
+               OPEN OUTPUT REPRINT-STATEMENT.
+               IF REPRINT-STATEMENT-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY
+                     "UNABLE TO OPEN REPRINT-STATEMENT.txt - STATUS "
+                     REPRINT-STATEMENT-STATUS
+                   STOP RUN
+               END-IF.
+
+               MOVE LOOKUP-STUDENT-NUMBER TO IDX-STUDENT-NUMBER.
+
+               READ STUDENT-INDEXED-FILE
+                   INVALID KEY
+                       DISPLAY "STUDENT NUMBER NOT ON FILE: "
+                         LOOKUP-STUDENT-NUMBER
+               END-READ.
+
+               IF IDX-FILE-STATUS IS EQUAL TO "00"
+                   MOVE IDX-STUDENT-NUMBER
+                     TO REPRINT-STUDENT-NUMBER-OUT
+                   MOVE IDX-STUDENT-NAME TO REPRINT-STUDENT-NAME-OUT
+                   MOVE IDX-TUITION-OWED TO REPRINT-TUITION-OWED-OUT
+                   MOVE IDX-DUE-DATE TO REPRINT-DUE-DATE-OUT
+
+                   WRITE REPRINT-STATEMENT-LINE
+
+                   DISPLAY "STATEMENT WRITTEN TO "
+                     "REPRINT-STATEMENT.txt FOR " LOOKUP-STUDENT-NUMBER
+               END-IF.
+
+               CLOSE STUDENT-INDEXED-FILE.
+               CLOSE REPRINT-STATEMENT.
+      * rebuilding PROGIDX.DAT from PROGRAM.txt every run, so 304-CODE-
+      * SEARCH always has a current keyed copy to READ against - no
+      * 500-program cap, since an indexed file has no OCCURS limit -
+      * skipped on a resumed run, so IDX-SUB-STUDENT-COUNT/IDX-SUB-
+      * TUITION-TOTAL are left exactly as the interrupted run left
+      * them instead of being zeroed out from under it; 208-SKIP-TO-
+      * RESTART-POINT never re-performs 304-CODE-SEARCH for the
+      * records it skips, so the resumed run must carry those
+      * accumulators forward rather than rebuild them from zero
+           301-BUILD-PROGRAM-INDEX.
+               IF RESTART-FOUND IS NOT EQUAL TO 'Y'
+                   OPEN INPUT PROGRAM-FILE
+                   IF PROGRAM-FILE-STATUS IS NOT EQUAL TO "00"
+                       DISPLAY "UNABLE TO OPEN PROGRAM.txt - STATUS "
+                         PROGRAM-FILE-STATUS
+                       STOP RUN
+                   END-IF
+
+                   OPEN OUTPUT PROGRAM-INDEXED-FILE
+                   IF PROGRAM-INDEXED-STATUS IS NOT EQUAL TO "00"
+                       DISPLAY "UNABLE TO OPEN PROGIDX.DAT - STATUS "
+                         PROGRAM-INDEXED-STATUS
+                       STOP RUN
+                   END-IF
+
+                   MOVE 'N' TO TABLE-EOF
+                   PERFORM 3011-BUILD-ONE-PROGRAM-INDEX-ENTRY
+                       UNTIL TABLE-EOF IS EQUAL TO 'Y'
+
+                   CLOSE PROGRAM-FILE
+                   CLOSE PROGRAM-INDEXED-FILE
+               END-IF.
+      * one PROGRAM.txt entry, written through to PROGIDX.DAT keyed on
+      * program code - duplicate codes are skipped, same handling as
+      * 3011-CONVERT-ONE-RECORD uses for STUIDX3.DAT
+               3011-BUILD-ONE-PROGRAM-INDEX-ENTRY.
+                   READ PROGRAM-FILE
+                       AT END
+                           MOVE 'Y' TO TABLE-EOF
+                       NOT AT END
+                           MOVE PROGRAM-CODE TO IDX-PROGRAM-CODE
+                           MOVE PROGRAM-NAME TO IDX-PROGRAM-NAME
+                           MOVE 0 TO IDX-SUB-STUDENT-COUNT
+                           MOVE 0 TO IDX-SUB-TUITION-TOTAL
+                           WRITE PROGRAM-INDEXED-RECORD
+                               INVALID KEY
+                                   DISPLAY
+                                     "DUPLICATE PROGRAM CODE SKIPPED "
+                                     "ON INDEX BUILD: " PROGRAM-CODE
+                           END-WRITE
+                   END-READ.
+      * load LAB2's student master into ADDRESS-TABLE-CONTAINER and
+      * sort it, so 310-LOOKUP-ADDRESS can SEARCH ALL by student number
+           309-LOAD-ADDRESS-TABLE.
+               OPEN INPUT ADDRESS-FILE.
+               IF ADDRESS-FILE-STATUS IS EQUAL TO "35"
+                   MOVE 'Y' TO ADDRESS-EOF-FLG
+               ELSE IF ADDRESS-FILE-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN Student.txt - STATUS "
+                     ADDRESS-FILE-STATUS
+                   STOP RUN
+               END-IF
+               END-IF.
+
+               PERFORM 3091-LOAD-ONE-ADDRESS
+                   VARYING ADDR-CTR FROM 1 BY 1
+                   UNTIL ADDR-CTR IS EQUAL TO 1000
+                   OR ADDRESS-EOF-FLG IS EQUAL TO 'Y'.
+
+               CLOSE ADDRESS-FILE.
 
+               PERFORM 3092-SORT-ADDRESS-TABLE.
+      * loading one entry of the address table
+               3091-LOAD-ONE-ADDRESS.
+                   READ ADDRESS-FILE
+                       AT END
+                           MOVE 'Y' TO ADDRESS-EOF-FLG
+                       NOT AT END
+                           MOVE ADDR-CTR TO ADDRESS-TABLE-COUNT
+                           MOVE ADDR-STUDENT-ID
+                             TO ADDR-ID-CONTAINER(ADDR-CTR)
+                           MOVE ADDR-STREET
+                             TO ADDR-STREET-CONTAINER(ADDR-CTR)
+                           MOVE ADDR-CITY
+                             TO ADDR-CITY-CONTAINER(ADDR-CTR)
+                           MOVE ADDR-PROVINCE
+                             TO ADDR-PROVINCE-CONTAINER(ADDR-CTR)
+                           MOVE ADDR-POSTAL-CODE
+                             TO ADDR-POSTAL-CODE-CONTAINER(ADDR-CTR)
+                   END-READ.
+      * simple insertion sort on ADDR-ID-CONTAINER, same technique as
+      * 319-SORT-STUDENT-MASTER's insertion sort below
+               3092-SORT-ADDRESS-TABLE.
+                   PERFORM 3093-INSERT-ONE-ADDRESS
+                       VARYING ADDRESS-SORT-SUB-1 FROM 2 BY 1
+                       UNTIL ADDRESS-SORT-SUB-1 > ADDRESS-TABLE-COUNT.
 
-      * reading the table and increment the counter
-           301-READ-TABLE.
-               PERFORM LOAD-TABLE
-                VARYING TABLE-COUNTER-1 FROM 1 BY 1
-               UNTIL TABLE-COUNTER-1 IS EQUAL TO 20
-               OR TABLE-EOF IS EQUAL TO 'Y'.
-      *  loading the table routine
-               LOAD-TABLE.
-               READ PROGRAM-FILE
-                 AT END
-                     MOVE 'Y' TO TABLE-EOF
-                NOT AT END
-                    MOVE PROGRAM-FILE-IN
-                       TO PROGRAM-TABLE-CONTAINER(TABLE-COUNTER-1).
+                   3093-INSERT-ONE-ADDRESS.
+                       MOVE ADDRESS-ENTRY(ADDRESS-SORT-SUB-1)
+                         TO ADDRESS-SORT-HOLD
+                       MOVE ADDRESS-SORT-SUB-1 TO ADDRESS-SORT-SUB-2
+
+                       PERFORM 3094-SHIFT-ONE-ADDRESS
+                           UNTIL ADDRESS-SORT-SUB-2 = 1
+                           OR ADDR-ID-CONTAINER(ADDRESS-SORT-SUB-2 - 1)
+                               NOT > ADDRESS-SORT-HOLD-ID
+
+                       MOVE ADDRESS-SORT-HOLD
+                         TO ADDRESS-ENTRY(ADDRESS-SORT-SUB-2).
+
+                       3094-SHIFT-ONE-ADDRESS.
+                           MOVE ADDRESS-ENTRY(ADDRESS-SORT-SUB-2 - 1)
+                             TO ADDRESS-ENTRY(ADDRESS-SORT-SUB-2)
+                           SUBTRACT 1 FROM ADDRESS-SORT-SUB-2.
+      * look up the current STUDENT-NUMBER in ADDRESS-TABLE-CONTAINER
+      * and copy its address into ADDRESS-DETAIL-LINE when found
+           310-LOOKUP-ADDRESS.
+               MOVE "NO " TO ADDRESS-FOUND-FLAG.
+               MOVE STUDENT-NUMBER TO STUDENT-NUMBER-EDIT.
+               MOVE STUDENT-NUMBER-EDIT TO STUDENT-NUMBER-AS-ID.
+
+               IF ADDRESS-TABLE-COUNT > 0
+                   SEARCH ALL ADDRESS-ENTRY
+                       AT END
+                           MOVE "NO " TO ADDRESS-FOUND-FLAG
+                       WHEN ADDR-ID-CONTAINER(ADDR-IDX) IS EQUAL TO
+                           STUDENT-NUMBER-AS-ID
+                           MOVE "YES" TO ADDRESS-FOUND-FLAG
+                           MOVE ADDR-STREET-CONTAINER(ADDR-IDX)
+                             TO ADDR-STREET-OUT
+                           MOVE ADDR-CITY-CONTAINER(ADDR-IDX)
+                             TO ADDR-CITY-OUT
+                           MOVE ADDR-PROVINCE-CONTAINER(ADDR-IDX)
+                             TO ADDR-PROVINCE-OUT
+                           MOVE ADDR-POSTAL-CODE-CONTAINER(ADDR-IDX)
+                             TO ADDR-POSTAL-CODE-OUT
+                   END-SEARCH
+               END-IF.
+      * load LAB6's CARFILE.DAT into CAR-TABLE-CONTAINER and sort it
+      * by owner student number
+           311-LOAD-CAR-TABLE.
+               OPEN INPUT CAR-FILE.
+               IF CAR-FILE-STATUS IS EQUAL TO "35"
+                   MOVE 'Y' TO CAR-EOF-FLG
+               ELSE IF CAR-FILE-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN CARFILE.DAT - STATUS "
+                     CAR-FILE-STATUS
+                   STOP RUN
+               END-IF
+               END-IF.
+
+               PERFORM 3111-LOAD-ONE-CAR
+                   VARYING CAR-CTR FROM 1 BY 1
+                   UNTIL CAR-CTR IS EQUAL TO 1000
+                   OR CAR-EOF-FLG IS EQUAL TO 'Y'.
+
+               CLOSE CAR-FILE.
+
+               PERFORM 3112-SORT-CAR-TABLE.
+      * loading one entry of the car table
+               3111-LOAD-ONE-CAR.
+                   READ CAR-FILE
+                       AT END
+                           MOVE 'Y' TO CAR-EOF-FLG
+                       NOT AT END
+                           MOVE CAR-CTR TO CAR-TABLE-COUNT
+                           MOVE CAR-OWNER-STUDENT-NUMBER-IN
+                             TO CAR-OWNER-CONTAINER(CAR-CTR)
+                           MOVE CAR-ENGINE-SIZE-IN
+                             TO CAR-ENGINE-SIZE-CONTAINER(CAR-CTR)
+                           MOVE CAR-PERMIT-NUMBER-IN
+                             TO CAR-PERMIT-NUMBER-CONTAINER(CAR-CTR)
+                   END-READ.
+      * simple insertion sort on CAR-OWNER-CONTAINER, same technique
+      * as 3092-SORT-ADDRESS-TABLE above
+               3112-SORT-CAR-TABLE.
+                   PERFORM 3113-INSERT-ONE-CAR
+                       VARYING CAR-SORT-SUB-1 FROM 2 BY 1
+                       UNTIL CAR-SORT-SUB-1 > CAR-TABLE-COUNT.
+
+                   3113-INSERT-ONE-CAR.
+                       MOVE CAR-ENTRY(CAR-SORT-SUB-1)
+                         TO CAR-SORT-HOLD
+                       MOVE CAR-SORT-SUB-1 TO CAR-SORT-SUB-2
+
+                       PERFORM 3114-SHIFT-ONE-CAR
+                           UNTIL CAR-SORT-SUB-2 = 1
+                           OR CAR-OWNER-CONTAINER(CAR-SORT-SUB-2 - 1)
+                               NOT > CAR-SORT-HOLD-OWNER
+
+                       MOVE CAR-SORT-HOLD
+                         TO CAR-ENTRY(CAR-SORT-SUB-2).
+
+                       3114-SHIFT-ONE-CAR.
+                           MOVE CAR-ENTRY(CAR-SORT-SUB-2 - 1)
+                             TO CAR-ENTRY(CAR-SORT-SUB-2)
+                           SUBTRACT 1 FROM CAR-SORT-SUB-2.
+      * look up the current STUDENT-NUMBER in CAR-TABLE-CONTAINER and
+      * work out the tiered parking fee, by engine size, when found
+           312-LOOKUP-AND-ADD-PARKING-FEE.
+               MOVE "NO " TO CAR-FOUND-FLAG.
+               MOVE ZERO TO PARKING-FEE-AMOUNT.
+
+               IF CAR-TABLE-COUNT > 0
+                   SEARCH ALL CAR-ENTRY
+                       AT END
+                           MOVE "NO " TO CAR-FOUND-FLAG
+                       WHEN CAR-OWNER-CONTAINER(CAR-IDX) IS EQUAL TO
+                           STUDENT-NUMBER
+                           MOVE "YES" TO CAR-FOUND-FLAG
+                           PERFORM 3121-APPLY-PARKING-FEE-TIER
+                   END-SEARCH
+               END-IF.
+      * small/mid/large engine tiers - the registrar's parking office
+      * charges more for a bigger engine size
+               3121-APPLY-PARKING-FEE-TIER.
+                   IF CAR-ENGINE-SIZE-CONTAINER(CAR-IDX) < 3
+                       MOVE 50.00 TO PARKING-FEE-AMOUNT
+                   ELSE IF CAR-ENGINE-SIZE-CONTAINER(CAR-IDX) < 5
+                       MOVE 75.00 TO PARKING-FEE-AMOUNT
+                   ELSE
+                       MOVE 100.00 TO PARKING-FEE-AMOUNT
+                   END-IF
+                   END-IF.
+      * flat-percentage surcharge on TUITION-OWED for a student on a
+      * study permit, shown on its own line rather than folded into
+      * TUITION-OWED - same precedent as the parking fee above
+           316-APPLY-INTERNATIONAL-SURCHARGE.
+               MULTIPLY TUITION-OWED BY SURCHARGE-PERCENT
+                   GIVING SURCHARGE-AMOUNT.
+               MOVE SURCHARGE-AMOUNT TO SURCHARGE-AMOUNT-OUT.
+               ADD SURCHARGE-AMOUNT TO SURCHARGE-HASH-TOTAL.
+      * surcharge credited to its own revenue account, separate from
+      * ordinary tuition revenue, so Finance can track it apart
+           317-WRITE-SURCHARGE-GL-LINE.
+               MOVE "DETAIL" TO GL-RECORD-TYPE-OUT.
+               MOVE STUDENT-NUMBER TO GL-STUDENT-NUMBER-OUT.
+               MOVE PROGRAM-OF-STUDY(1) TO GL-PROGRAM-CODE-OUT.
+               MOVE "STUDENT RECEIVABLE" TO GL-ACCOUNT-OUT.
+               MOVE "DR" TO GL-DEBIT-CREDIT-OUT.
+               MOVE SURCHARGE-AMOUNT TO GL-AMOUNT-OUT.
+               MOVE "INTL SURCHARGE" TO GL-DESCRIPTION-OUT.
+               WRITE GL-EXTRACT-LINE.
+
+               MOVE "DETAIL" TO GL-RECORD-TYPE-OUT.
+               MOVE STUDENT-NUMBER TO GL-STUDENT-NUMBER-OUT.
+               MOVE PROGRAM-OF-STUDY(1) TO GL-PROGRAM-CODE-OUT.
+               MOVE "INTL SURCHARGE REV" TO GL-ACCOUNT-OUT.
+               MOVE "CR" TO GL-DEBIT-CREDIT-OUT.
+               MOVE SURCHARGE-AMOUNT TO GL-AMOUNT-OUT.
+               MOVE "INTL SURCHARGE" TO GL-DESCRIPTION-OUT.
+               WRITE GL-EXTRACT-LINE.
+
+               ADD 1 TO GL-ENTRY-COUNT.
+               ADD SURCHARGE-AMOUNT TO GL-HASH-TOTAL.
       * reset the column header for report
            302-RESET-COLUMN-HEADER.
                MOVE " " TO NAME-HEADER.
                MOVE " " TO AVERAGE-HEADER.
                MOVE " " TO PROGRAM-HEADER.
                MOVE " " TO TUITION-OWED-HEADER.
+      * print a dated page header followed by the column header, and
+      * reset the page's detail-line count - called at startup and
+      * again from 305-WRITE-STUDENT-REPORT whenever a page fills up
+           307-PRINT-PAGE-HEADER.
+               ADD 1 TO PAGE-NUMBER.
+
+               MOVE "STUDENT TUITION REPORT" TO PAGE-HEADER-TEXT.
+               MOVE "DATE:" TO PAGE-HEADER-DATE-LABEL.
+               MOVE RUN-DATE-EDITED TO PAGE-HEADER-DATE.
+               MOVE "PAGE:" TO PAGE-HEADER-PAGE-LABEL.
+               MOVE PAGE-NUMBER TO PAGE-HEADER-PAGE-NUM.
+
+               IF PAGE-NUMBER IS EQUAL TO 1
+                   WRITE PAGE-HEADER-LINE
+               ELSE
+                   WRITE PAGE-HEADER-LINE AFTER ADVANCING PAGE
+               END-IF.
+
+               MOVE "NAME" TO NAME-HEADER.
+               MOVE "AVERAGE" TO AVERAGE-HEADER.
+               MOVE "PROGRAM" TO PROGRAM-HEADER.
+               MOVE "TUITION" TO TUITION-OWED-HEADER.
+
+               WRITE STUDENT-REPORT-OUT.
+               PERFORM 302-RESET-COLUMN-HEADER.
+
+               MOVE ZERO TO LINES-ON-PAGE.
       * calculate average and save
            303-CALCULATE.
                INITIALIZE COURSE-TOTAL.
+               INITIALIZE TOTAL-CREDIT-HOURS.
+
+               PERFORM 3032-ADD-ONE-COURSE
+                   VARYING COURSE-SUB FROM 1 BY 1
+                   UNTIL COURSE-SUB > COURSE-COUNT.
+
+               IF TOTAL-CREDIT-HOURS > 0
+                   DIVIDE TOTAL-CREDIT-HOURS INTO COURSE-TOTAL
+                   GIVING STUDENT-AVERAGE ROUNDED
+               ELSE
+                   MOVE ZERO TO STUDENT-AVERAGE
+               END-IF.
+
+      * fold one course's credit-weighted score into the running total
+      * - dividing by TOTAL-CREDIT-HOURS below instead of a flat 5 (or
+      * a simple course count) keeps a 1-credit elective from pulling
+      * the average down/up as hard as a 3-credit core course
+               3032-ADD-ONE-COURSE.
+                   MULTIPLY COURSE-AVERAGE(COURSE-SUB)
+                     BY COURSE-CREDIT-HOURS(COURSE-SUB)
+                     GIVING WEIGHTED-COURSE-SCORE
+                   ADD WEIGHTED-COURSE-SCORE TO COURSE-TOTAL
+                   ADD COURSE-CREDIT-HOURS(COURSE-SUB)
+                     TO TOTAL-CREDIT-HOURS.
+
+      * reject a record before it reaches 303-CALCULATE if any of its
+      * key numeric fields are non-numeric or out of a sane range,
+      * instead of letting garbage through into the tuition figures
+           308-VALIDATE-STUDENT-RECORD.
+               MOVE 'Y' TO RECORD-VALID-FLAG.
+               MOVE SPACE TO VALIDATION-REASON.
 
-               ADD COURSE-AVERAGE-1 COURSE-AVERAGE-2 COURSE-AVERAGE-3
-               COURSE-AVERAGE-4 COURSE-AVERAGE-5 TO COURSE-TOTAL.
+               IF STUDENT-NUMBER IS NOT NUMERIC
+                   OR STUDENT-NUMBER IS EQUAL TO ZERO
+                   MOVE 'N' TO RECORD-VALID-FLAG
+                   MOVE "INVALID STUDENT NUMBER" TO VALIDATION-REASON
+               END-IF.
 
-               DIVIDE 5 INTO COURSE-TOTAL
-               GIVING STUDENT-AVERAGE ROUNDED.
+               IF RECORD-IS-VALID
+                   AND TUITION-OWED IS NOT NUMERIC
+                   MOVE 'N' TO RECORD-VALID-FLAG
+                   MOVE "NON-NUMERIC TUITION OWED" TO VALIDATION-REASON
+               END-IF.
 
-      * searching program code for each student
+               IF RECORD-IS-VALID
+                   AND (PROGRAM-COUNT IS NOT NUMERIC
+                     OR PROGRAM-COUNT IS EQUAL TO ZERO
+                     OR PROGRAM-COUNT IS GREATER THAN 3)
+                   MOVE 'N' TO RECORD-VALID-FLAG
+                   MOVE "INVALID PROGRAM COUNT" TO VALIDATION-REASON
+               END-IF.
+
+               IF RECORD-IS-VALID
+                   AND (COURSE-COUNT IS NOT NUMERIC
+                     OR COURSE-COUNT IS EQUAL TO ZERO
+                     OR COURSE-COUNT IS GREATER THAN 5)
+                   MOVE 'N' TO RECORD-VALID-FLAG
+                   MOVE "INVALID COURSE COUNT" TO VALIDATION-REASON
+               END-IF.
+
+               IF RECORD-IS-VALID
+                   PERFORM 3082-VALIDATE-ONE-COURSE
+                       VARYING COURSE-SUB FROM 1 BY 1
+                       UNTIL COURSE-SUB > COURSE-COUNT
+                       OR NOT RECORD-IS-VALID
+               END-IF.
+
+               IF RECORD-IS-VALID
+                   AND DUE-DATE IS NOT NUMERIC
+                   MOVE 'N' TO RECORD-VALID-FLAG
+                   MOVE "INVALID DUE DATE" TO VALIDATION-REASON
+               END-IF.
+
+               IF RECORD-IS-VALID
+                   PERFORM 3083-VALIDATE-DUE-DATE
+               END-IF.
+
+      * one course average out of range fails the whole record
+               3082-VALIDATE-ONE-COURSE.
+                   IF COURSE-AVERAGE(COURSE-SUB) IS NOT NUMERIC
+                       OR COURSE-AVERAGE(COURSE-SUB) IS GREATER THAN 100
+                       MOVE 'N' TO RECORD-VALID-FLAG
+                       MOVE "COURSE AVERAGE OUT OF RANGE"
+                         TO VALIDATION-REASON
+                   END-IF.
+
+      * calendar-validate DUE-DATE (YYYYMMDD) - NUMERIC alone lets an
+      * impossible date like 20269931 through to 403-AGE-ONE-STUDENT,
+      * where FUNCTION INTEGER-OF-DATE has no way to compute a
+      * meaningful day count against it
+               3083-VALIDATE-DUE-DATE.
+                   MOVE DUE-DATE TO DUE-DATE-CHECK-FIELDS.
+
+                   IF DUE-DATE-CHECK-MM IS LESS THAN 1
+                       OR DUE-DATE-CHECK-MM IS GREATER THAN 12
+                       MOVE 'N' TO RECORD-VALID-FLAG
+                       MOVE "INVALID DUE DATE" TO VALIDATION-REASON
+                   ELSE
+                       PERFORM 3084-SET-DAYS-IN-MONTH
+                       IF DUE-DATE-CHECK-DD IS LESS THAN 1
+                           OR DUE-DATE-CHECK-DD IS GREATER THAN
+                               DUE-DATE-CHECK-DAYS-IN-MONTH
+                           MOVE 'N' TO RECORD-VALID-FLAG
+                           MOVE "INVALID DUE DATE" TO VALIDATION-REASON
+                       END-IF
+                   END-IF.
+      * days in DUE-DATE-CHECK-MM, leap years included for February
+               3084-SET-DAYS-IN-MONTH.
+                   IF DUE-DATE-CHECK-MM IS EQUAL TO 4
+                       OR DUE-DATE-CHECK-MM IS EQUAL TO 6
+                       OR DUE-DATE-CHECK-MM IS EQUAL TO 9
+                       OR DUE-DATE-CHECK-MM IS EQUAL TO 11
+                       MOVE 30 TO DUE-DATE-CHECK-DAYS-IN-MONTH
+                   ELSE IF DUE-DATE-CHECK-MM IS EQUAL TO 2
+                       IF FUNCTION MOD(DUE-DATE-CHECK-YYYY, 400) = 0
+                           OR (FUNCTION MOD(DUE-DATE-CHECK-YYYY, 4) = 0
+                             AND FUNCTION MOD(DUE-DATE-CHECK-YYYY, 100)
+                                 NOT = 0)
+                           MOVE 29 TO DUE-DATE-CHECK-DAYS-IN-MONTH
+                       ELSE
+                           MOVE 28 TO DUE-DATE-CHECK-DAYS-IN-MONTH
+                       END-IF
+                   ELSE
+                       MOVE 31 TO DUE-DATE-CHECK-DAYS-IN-MONTH
+                   END-IF.
+
+      * log the rejected record with its reason code
+           3081-WRITE-VALIDATION-ERROR.
+               MOVE STUDENT-NUMBER TO VAL-STUDENT-NUMBER-OUT.
+               MOVE STUDENT-NAME TO VAL-STUDENT-NAME-OUT.
+               MOVE VALIDATION-REASON TO VAL-REASON-OUT.
+
+               WRITE VALIDATION-ERROR-LINE.
+
+      * searching program code for each of a student's concurrent
+      * programs - keyed READ against PROGIDX.DAT, once per
+      * PROGRAM-ENTRY slot, with no cap on distinct program codes
            304-CODE-SEARCH.
-               MOVE 'N' TO CODE-FOUND.
-           IF PROGRAM-OF-STUDY = PROGRAM-CODE-CONTAINER(TABLE-COUNTER-2)
-               MOVE PROGRAM-NAME-CONTAINER(TABLE-COUNTER-2) TO
-                 PROGRAM-NAME-OUT
-               MOVE 'Y' TO CODE-FOUND.
+               MOVE SPACE TO PROGRAM-NAME-OUT.
+               MOVE SPACE TO PROGRAM-NAME-FOUND(1).
+               MOVE SPACE TO PROGRAM-NAME-FOUND(2).
+               MOVE SPACE TO PROGRAM-NAME-FOUND(3).
+               COMPUTE PER-PROGRAM-TUITION ROUNDED
+                   = TUITION-OWED / PROGRAM-COUNT.
+
+               PERFORM 3041-SEARCH-ONE-PROGRAM
+                   VARYING PROGRAM-SUB FROM 1 BY 1
+                   UNTIL PROGRAM-SUB > PROGRAM-COUNT.
+
+               MOVE PROGRAM-NAME-FOUND(1) TO PROGRAM-NAME-OUT.
+      * one program slot's lookup - PROGRAM-SUB(1) also sets the
+      * primary PROGRAM-NAME-OUT shown on the main detail line
+               3041-SEARCH-ONE-PROGRAM.
+                   MOVE 'N' TO CODE-FOUND.
+                   MOVE PROGRAM-OF-STUDY(PROGRAM-SUB)
+                     TO IDX-PROGRAM-CODE.
+
+                   READ PROGRAM-INDEXED-FILE
+                       INVALID KEY
+                           MOVE 'N' TO CODE-FOUND
+                       NOT INVALID KEY
+                           MOVE IDX-PROGRAM-NAME
+                             TO PROGRAM-NAME-FOUND(PROGRAM-SUB)
+                           MOVE 'Y' TO CODE-FOUND
+                           ADD 1 TO IDX-SUB-STUDENT-COUNT
+                           ADD PER-PROGRAM-TUITION
+                             TO IDX-SUB-TUITION-TOTAL
+                           REWRITE PROGRAM-INDEXED-RECORD
+                   END-READ.
+
+                   IF CODE-FOUND IS EQUAL TO 'N'
+                       PERFORM 3015-WRITE-CODE-EXCEPTION
+                   END-IF.
+      * log a student whose PROGRAM-OF-STUDY did not match PROGRAM.txt
+           3015-WRITE-CODE-EXCEPTION.
+               MOVE STUDENT-NUMBER TO EXC-STUDENT-NUMBER-OUT.
+               MOVE STUDENT-NAME TO EXC-STUDENT-NAME-OUT.
+               MOVE PROGRAM-OF-STUDY(PROGRAM-SUB)
+                 TO EXC-PROGRAM-OF-STUDY-OUT.
+               MOVE "PROGRAM CODE NOT ON FILE" TO EXC-REASON-OUT.
+
+               WRITE PROGRAM-EXCEPTION-LINE.
+
+               ADD 1 TO HOW-MANY-EXCEPTIONS.
       * writing the student report
            305-WRITE-STUDENT-REPORT.
+               IF LINES-ON-PAGE NOT LESS THAN LINES-PER-PAGE
+                   PERFORM 307-PRINT-PAGE-HEADER
+               END-IF.
+
                MOVE STUDENT-NAME TO STUDENT-NAME-OUT.
                MOVE STUDENT-AVERAGE TO STUDENT-AVERAGE-OUT.
                MOVE TUITION-OWED TO TUITION-OWED-OUT.
 
+               IF TUITION-OWED IS LESS THAN ZERO
+                   MOVE "CR" TO TUITION-CREDIT-MARKER-OUT
+               ELSE
+                   MOVE SPACE TO TUITION-CREDIT-MARKER-OUT
+               END-IF.
+
                WRITE STUDENT-REPORT-OUT.
+               ADD 1 TO LINES-ON-PAGE.
+
+               IF PROGRAM-COUNT IS GREATER THAN 1
+                   PERFORM 3021-WRITE-ADDL-PROGRAM-LINE
+                       VARYING PROGRAM-SUB FROM 2 BY 1
+                       UNTIL PROGRAM-SUB > PROGRAM-COUNT
+               END-IF.
+
+               PERFORM 310-LOOKUP-ADDRESS.
+               IF ADDRESS-FOUND
+                   WRITE ADDRESS-DETAIL-LINE
+                   ADD 1 TO LINES-ON-PAGE
+               END-IF.
+
+               IF ON-PAYMENT-HOLD
+                   PERFORM 322-WRITE-PAYMENT-HOLD-NOTICE
+                   ADD 1 TO LINES-ON-PAGE
+               END-IF.
+
+               PERFORM 312-LOOKUP-AND-ADD-PARKING-FEE.
+               IF CAR-FOUND
+                   MOVE CAR-PERMIT-NUMBER-CONTAINER(CAR-IDX)
+                     TO PARKING-PERMIT-OUT
+                   MOVE PARKING-FEE-AMOUNT TO PARKING-FEE-OUT
+                   WRITE PARKING-FEE-DETAIL-LINE
+                   ADD 1 TO LINES-ON-PAGE
+               END-IF.
+
+               IF IS-INTERNATIONAL-STUDENT
+                   PERFORM 316-APPLY-INTERNATIONAL-SURCHARGE
+                   WRITE SURCHARGE-DETAIL-LINE
+                   ADD 1 TO LINES-ON-PAGE
+               END-IF.
+
+               PERFORM 3017-WRITE-CSV-LINE.
+
+               IF TUITION-OWED IS GREATER THAN ZERO
+                   PERFORM 313-WRITE-GL-EXTRACT-LINE
+               END-IF.
+
+               IF IS-INTERNATIONAL-STUDENT
+                   PERFORM 317-WRITE-SURCHARGE-GL-LINE
+               END-IF.
+
+               IF ACADEMIC-PROBATION
+                   PERFORM 3016-WRITE-PROBATION-LISTING
+               END-IF.
+
+               IF TUITION-OWED IS GREATER THAN ZERO
+                   PERFORM 403-AGE-ONE-STUDENT
+               END-IF.
+
+               PERFORM 321-WRITE-TRANSCRIPT-REPORT
+                   VARYING COURSE-SUB FROM 1 BY 1
+                   UNTIL COURSE-SUB > COURSE-COUNT.
+      * notice line for a student on payment hold - reuses the address
+      * already found by 310-LOOKUP-ADDRESS above, falling back to a
+      * plain message when that student has no address on file
+           322-WRITE-PAYMENT-HOLD-NOTICE.
+               IF ADDRESS-FOUND
+                   MOVE ADDR-STREET-OUT TO HOLD-STREET-OUT
+                   MOVE ADDR-CITY-OUT TO HOLD-CITY-OUT
+                   MOVE ADDR-PROVINCE-OUT TO HOLD-PROVINCE-OUT
+               ELSE
+                   MOVE SPACE TO HOLD-STREET-OUT
+                   MOVE "NO ADDRESS ON FILE" TO HOLD-CITY-OUT
+                   MOVE SPACE TO HOLD-PROVINCE-OUT
+               END-IF.
+
+               WRITE PAYMENT-HOLD-NOTICE-LINE.
+      * one extra line per additional concurrent program on file
+           3021-WRITE-ADDL-PROGRAM-LINE.
+               MOVE PROGRAM-NAME-FOUND(PROGRAM-SUB)
+                 TO ADDL-PROGRAM-NAME-OUT.
+               WRITE ADDL-PROGRAM-DETAIL-LINE.
+               ADD 1 TO LINES-ON-PAGE.
+      * comma-delimited copy of the line just written to
+      * STUDENT-REPORT-OUT, for ad hoc analysis in a spreadsheet
+           3017-WRITE-CSV-LINE.
+               MOVE STUDENT-NUMBER TO CSV-STUDENT-NUMBER-OUT.
+               MOVE STUDENT-AVERAGE TO CSV-STUDENT-AVERAGE-OUT.
+               MOVE TUITION-OWED TO CSV-TUITION-OWED-OUT.
+
+               STRING
+                   CSV-STUDENT-NUMBER-OUT DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   '"' DELIMITED BY SIZE
+                   STUDENT-NAME DELIMITED BY SIZE
+                   '"' DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   CSV-STUDENT-AVERAGE-OUT DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   '"' DELIMITED BY SIZE
+                   PROGRAM-NAME-OUT DELIMITED BY SIZE
+                   '"' DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   CSV-TUITION-OWED-OUT DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   TUITION-CREDIT-MARKER-OUT DELIMITED BY SIZE
+                   INTO CSV-LINE
+               END-STRING.
+
+               WRITE STUDENT-REPORT-CSV-LINE FROM CSV-LINE.
+      * one transcript line per course this student took this term,
+      * letter grade derived from the numeric COURSE-AVERAGE
+           321-WRITE-TRANSCRIPT-REPORT.
+               MOVE STUDENT-NUMBER TO TRN-STUDENT-NUMBER-OUT.
+               MOVE STUDENT-NAME TO TRN-STUDENT-NAME-OUT.
+               MOVE COURSE-CODE(COURSE-SUB) TO TRN-COURSE-CODE-OUT.
+               MOVE COURSE-AVERAGE(COURSE-SUB)
+                 TO TRN-COURSE-AVERAGE-OUT.
+               PERFORM 3212-DERIVE-LETTER-GRADE.
+               MOVE LETTER-GRADE TO TRN-LETTER-GRADE-OUT.
+
+               WRITE TRANSCRIPT-LINE.
+
+      * standard 90/80/70/60 grading scale - first range matched wins
+           3212-DERIVE-LETTER-GRADE.
+               IF COURSE-AVERAGE(COURSE-SUB) IS GREATER THAN OR EQUAL
+                   TO 90
+                   MOVE "A" TO LETTER-GRADE
+               ELSE IF COURSE-AVERAGE(COURSE-SUB) IS GREATER THAN OR
+                   EQUAL TO 80
+                   MOVE "B" TO LETTER-GRADE
+               ELSE IF COURSE-AVERAGE(COURSE-SUB) IS GREATER THAN OR
+                   EQUAL TO 70
+                   MOVE "C" TO LETTER-GRADE
+               ELSE IF COURSE-AVERAGE(COURSE-SUB) IS GREATER THAN OR
+                   EQUAL TO 60
+                   MOVE "D" TO LETTER-GRADE
+               ELSE
+                   MOVE "F" TO LETTER-GRADE
+               END-IF.
+      * debit the student's receivable account and credit tuition
+      * revenue for the amount billed - a standard two-line double
+      * entry, kept in the batch hash total for the trailer
+           313-WRITE-GL-EXTRACT-LINE.
+               MOVE "DETAIL" TO GL-RECORD-TYPE-OUT.
+               MOVE STUDENT-NUMBER TO GL-STUDENT-NUMBER-OUT.
+               MOVE PROGRAM-OF-STUDY(1) TO GL-PROGRAM-CODE-OUT.
+               MOVE "STUDENT RECEIVABLE" TO GL-ACCOUNT-OUT.
+               MOVE "DR" TO GL-DEBIT-CREDIT-OUT.
+               MOVE TUITION-OWED TO GL-AMOUNT-OUT.
+               MOVE "TUITION BILLED" TO GL-DESCRIPTION-OUT.
+               WRITE GL-EXTRACT-LINE.
+
+               MOVE "DETAIL" TO GL-RECORD-TYPE-OUT.
+               MOVE STUDENT-NUMBER TO GL-STUDENT-NUMBER-OUT.
+               MOVE PROGRAM-OF-STUDY(1) TO GL-PROGRAM-CODE-OUT.
+               MOVE "TUITION REVENUE" TO GL-ACCOUNT-OUT.
+               MOVE "CR" TO GL-DEBIT-CREDIT-OUT.
+               MOVE TUITION-OWED TO GL-AMOUNT-OUT.
+               MOVE "TUITION BILLED" TO GL-DESCRIPTION-OUT.
+               WRITE GL-EXTRACT-LINE.
+
+               ADD 1 TO GL-ENTRY-COUNT.
+               ADD TUITION-OWED TO GL-HASH-TOTAL.
+      * one header line at the top of the batch, dated with the same
+      * run date printed on STUDENT-REPORT
+           314-WRITE-GL-BATCH-HEADER.
+               MOVE "HEADER" TO GL-RECORD-TYPE-OUT.
+               MOVE ZERO TO GL-STUDENT-NUMBER-OUT.
+               MOVE SPACE TO GL-PROGRAM-CODE-OUT.
+               MOVE "TUITION BATCH" TO GL-ACCOUNT-OUT.
+               MOVE SPACE TO GL-DEBIT-CREDIT-OUT.
+               MOVE ZERO TO GL-AMOUNT-OUT.
+               MOVE RUN-DATE-EDITED TO GL-DESCRIPTION-OUT.
+               WRITE GL-EXTRACT-LINE.
+      * trailer line closing the batch - entry count and hash total let
+      * the ledger system confirm the debits and credits it received
+      * match what this run actually sent before posting
+           315-WRITE-GL-BATCH-TRAILER.
+               MOVE "TRAILER" TO GL-RECORD-TYPE-OUT.
+               MOVE GL-ENTRY-COUNT TO GL-STUDENT-NUMBER-OUT.
+               MOVE SPACE TO GL-PROGRAM-CODE-OUT.
+               MOVE "ENTRY COUNT/HASH" TO GL-ACCOUNT-OUT.
+               MOVE SPACE TO GL-DEBIT-CREDIT-OUT.
+               MOVE GL-HASH-TOTAL TO GL-AMOUNT-OUT.
+               MOVE "BATCH TOTAL" TO GL-DESCRIPTION-OUT.
+               WRITE GL-EXTRACT-LINE.
+      * log a student in the academic-probation band, for advising
+           3016-WRITE-PROBATION-LISTING.
+               MOVE STUDENT-NUMBER TO PROB-STUDENT-NUMBER-OUT.
+               MOVE STUDENT-NAME TO PROB-STUDENT-NAME-OUT.
+               MOVE PROGRAM-NAME-OUT TO PROB-PROGRAM-NAME-OUT.
+               MOVE STUDENT-AVERAGE TO PROB-STUDENT-AVERAGE-OUT.
+
+               WRITE ACADEMIC-PROBATION-LINE.
+      * tuition-owed subtotal per program, plus a grand total, for
+      * the registrar's office
+           400-PRODUCE-PROGRAM-SUBTOTALS.
+               MOVE LOW-VALUES TO IDX-PROGRAM-CODE.
+               START PROGRAM-INDEXED-FILE
+                   KEY IS NOT LESS THAN IDX-PROGRAM-CODE
+                   INVALID KEY
+                       MOVE 'Y' TO TABLE-EOF
+                   NOT INVALID KEY
+                       MOVE 'N' TO TABLE-EOF
+               END-START.
+
+               PERFORM 401-WRITE-ONE-SUBTOTAL
+                   UNTIL TABLE-EOF IS EQUAL TO 'Y'.
+
+               MOVE "GRAND TOTAL" TO SUB-PROGRAM-NAME-OUT
+               MOVE ZERO TO SUB-STUDENT-COUNT-OUT
+               MOVE GRAND-TOTAL-TUITION TO SUB-TUITION-TOTAL-OUT
+
+               WRITE PROGRAM-SUBTOTAL-LINE.
+
+               401-WRITE-ONE-SUBTOTAL.
+                   READ PROGRAM-INDEXED-FILE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO TABLE-EOF
+                       NOT AT END
+                           IF IDX-SUB-STUDENT-COUNT > 0
+                               MOVE IDX-PROGRAM-NAME
+                                 TO SUB-PROGRAM-NAME-OUT
+                               MOVE IDX-SUB-STUDENT-COUNT
+                                 TO SUB-STUDENT-COUNT-OUT
+                               MOVE IDX-SUB-TUITION-TOTAL
+                                 TO SUB-TUITION-TOTAL-OUT
+                               ADD IDX-SUB-TUITION-TOTAL
+                                 TO GRAND-TOTAL-TUITION
+                               WRITE PROGRAM-SUBTOTAL-LINE
+                           END-IF
+                   END-READ.
+      * compare the tuition total we just processed against the
+      * control total Finance expects for the term, so a bad
+      * STUFILE3.txt load gets caught before statements go out
+           402-RECONCILE-CONTROL-TOTAL.
+               OPEN INPUT FINANCE-CONTROL-FILE.
+
+               IF CONTROL-FILE-STATUS IS EQUAL TO "00"
+                   READ FINANCE-CONTROL-FILE
+                       AT END
+                           MOVE 'N' TO CONTROL-TOTAL-FOUND
+                       NOT AT END
+                           MOVE 'Y' TO CONTROL-TOTAL-FOUND
+                   END-READ
+                   CLOSE FINANCE-CONTROL-FILE
+               ELSE
+                   MOVE 'N' TO CONTROL-TOTAL-FOUND
+               END-IF.
+
+               IF CONTROL-TOTAL-FOUND IS EQUAL TO 'Y'
+                   SUBTRACT FINANCE-CONTROL-TOTAL
+                     FROM RUN-TUITION-TOTAL
+                     GIVING OUT-OF-BALANCE-AMOUNT
+
+                   IF OUT-OF-BALANCE-AMOUNT IS EQUAL TO ZERO
+                       MOVE "TUITION TOTAL IN BALANCE WITH FINANCE"
+                         TO FINAL-BALANCE-MESSAGE
+                   ELSE
+                       MOVE "*** OUT OF BALANCE WITH FINANCE ***"
+                         TO FINAL-BALANCE-MESSAGE
+                   END-IF
+
+                   MOVE OUT-OF-BALANCE-AMOUNT TO FINAL-BALANCE-AMOUNT
+                   WRITE FINAL-REPORT-BALANCE
+               END-IF.
+      * bucket this student's outstanding balance by days past
+      * DUE-DATE and apply the matching late-fee percentage, so
+      * collections can tell who's 30/60/90 days overdue
+           403-AGE-ONE-STUDENT.
+               COMPUTE DAYS-OVERDUE =
+                   FUNCTION INTEGER-OF-DATE(RUN-DATE-FULL)
+                   - FUNCTION INTEGER-OF-DATE(DUE-DATE).
+
+               IF DAYS-OVERDUE IS LESS THAN 30
+                   MOVE "CURRENT" TO AGE-BUCKET-OUT
+                   MOVE 0 TO LATE-FEE-PERCENT
+               ELSE IF DAYS-OVERDUE IS LESS THAN 60
+                   MOVE "30-59 DAYS" TO AGE-BUCKET-OUT
+                   MOVE 0.02 TO LATE-FEE-PERCENT
+               ELSE IF DAYS-OVERDUE IS LESS THAN 90
+                   MOVE "60-89 DAYS" TO AGE-BUCKET-OUT
+                   MOVE 0.05 TO LATE-FEE-PERCENT
+               ELSE
+                   MOVE "90+ DAYS" TO AGE-BUCKET-OUT
+                   MOVE 0.10 TO LATE-FEE-PERCENT
+               END-IF
+               END-IF
+               END-IF.
+
+               MULTIPLY TUITION-OWED BY LATE-FEE-PERCENT
+                 GIVING LATE-FEE-AMOUNT ROUNDED.
+      * what-if simulation mode scales the late fee by an operator-
+      * entered factor - 1.00 in a normal run leaves it unchanged
+               MULTIPLY LATE-FEE-AMOUNT BY LATE-FEE-ADJUSTMENT-FACTOR
+                 GIVING LATE-FEE-AMOUNT ROUNDED.
+               ADD TUITION-OWED LATE-FEE-AMOUNT
+                 GIVING TOTAL-DUE-WITH-FEE.
+
+               MOVE STUDENT-NUMBER TO AGE-STUDENT-NUMBER-OUT.
+               MOVE STUDENT-NAME TO AGE-STUDENT-NAME-OUT.
+               MOVE TUITION-OWED TO AGE-TUITION-OWED-OUT.
+               MOVE DAYS-OVERDUE TO AGE-DAYS-OVERDUE-OUT.
+               MOVE LATE-FEE-AMOUNT TO AGE-LATE-FEE-OUT.
+               MOVE TOTAL-DUE-WITH-FEE TO AGE-TOTAL-DUE-OUT.
+
+               WRITE AGING-REPORT-LINE.
 
            END PROGRAM PROJECT03.
