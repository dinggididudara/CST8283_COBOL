@@ -1,38 +1,509 @@
-      ******************************************************************
-      * Author:Soomin Lee 040899389 Section 304
-      * Date:17-Jan-2023
-      * Purpose:record student's information
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LAB2.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT STUDENT
-           ASSIGN TO "\Student.txt".
-       DATA DIVISION.
-       FILE SECTION.
-       FD STUDENT.
-       01 STUDENT-FILE.
-           05 STUDENT-ID PIC A(10).
-           05 STUDENT-PROGRAM PIC A(8).
-           05 STUDENT-YEAR PIC 9(6).
-           05 STUDENT-DATA.
-               10 STUDENT-NAME.
-                   20 TITLE PIC A(6).
-                   20 FIRST-NAME PIC A(15).
-                   20 NAME-INITIAL PIC A(2).
-                   20 LAST-NAME PIC A(28).
-               10 STUDENT-ADDRESS.
-                   20 STREET PIC A(25).
-                   20 CITY PIC A(15).
-                   20 PROVINCE PIC A(15).
-                   20 POSTAL-CODE PIC A(7).
-
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
-       END PROGRAM LAB2.
+      ******************************************************************
+      * Author:Soomin Lee 040899389 Section 304
+      * Date:17-Jan-2023
+      * Purpose:record student's information
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *  09-AUG-2026 SL - turned into a menu-driven add/change/delete
+      *                   maintenance program against Student.txt;
+      *                   renamed the TITLE field (reserved word) to
+      *                   STUDENT-TITLE
+      *  09-AUG-2026 SL - validate province code and postal code
+      *                   format on entry, re-prompting until each
+      *                   one checks out
+      *  09-AUG-2026 SL - add an enrolment-year/program cohort
+      *                   headcount report (COHORT-REPORT.txt)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT
+           ASSIGN TO "..\Student.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STUDENT-FILE-STATUS.
+
+           SELECT COHORT-REPORT-FILE
+           ASSIGN TO "..\COHORT-REPORT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS COHORT-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT.
+       01 STUDENT-FILE.
+           05 STUDENT-ID PIC A(10).
+           05 STUDENT-PROGRAM PIC A(8).
+           05 STUDENT-YEAR PIC 9(6).
+           05 STUDENT-DATA.
+               10 STUDENT-NAME.
+                   20 STUDENT-TITLE PIC A(6).
+                   20 FIRST-NAME PIC A(15).
+                   20 NAME-INITIAL PIC A(2).
+                   20 LAST-NAME PIC A(28).
+               10 STUDENT-ADDRESS.
+                   20 STREET PIC A(25).
+                   20 CITY PIC A(15).
+                   20 PROVINCE PIC A(15).
+                   20 POSTAL-CODE PIC A(7).
+
+      * one headcount line per distinct program/enrolment-year
+      * combination found on the master
+       FD COHORT-REPORT-FILE.
+       01 COHORT-REPORT-LINE.
+           05 COHORT-PROGRAM-OUT PIC A(8).
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 COHORT-YEAR-OUT PIC 9(6).
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 COHORT-COUNT-OUT PIC ZZZ9.
+
+       WORKING-STORAGE SECTION.
+       01 STUDENT-FILE-STATUS PIC X(2).
+       01 COHORT-REPORT-STATUS PIC X(2).
+       01 EOF-FLG PIC X(1) VALUE 'N'.
+       01 MENU-CHOICE PIC X(1).
+
+      * built fresh each time 800-PRODUCE-COHORT-REPORT runs - one
+      * entry per distinct program/year combination seen on the
+      * master table, found by linear scan as each student is tallied
+       01 COHORT-TABLE-CONTAINER.
+         05 COHORT-TABLE-ENTRY OCCURS 1 TO 200 TIMES
+             DEPENDING ON COHORT-TABLE-COUNT
+             INDEXED BY COHORT-IDX.
+           10 COHORT-PROGRAM-CONTAINER PIC A(8).
+           10 COHORT-YEAR-CONTAINER PIC 9(6).
+           10 COHORT-COUNT-CONTAINER PIC 9(4).
+
+       01 COHORT-VARIABLES.
+         05 COHORT-TABLE-COUNT PIC 9(4) VALUE 0.
+         05 COHORT-FIND-SUB PIC 9(4).
+         05 COHORT-MATCH-FLAG PIC X(1).
+           88 COHORT-MATCH-FOUND VALUE 'Y'.
+
+      * the whole master is loaded into this table at startup, edited
+      * in memory by the menu choices below, and rewritten to
+      * Student.txt in one pass when the operator exits - soft-deleted
+      * entries are simply skipped on the rewrite
+       01 STUDENT-MASTER-TABLE.
+         05 STUDENT-TABLE-ENTRY OCCURS 1 TO 1000 TIMES
+             DEPENDING ON STUDENT-TABLE-COUNT
+             INDEXED BY STUDENT-IDX.
+           10 TBL-STUDENT-ID PIC A(10).
+           10 TBL-STUDENT-PROGRAM PIC A(8).
+           10 TBL-STUDENT-YEAR PIC 9(6).
+           10 TBL-STUDENT-TITLE PIC A(6).
+           10 TBL-FIRST-NAME PIC A(15).
+           10 TBL-NAME-INITIAL PIC A(2).
+           10 TBL-LAST-NAME PIC A(28).
+           10 TBL-STREET PIC A(25).
+           10 TBL-CITY PIC A(15).
+           10 TBL-PROVINCE PIC A(15).
+           10 TBL-POSTAL-CODE PIC A(7).
+           10 TBL-DELETED-FLAG PIC X(1) VALUE 'N'.
+             88 TBL-RECORD-DELETED VALUE 'Y'.
+
+       01 TABLE-VARIABLES.
+         05 STUDENT-TABLE-COUNT PIC 9(4) VALUE 0.
+         05 FIND-SUB PIC 9(4).
+         05 FOUND-SUB PIC 9(4) VALUE 0.
+      * slot being filled in by 402-ACCEPT-STUDENT-DETAIL - the new
+      * last slot on an add, or the matched slot on a change; kept
+      * separate from STUDENT-TABLE-COUNT so a change can never shrink
+      * the table
+         05 EDIT-SUB PIC 9(4) VALUE 0.
+         05 DUPLICATE-FLAG PIC X(1).
+           88 DUPLICATE-ID-FOUND VALUE 'Y'.
+         05 FOUND-FLAG PIC X(1).
+           88 RECORD-FOUND VALUE 'Y'.
+
+       01 LOOKUP-STUDENT-ID PIC A(10).
+
+      * two-letter Canadian province/territory codes - 402 validates
+      * the entered province against this table before it is accepted
+       01 VALID-PROVINCE-TABLE VALUE
+           "ONQCBCABMBSKNSNBNLPEYTNTNU".
+         05 VALID-PROVINCE-CODE OCCURS 13 TIMES PIC A(2).
+
+       01 ADDRESS-VALIDATION-VARIABLES.
+         05 PROVINCE-VALID-FLAG PIC X(1).
+           88 PROVINCE-IS-VALID VALUE 'Y'.
+         05 POSTAL-VALID-FLAG PIC X(1).
+           88 POSTAL-IS-VALID VALUE 'Y'.
+         05 PROV-CHK-SUB PIC 9(2).
+
+       PROCEDURE DIVISION.
+      * main procedure
+       101-MAINTAIN-STUDENT-FILE.
+           PERFORM 201-INITIATE.
+           PERFORM 202-PROCESS-MENU-CHOICE
+               UNTIL MENU-CHOICE IS EQUAL TO '6'.
+           PERFORM 203-CLOSE-FILE.
+           STOP RUN.
+
+           201-INITIATE.
+               PERFORM 302-OPEN-INPUT-FILE.
+               PERFORM 303-READ-STUDENT-FILE.
+               PERFORM 304-LOAD-ONE-STUDENT
+                   UNTIL EOF-FLG IS EQUAL TO 'Y'.
+               CLOSE STUDENT.
+
+      * read the menu choice and run the matching paragraph
+           202-PROCESS-MENU-CHOICE.
+               PERFORM 305-DISPLAY-MENU.
+               ACCEPT MENU-CHOICE.
+
+               IF MENU-CHOICE IS EQUAL TO '1'
+                   PERFORM 400-ADD-STUDENT
+               ELSE IF MENU-CHOICE IS EQUAL TO '2'
+                   PERFORM 500-CHANGE-STUDENT
+               ELSE IF MENU-CHOICE IS EQUAL TO '3'
+                   PERFORM 600-DELETE-STUDENT
+               ELSE IF MENU-CHOICE IS EQUAL TO '4'
+                   PERFORM 700-LIST-STUDENTS
+               ELSE IF MENU-CHOICE IS EQUAL TO '5'
+                   PERFORM 800-PRODUCE-COHORT-REPORT
+               ELSE IF MENU-CHOICE IS EQUAL TO '6'
+                   CONTINUE
+               ELSE
+                   DISPLAY "INVALID CHOICE - ENTER 1 THROUGH 6"
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+               END-IF.
+
+      * rewrite the whole master from the in-memory table and close
+           203-CLOSE-FILE.
+               PERFORM 900-REWRITE-STUDENT-FILE.
+
+           302-OPEN-INPUT-FILE.
+               OPEN INPUT STUDENT.
+               IF STUDENT-FILE-STATUS IS EQUAL TO "35"
+                   MOVE 'Y' TO EOF-FLG
+               ELSE IF STUDENT-FILE-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN Student.txt - STATUS "
+                     STUDENT-FILE-STATUS
+                   STOP RUN
+               END-IF
+               END-IF.
+
+           303-READ-STUDENT-FILE.
+               IF EOF-FLG IS NOT EQUAL TO 'Y'
+                   READ STUDENT
+                       AT END
+                           MOVE 'Y' TO EOF-FLG
+                   END-READ
+               END-IF.
+
+      * copy one record off the master file into the next free table
+      * slot
+           304-LOAD-ONE-STUDENT.
+               ADD 1 TO STUDENT-TABLE-COUNT.
+               MOVE STUDENT-ID TO TBL-STUDENT-ID(STUDENT-TABLE-COUNT).
+               MOVE STUDENT-PROGRAM
+                 TO TBL-STUDENT-PROGRAM(STUDENT-TABLE-COUNT).
+               MOVE STUDENT-YEAR
+                 TO TBL-STUDENT-YEAR(STUDENT-TABLE-COUNT).
+               MOVE STUDENT-TITLE
+                 TO TBL-STUDENT-TITLE(STUDENT-TABLE-COUNT).
+               MOVE FIRST-NAME TO TBL-FIRST-NAME(STUDENT-TABLE-COUNT).
+               MOVE NAME-INITIAL
+                 TO TBL-NAME-INITIAL(STUDENT-TABLE-COUNT).
+               MOVE LAST-NAME TO TBL-LAST-NAME(STUDENT-TABLE-COUNT).
+               MOVE STREET TO TBL-STREET(STUDENT-TABLE-COUNT).
+               MOVE CITY TO TBL-CITY(STUDENT-TABLE-COUNT).
+               MOVE PROVINCE TO TBL-PROVINCE(STUDENT-TABLE-COUNT).
+               MOVE POSTAL-CODE
+                 TO TBL-POSTAL-CODE(STUDENT-TABLE-COUNT).
+               MOVE 'N' TO TBL-DELETED-FLAG(STUDENT-TABLE-COUNT).
+
+               PERFORM 303-READ-STUDENT-FILE.
+
+           305-DISPLAY-MENU.
+               DISPLAY " ".
+               DISPLAY "1 - ADD A STUDENT".
+               DISPLAY "2 - CHANGE A STUDENT".
+               DISPLAY "3 - DELETE A STUDENT".
+               DISPLAY "4 - LIST ALL STUDENTS".
+               DISPLAY "5 - ENROLMENT COHORT REPORT".
+               DISPLAY "6 - SAVE AND EXIT".
+               DISPLAY "ENTER YOUR CHOICE:".
+
+      * add a new student to the end of the table, after checking
+      * the ID is not already on file
+           400-ADD-STUDENT.
+               DISPLAY "ENTER NEW STUDENT ID:".
+               ACCEPT LOOKUP-STUDENT-ID.
+               PERFORM 401-CHECK-DUPLICATE-ID.
+
+               IF DUPLICATE-ID-FOUND
+                   DISPLAY "STUDENT ID ALREADY ON FILE - NOT ADDED"
+               ELSE
+                   ADD 1 TO STUDENT-TABLE-COUNT
+                   MOVE STUDENT-TABLE-COUNT TO EDIT-SUB
+                   MOVE LOOKUP-STUDENT-ID TO TBL-STUDENT-ID(EDIT-SUB)
+                   PERFORM 402-ACCEPT-STUDENT-DETAIL
+                   MOVE 'N' TO TBL-DELETED-FLAG(EDIT-SUB)
+                   DISPLAY "STUDENT ADDED"
+               END-IF.
+
+      * linear scan for LOOKUP-STUDENT-ID among the not-deleted
+      * entries - the table is built in load order, not ID order, so
+      * a sequential PERFORM is used rather than SEARCH ALL
+           401-CHECK-DUPLICATE-ID.
+               MOVE 'N' TO DUPLICATE-FLAG.
+               PERFORM 4011-CHECK-ONE-ENTRY-FOR-ID
+                   VARYING FIND-SUB FROM 1 BY 1
+                   UNTIL FIND-SUB > STUDENT-TABLE-COUNT.
+
+               4011-CHECK-ONE-ENTRY-FOR-ID.
+                   IF TBL-STUDENT-ID(FIND-SUB) IS EQUAL TO
+                       LOOKUP-STUDENT-ID
+                       AND NOT TBL-RECORD-DELETED(FIND-SUB)
+                       MOVE 'Y' TO DUPLICATE-FLAG
+                   END-IF.
+
+      * prompt for every field but the ID, for the table slot at
+      * EDIT-SUB - used by both 400-ADD-STUDENT and 500-CHANGE-STUDENT
+           402-ACCEPT-STUDENT-DETAIL.
+               DISPLAY "ENTER PROGRAM CODE:".
+               ACCEPT TBL-STUDENT-PROGRAM(EDIT-SUB).
+               DISPLAY "ENTER ENROLMENT YEAR (YYYYMM):".
+               ACCEPT TBL-STUDENT-YEAR(EDIT-SUB).
+               DISPLAY "ENTER TITLE (MR, MRS, MS, DR...):".
+               ACCEPT TBL-STUDENT-TITLE(EDIT-SUB).
+               DISPLAY "ENTER FIRST NAME:".
+               ACCEPT TBL-FIRST-NAME(EDIT-SUB).
+               DISPLAY "ENTER MIDDLE INITIAL:".
+               ACCEPT TBL-NAME-INITIAL(EDIT-SUB).
+               DISPLAY "ENTER LAST NAME:".
+               ACCEPT TBL-LAST-NAME(EDIT-SUB).
+               DISPLAY "ENTER STREET ADDRESS:".
+               ACCEPT TBL-STREET(EDIT-SUB).
+               DISPLAY "ENTER CITY:".
+               ACCEPT TBL-CITY(EDIT-SUB).
+               PERFORM 4031-ACCEPT-AND-VALIDATE-PROVINCE.
+               PERFORM 4041-ACCEPT-AND-VALIDATE-POSTAL-CODE.
+
+      * re-prompt for the province code at EDIT-SUB until it checks
+      * out against VALID-PROVINCE-TABLE
+           4031-ACCEPT-AND-VALIDATE-PROVINCE.
+               MOVE 'N' TO PROVINCE-VALID-FLAG.
+               PERFORM 4032-PROMPT-AND-CHECK-PROVINCE
+                   UNTIL PROVINCE-IS-VALID.
+
+               4032-PROMPT-AND-CHECK-PROVINCE.
+                   DISPLAY "ENTER PROVINCE (2-LETTER CODE, e.g. ON):".
+                   ACCEPT TBL-PROVINCE(EDIT-SUB).
+                   PERFORM 4033-CHECK-PROVINCE-CODE.
+                   IF NOT PROVINCE-IS-VALID
+                       DISPLAY "INVALID PROVINCE CODE - TRY AGAIN"
+                   END-IF.
+
+               4033-CHECK-PROVINCE-CODE.
+                   MOVE 'N' TO PROVINCE-VALID-FLAG.
+                   PERFORM 4034-CHECK-ONE-PROVINCE-CODE
+                       VARYING PROV-CHK-SUB FROM 1 BY 1
+                       UNTIL PROV-CHK-SUB > 13
+                       OR PROVINCE-IS-VALID.
+
+                   4034-CHECK-ONE-PROVINCE-CODE.
+                       IF TBL-PROVINCE(EDIT-SUB)(1:2) IS EQUAL TO
+                           VALID-PROVINCE-CODE(PROV-CHK-SUB)
+                           MOVE 'Y' TO PROVINCE-VALID-FLAG
+                       END-IF.
+
+      * re-prompt for the postal code at EDIT-SUB until it matches the
+      * Canadian A9A 9A9 pattern (letter-digit-letter space
+      * digit-letter-digit)
+           4041-ACCEPT-AND-VALIDATE-POSTAL-CODE.
+               MOVE 'N' TO POSTAL-VALID-FLAG.
+               PERFORM 4042-PROMPT-AND-CHECK-POSTAL
+                   UNTIL POSTAL-IS-VALID.
+
+               4042-PROMPT-AND-CHECK-POSTAL.
+                   DISPLAY "ENTER POSTAL CODE (A9A 9A9):".
+                   ACCEPT TBL-POSTAL-CODE(EDIT-SUB).
+                   PERFORM 4043-CHECK-POSTAL-FORMAT.
+                   IF NOT POSTAL-IS-VALID
+                       DISPLAY "INVALID POSTAL CODE FORMAT - TRY AGAIN"
+                   END-IF.
+
+                   4043-CHECK-POSTAL-FORMAT.
+                       IF TBL-POSTAL-CODE(EDIT-SUB)(1:1) ALPHABETIC
+                         AND TBL-POSTAL-CODE(EDIT-SUB)(2:1) NUMERIC
+                         AND TBL-POSTAL-CODE(EDIT-SUB)(3:1) ALPHABETIC
+                         AND TBL-POSTAL-CODE(EDIT-SUB)(4:1) = SPACE
+                         AND TBL-POSTAL-CODE(EDIT-SUB)(5:1) NUMERIC
+                         AND TBL-POSTAL-CODE(EDIT-SUB)(6:1) ALPHABETIC
+                         AND TBL-POSTAL-CODE(EDIT-SUB)(7:1) NUMERIC
+                           MOVE 'Y' TO POSTAL-VALID-FLAG
+                       ELSE
+                           MOVE 'N' TO POSTAL-VALID-FLAG
+                       END-IF.
+
+      * find LOOKUP-STUDENT-ID and re-prompt every field for that slot
+           500-CHANGE-STUDENT.
+               DISPLAY "ENTER STUDENT ID TO CHANGE:".
+               ACCEPT LOOKUP-STUDENT-ID.
+               PERFORM 501-FIND-STUDENT.
+
+               IF RECORD-FOUND
+                   MOVE FOUND-SUB TO EDIT-SUB
+                   PERFORM 402-ACCEPT-STUDENT-DETAIL
+                   DISPLAY "STUDENT UPDATED"
+               ELSE
+                   DISPLAY "STUDENT ID NOT FOUND"
+               END-IF.
+
+      * linear scan for LOOKUP-STUDENT-ID, leaving the matching slot
+      * number in FOUND-SUB
+           501-FIND-STUDENT.
+               MOVE 'N' TO FOUND-FLAG.
+               MOVE 0 TO FOUND-SUB.
+               PERFORM 5011-CHECK-ONE-ENTRY-FOR-FIND
+                   VARYING FIND-SUB FROM 1 BY 1
+                   UNTIL FIND-SUB > STUDENT-TABLE-COUNT.
+
+               5011-CHECK-ONE-ENTRY-FOR-FIND.
+                   IF TBL-STUDENT-ID(FIND-SUB) IS EQUAL TO
+                       LOOKUP-STUDENT-ID
+                       AND NOT TBL-RECORD-DELETED(FIND-SUB)
+                       MOVE 'Y' TO FOUND-FLAG
+                       MOVE FIND-SUB TO FOUND-SUB
+                   END-IF.
+
+      * mark the matching slot deleted - it stays in the table but is
+      * skipped by 700-LIST-STUDENTS and 900-REWRITE-STUDENT-FILE
+           600-DELETE-STUDENT.
+               DISPLAY "ENTER STUDENT ID TO DELETE:".
+               ACCEPT LOOKUP-STUDENT-ID.
+               PERFORM 501-FIND-STUDENT.
+
+               IF RECORD-FOUND
+                   MOVE 'Y' TO TBL-DELETED-FLAG(FOUND-SUB)
+                   DISPLAY "STUDENT DELETED"
+               ELSE
+                   DISPLAY "STUDENT ID NOT FOUND"
+               END-IF.
+
+           700-LIST-STUDENTS.
+               PERFORM 701-LIST-ONE-STUDENT
+                   VARYING FIND-SUB FROM 1 BY 1
+                   UNTIL FIND-SUB > STUDENT-TABLE-COUNT.
+
+               701-LIST-ONE-STUDENT.
+                   IF NOT TBL-RECORD-DELETED(FIND-SUB)
+                       DISPLAY TBL-STUDENT-ID(FIND-SUB) " "
+                         TBL-FIRST-NAME(FIND-SUB) " "
+                         TBL-LAST-NAME(FIND-SUB) " "
+                         TBL-STUDENT-PROGRAM(FIND-SUB)
+                   END-IF.
+
+      * rewrite Student.txt from the in-memory table, skipping
+      * soft-deleted entries
+           900-REWRITE-STUDENT-FILE.
+               OPEN OUTPUT STUDENT.
+               IF STUDENT-FILE-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN Student.txt - STATUS "
+                     STUDENT-FILE-STATUS
+                   STOP RUN
+               END-IF.
+
+               PERFORM 901-WRITE-ONE-STUDENT
+                   VARYING FIND-SUB FROM 1 BY 1
+                   UNTIL FIND-SUB > STUDENT-TABLE-COUNT.
+
+               CLOSE STUDENT.
+
+               901-WRITE-ONE-STUDENT.
+                   IF NOT TBL-RECORD-DELETED(FIND-SUB)
+                       MOVE TBL-STUDENT-ID(FIND-SUB) TO STUDENT-ID
+                       MOVE TBL-STUDENT-PROGRAM(FIND-SUB)
+                         TO STUDENT-PROGRAM
+                       MOVE TBL-STUDENT-YEAR(FIND-SUB) TO STUDENT-YEAR
+                       MOVE TBL-STUDENT-TITLE(FIND-SUB)
+                         TO STUDENT-TITLE
+                       MOVE TBL-FIRST-NAME(FIND-SUB) TO FIRST-NAME
+                       MOVE TBL-NAME-INITIAL(FIND-SUB) TO NAME-INITIAL
+                       MOVE TBL-LAST-NAME(FIND-SUB) TO LAST-NAME
+                       MOVE TBL-STREET(FIND-SUB) TO STREET
+                       MOVE TBL-CITY(FIND-SUB) TO CITY
+                       MOVE TBL-PROVINCE(FIND-SUB) TO PROVINCE
+                       MOVE TBL-POSTAL-CODE(FIND-SUB) TO POSTAL-CODE
+                       WRITE STUDENT-FILE
+                   END-IF.
+
+      * tally every not-deleted student by program/enrolment-year and
+      * write one headcount line per distinct combination found
+           800-PRODUCE-COHORT-REPORT.
+               MOVE 0 TO COHORT-TABLE-COUNT.
+               PERFORM 801-TALLY-ONE-STUDENT
+                   VARYING FIND-SUB FROM 1 BY 1
+                   UNTIL FIND-SUB > STUDENT-TABLE-COUNT.
+
+               PERFORM 803-OPEN-COHORT-REPORT.
+               PERFORM 804-WRITE-ONE-COHORT-LINE
+                   VARYING COHORT-FIND-SUB FROM 1 BY 1
+                   UNTIL COHORT-FIND-SUB > COHORT-TABLE-COUNT.
+               CLOSE COHORT-REPORT-FILE.
+
+               DISPLAY "COHORT REPORT WRITTEN TO COHORT-REPORT.txt".
+
+               801-TALLY-ONE-STUDENT.
+                   IF NOT TBL-RECORD-DELETED(FIND-SUB)
+                       PERFORM 802-FIND-OR-ADD-COHORT
+                   END-IF.
+
+      * linear scan for an existing program/year entry - the table
+      * is small (one entry per distinct combination, not per
+      * student) so a sequential scan is used, same as 401/501 above
+               802-FIND-OR-ADD-COHORT.
+                   MOVE 'N' TO COHORT-MATCH-FLAG.
+                   PERFORM 8021-CHECK-ONE-COHORT-ENTRY
+                       VARYING COHORT-FIND-SUB FROM 1 BY 1
+                       UNTIL COHORT-FIND-SUB > COHORT-TABLE-COUNT
+                       OR COHORT-MATCH-FOUND.
+
+                   IF COHORT-MATCH-FOUND
+                       ADD 1 TO
+                         COHORT-COUNT-CONTAINER(COHORT-FIND-SUB)
+                   ELSE
+                       ADD 1 TO COHORT-TABLE-COUNT
+                       MOVE TBL-STUDENT-PROGRAM(FIND-SUB) TO
+                         COHORT-PROGRAM-CONTAINER(COHORT-TABLE-COUNT)
+                       MOVE TBL-STUDENT-YEAR(FIND-SUB) TO
+                         COHORT-YEAR-CONTAINER(COHORT-TABLE-COUNT)
+                       MOVE 1 TO
+                         COHORT-COUNT-CONTAINER(COHORT-TABLE-COUNT)
+                   END-IF.
+
+                   8021-CHECK-ONE-COHORT-ENTRY.
+                       IF COHORT-PROGRAM-CONTAINER(COHORT-FIND-SUB)
+                           IS EQUAL TO TBL-STUDENT-PROGRAM(FIND-SUB)
+                           AND COHORT-YEAR-CONTAINER(COHORT-FIND-SUB)
+                           IS EQUAL TO TBL-STUDENT-YEAR(FIND-SUB)
+                           MOVE 'Y' TO COHORT-MATCH-FLAG
+                       END-IF.
+
+               803-OPEN-COHORT-REPORT.
+                   OPEN OUTPUT COHORT-REPORT-FILE.
+                   IF COHORT-REPORT-STATUS IS NOT EQUAL TO "00"
+                       DISPLAY
+                         "UNABLE TO OPEN COHORT-REPORT.txt - STATUS "
+                         COHORT-REPORT-STATUS
+                       STOP RUN
+                   END-IF.
+
+               804-WRITE-ONE-COHORT-LINE.
+                   MOVE COHORT-PROGRAM-CONTAINER(COHORT-FIND-SUB)
+                     TO COHORT-PROGRAM-OUT.
+                   MOVE COHORT-YEAR-CONTAINER(COHORT-FIND-SUB)
+                     TO COHORT-YEAR-OUT.
+                   MOVE COHORT-COUNT-CONTAINER(COHORT-FIND-SUB)
+                     TO COHORT-COUNT-OUT.
+                   WRITE COHORT-REPORT-LINE.
+
+       END PROGRAM LAB2.
