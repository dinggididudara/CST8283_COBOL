@@ -1,114 +1,694 @@
-      ******************************************************************
-      * Author: Soomin 304
-      * Date: Mar-06
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROJECT02.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT STUDENT-RECORD
-           ASSIGN TO "..\STUFILE.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PROGRAM-RECORD
-           ASSIGN TO "..\PROGRAM.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT STUDENT-RECORD-OUT
-           ASSIGN TO "..\STUDENT-RECORD.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD STUDENT-RECORD.
-       01 STUDENT-RECORD-IN.
-           05 STUDENT-NUM PIC 9(6).
-           05 TUITION-OWED PIC 99999V99.
-           05 STUDENT-NAME PIC X(40).
-           05 PROGRAM-OF-STUDY PIC X(5).
-           05 COURSE-CODE-1 PIC X(7).
-           05 COURSE-AVERAGE-1 PIC 9(3).
-           05 COURSE-CODE-2 PIC X(7).
-           05 COURSE-AVERAGE-2 PIC 9(3).
-           05 COURSE-CODE-3 PIC X(7).
-           05 COURSE-AVERAGE-3 PIC 9(3).
-           05 COURSE-CODE-4 PIC X(7).
-           05 COURSE-AVERAGE-4 PIC 9(3).
-           05 COURSE-CODE-5 PIC X(7).
-           05 COURSE-AVERAGE-5 PIC 9(3).
-       FD STUDENT-RECORD-OUT.
-        01 STUDENT-REPORT-OUT.
-           05 FILLER PIC X(3) VALUES SPACES.
-           05 STUDENT-AVERAGE-OUT PIC 9(3).
-           05 FILLER PIC X(4) VALUES SPACES.
-           05 PROGRAM-NAME-OUT PIC X(7).
-           05 FILLER PIC X(4) VALUES SPACES.
-           05 TUITION-OWED-OUT PIC 9(6).
-       01 CLOUMN-HEADER.
-           05 NAME-HEADER PIC X(38).
-           05 FILLER PIC X(2).
-           05 AVERAGE PIC X(10).
-           05 FILLER PIC X(4).
-           05 PROGRAM-HEADER PIC X(12).
-           05 FILLER PIC X(4).
-           05 TUITION-OWED-HEADER PIC X(12).
-
-       WORKING-STORAGE SECTION.
-       01 ANSWER PIC A(1) VALUE 'A'.
-       01 STUDENT-AVERAGE PIC 9(3).
-
-       01 PROGRAM-RECORD-TABLE.
-           05 PROGRAM-TABLE OCCURS 20 TIMES.
-               10 PROGRAM-CODE PIC X(5).
-               10 PROGRAM-NAME PIC X(20).
-
-       PROCEDURE DIVISION.
-       101-PRODUCE-STUDENT-RECORD.
-       PERFORM 201-INITIATE.
-       PERFORM 202-PROCESS-ONE-STUDENT UNTIL ANSWER = 'Q'.
-       PERFORM 203-CLOSE-FILE.
-       STOP RUN.
-
-           201-INITIATE.
-               PERFORM 302-OPEN-FILE.
-
-           202-PROCESS-ONE-STUDENT.
-               PERFORM 303-ACCEPT-DATA.
-               PERFORM 304-WRITE-DATA.
-               PERFORM 301-CONTINUE-OR-NOT.
-
-           203-CLOSE-FILE.
-               CLOSE STUDENT-RECORD.
-               CLOSE PROGRAM-RECORD.
-               CLOSE STUDENT-RECORD-OUT.
-
-               301-CONTINUE-OR-NOT.
-                  DISPLAY "Continue? (Q for quit, Y for yes)"
-                  ACCEPT ANSWER.
-
-               302-OPEN-FILE.
-                   OPEN OUTPUT STUDENT-RECORD.
-
-               303-ACCEPT-DATA.
-                   DISPLAY "PLEASE ENTER STUDENT NUMBER:".
-                   ACCEPT STUDENT-NUM.
-
-                   DISPLAY "PLEASE ENTER TUITION OWED:".
-                   ACCEPT TUITION-OWED.
-
-                   DISPLAY "PLEASE ENTER STUDENT NAME:".
-                   ACCEPT STUDENT-NAME.
-
-               304-WRITE-DATA.
-                   WRITE STUDENT-RECORD-IN
-                   AFTER ADVANCING 2 LINES.
-
-               305-CALCULATE.
-                   ADD COURSE-AVERAGE-1 COURSE-AVERAGE-2
-                   COURSE-AVERAGE-3 COURSE-AVERAGE-4 TO COURSE-AVERAGE-5
-
-                   DIVIDE 5 INTO COURSE-AVERAGE-5 ROUNDED.
-
-                   MOVE COURSE-AVERAGE-5 TO STUDENT-AVERAGE-OUT.
-
-           END PROGRAM PROJECT02.
+      ******************************************************************
+      * Author: Soomin 304
+      * Date: Mar-06
+      * Purpose:
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *  09-AUG-2026 SL - append instead of erase STUFILE.txt, capture
+      *                   program/course data, validate and re-prompt
+      *                   on bad input, reject duplicate student
+      *                   numbers, replace ACCEPT/DISPLAY with a
+      *                   SCREEN SECTION entry form, capture operator
+      *                   ID, write an audit log entry per record, and
+      *                   check FILE STATUS after every OPEN
+      *  09-AUG-2026 SL - write directly to STUFILE3.txt instead of
+      *                   STUFILE.txt, bringing STUDENT-RECORD-IN into
+      *                   step with Project3.cbl's current
+      *                   STUDENT-FILE-IN shape - signed TUITION-OWED
+      *                   (credit balances), program count/table, due
+      *                   date (calendar-validated), variable course
+      *                   table with credit hours, international and
+      *                   payment-hold flags
+      *  09-AUG-2026 SL - fix TUITION-OWED decimal alignment (was a raw
+      *                   alphanumeric-to-numeric MOVE off the screen
+      *                   field); compute PAYMENT-HOLD-FLAG from
+      *                   TUITION-OWED against PAYMENT-HOLD-THRESHOLD
+      *                   instead of a manually keyed Y/N field
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * student master - same file PROJECT03/PROJECT07/PROJECT08 read,
+      * written to directly rather than through a separate STUFILE.txt
+      * plus a later merge step
+           SELECT STUDENT-RECORD
+           ASSIGN TO "..\STUFILE3.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STUDENT-FILE-STATUS.
+           SELECT PROGRAM-RECORD
+           ASSIGN TO "..\PROGRAM.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PROGRAM-FILE-STATUS.
+           SELECT STUDENT-RECORD-OUT
+           ASSIGN TO "..\STUDENT-RECORD.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REPORT-FILE-STATUS.
+
+      * one entry per add, so a wrong tuition figure can be traced
+      * back to the data-entry session that introduced it
+           SELECT AUDIT-LOG
+           ASSIGN TO "..\PROJECT02-AUDIT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * same shape as Project3.cbl's STUDENT-FILE-IN - this is the
+      * system's interactive entry point into STUFILE3.txt, so it has
+      * to stay in step with every field the batch side depends on
+       FD STUDENT-RECORD.
+       01 STUDENT-RECORD-IN.
+           05 STUDENT-NUM PIC 9(6).
+      * a negative balance is a credit (overpayment) - signed so a
+      * clerk can key one in instead of only ever owing money
+           05 TUITION-OWED PIC S9999V99
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05 STUDENT-NAME PIC X(40).
+      * PROJECT02 only captures a single program per visit - a second
+      * concurrent program has to be added through another channel -
+      * but the table is still sized to match STUDENT-FILE-IN so a
+      * multi-program student already on file round-trips untouched
+           05 PROGRAM-COUNT PIC 9(1) VALUE 1.
+           05 PROGRAM-ENTRY OCCURS 1 TO 3 TIMES
+               DEPENDING ON PROGRAM-COUNT.
+             10 PROGRAM-OF-STUDY PIC X(5).
+      * date the TUITION-OWED balance just keyed in is due
+           05 DUE-DATE PIC 9(8).
+           05 COURSE-COUNT PIC 9(1).
+           05 COURSE-ENTRY OCCURS 1 TO 5 TIMES
+               DEPENDING ON COURSE-COUNT.
+             10 COURSE-CODE PIC X(7).
+             10 COURSE-AVERAGE PIC 9(3).
+             10 COURSE-CREDIT-HOURS PIC 9(1) VALUE 1.
+      * 'Y' for a student studying on a study permit
+           05 INTERNATIONAL-STUDENT-FLAG PIC X(1) VALUE 'N'.
+             88 IS-INTERNATIONAL-STUDENT VALUE 'Y'.
+      * 'Y' marks a student's account on payment hold - set
+      * automatically by 304-WRITE-DATA against PAYMENT-HOLD-THRESHOLD,
+      * never keyed by the clerk
+           05 PAYMENT-HOLD-FLAG PIC X(1) VALUE 'N'.
+             88 ON-PAYMENT-HOLD VALUE 'Y'.
+
+       FD PROGRAM-RECORD.
+       01 PROGRAM-RECORD-IN.
+           05 PROGRAM-CODE-IN PIC X(5).
+           05 PROGRAM-NAME-IN PIC X(20).
+
+       FD STUDENT-RECORD-OUT.
+        01 STUDENT-REPORT-OUT.
+           05 FILLER PIC X(3) VALUES SPACES.
+           05 STUDENT-AVERAGE-OUT PIC 9(3).
+           05 FILLER PIC X(4) VALUES SPACES.
+           05 PROGRAM-NAME-OUT PIC X(7).
+           05 FILLER PIC X(4) VALUES SPACES.
+           05 TUITION-OWED-OUT PIC 9(6).
+       01 CLOUMN-HEADER.
+           05 NAME-HEADER PIC X(38).
+           05 FILLER PIC X(2).
+           05 AVERAGE PIC X(10).
+           05 FILLER PIC X(4).
+           05 PROGRAM-HEADER PIC X(12).
+           05 FILLER PIC X(4).
+           05 TUITION-OWED-HEADER PIC X(12).
+
+      * one line per record added, for tracing a bad figure back to
+      * the data-entry session that introduced it
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-LINE.
+           05 AUDIT-TIMESTAMP-OUT PIC X(17).
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 AUDIT-OPERATOR-OUT PIC X(8).
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 AUDIT-ACTION-OUT PIC X(6).
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 AUDIT-STUDENT-NUM-OUT PIC 9(6).
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 AUDIT-BEFORE-OUT PIC X(50).
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 AUDIT-AFTER-OUT PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 ANSWER PIC A(1) VALUE 'A'.
+       01 STUDENT-AVERAGE PIC 9(3).
+       01 OPERATOR-ID PIC X(8).
+
+       01 PROGRAM-RECORD-TABLE.
+           05 PROGRAM-TABLE OCCURS 20 TIMES.
+               10 PROGRAM-CODE PIC X(5).
+               10 PROGRAM-NAME PIC X(20).
+
+       01 FILE-STATUS-FIELDS.
+           05 STUDENT-FILE-STATUS PIC X(2).
+           05 PROGRAM-FILE-STATUS PIC X(2).
+           05 REPORT-FILE-STATUS PIC X(2).
+           05 AUDIT-FILE-STATUS PIC X(2).
+
+       01 TABLE-VARIABLES.
+           05 PROGRAM-TABLE-EOF PIC X(1) VALUE 'N'.
+           05 PROGRAM-TABLE-COUNT PIC 9(2) VALUE 0.
+           05 PGM-SUB PIC 9(2).
+           05 CODE-FOUND PIC X(1) VALUE 'N'.
+           05 CRS-SUB PIC 9(1).
+
+      * ENTRY-DUE-DATE broken out into YYYY/MM/DD for calendar
+      * validation - same layout and reasoning as Project3.cbl's
+      * DUE-DATE-CHECK-FIELDS
+       01 DUE-DATE-CHECK-FIELDS.
+           05 DUE-DATE-CHECK-YYYY PIC 9(4).
+           05 DUE-DATE-CHECK-MM PIC 9(2).
+           05 DUE-DATE-CHECK-DD PIC 9(2).
+           05 DUE-DATE-CHECK-DAYS-IN-MONTH PIC 9(2).
+
+      * a balance over this line puts the account on payment hold -
+      * same threshold value as Project04.cbl/Project08.cbl so a
+      * student crosses into (or out of) hold the same way no matter
+      * which program last touched their record
+       01 PAYMENT-HOLD-THRESHOLD PIC S9999V99 VALUE 5000.00.
+
+      * raw alphanumeric capture from the entry screen - validated and
+      * converted into STUDENT-RECORD-IN before the record is written,
+      * so a typo re-prompts the clerk instead of reaching STUFILE3.txt
+       01 ENTRY-AREA.
+           05 ENTRY-STUDENT-NUM PIC X(6).
+      * unsigned magnitude only - ENTRY-CREDIT-FLAG supplies the sign
+           05 ENTRY-TUITION-OWED PIC X(6).
+      * the screen carries no decimal point - ENTRY-TUITION-OWED is
+      * four whole-dollar digits followed by two cents digits,
+      * redefined here so 304-WRITE-DATA can reconstruct the amount
+      * with the decimal point in the right place instead of MOVEing
+      * the raw digit string straight into TUITION-OWED
+           05 ENTRY-TUITION-NUMERIC REDEFINES ENTRY-TUITION-OWED.
+               10 ENTRY-TUITION-DOLLARS PIC 9(4).
+               10 ENTRY-TUITION-CENTS PIC 9(2).
+           05 ENTRY-CREDIT-FLAG PIC X(1) VALUE 'N'.
+           05 ENTRY-STUDENT-NAME PIC X(40).
+           05 ENTRY-PROGRAM-OF-STUDY PIC X(5).
+           05 ENTRY-DUE-DATE PIC X(8).
+           05 ENTRY-INTL-FLAG PIC X(1) VALUE 'N'.
+           05 ENTRY-COURSE-CODE-1 PIC X(7).
+           05 ENTRY-COURSE-AVERAGE-1 PIC X(3).
+           05 ENTRY-COURSE-CREDIT-HOURS-1 PIC X(1) VALUE '1'.
+           05 ENTRY-COURSE-CODE-2 PIC X(7).
+           05 ENTRY-COURSE-AVERAGE-2 PIC X(3).
+           05 ENTRY-COURSE-CREDIT-HOURS-2 PIC X(1) VALUE '1'.
+           05 ENTRY-COURSE-CODE-3 PIC X(7).
+           05 ENTRY-COURSE-AVERAGE-3 PIC X(3).
+           05 ENTRY-COURSE-CREDIT-HOURS-3 PIC X(1) VALUE '1'.
+           05 ENTRY-COURSE-CODE-4 PIC X(7).
+           05 ENTRY-COURSE-AVERAGE-4 PIC X(3).
+           05 ENTRY-COURSE-CREDIT-HOURS-4 PIC X(1) VALUE '1'.
+           05 ENTRY-COURSE-CODE-5 PIC X(7).
+           05 ENTRY-COURSE-AVERAGE-5 PIC X(3).
+           05 ENTRY-COURSE-CREDIT-HOURS-5 PIC X(1) VALUE '1'.
+
+       01 VALIDATION-FIELDS.
+           05 ENTRY-VALID-FLAG PIC X(1) VALUE 'Y'.
+               88 ENTRY-IS-VALID VALUE 'Y'.
+           05 DUPLICATE-FOUND-FLAG PIC X(1) VALUE 'N'.
+               88 DUPLICATE-FOUND VALUE 'Y'.
+
+       01 AUDIT-TIME-FIELDS.
+           05 AUDIT-DATE-RAW.
+               10 AUDIT-YY PIC 99.
+               10 AUDIT-MM PIC 99.
+               10 AUDIT-DD PIC 99.
+           05 AUDIT-TIME-RAW.
+               10 AUDIT-HH PIC 99.
+               10 AUDIT-MIN PIC 99.
+               10 AUDIT-SS PIC 99.
+               10 FILLER PIC 9(2).
+           05 AUDIT-STAMP.
+               10 AUDIT-STAMP-MM PIC 99.
+               10 FILLER PIC X VALUE '/'.
+               10 AUDIT-STAMP-DD PIC 99.
+               10 FILLER PIC X VALUE '/'.
+               10 AUDIT-STAMP-YY PIC 99.
+               10 FILLER PIC X VALUE SPACE.
+               10 AUDIT-STAMP-HH PIC 99.
+               10 FILLER PIC X VALUE ':'.
+               10 AUDIT-STAMP-MIN PIC 99.
+               10 FILLER PIC X VALUE ':'.
+               10 AUDIT-STAMP-SS PIC 99.
+
+       01 AUDIT-AFTER-BUILD PIC X(50).
+
+       SCREEN SECTION.
+       01 STUDENT-ENTRY-SCREEN.
+           05 VALUE "STUDENT DATA ENTRY" BLANK SCREEN LINE 1 COL 30.
+           05 VALUE "OPERATOR ID:" LINE 3 COL 5.
+           05 OPERATOR-ID-SCR LINE 3 COL 25
+               PIC X(8) TO OPERATOR-ID.
+           05 VALUE "STUDENT NUMBER:" LINE 5 COL 5.
+           05 STUDENT-NUM-SCR LINE 5 COL 25
+               PIC X(6) TO ENTRY-STUDENT-NUM.
+           05 VALUE "STUDENT NAME:" LINE 6 COL 5.
+           05 STUDENT-NAME-SCR LINE 6 COL 25
+               PIC X(40) TO ENTRY-STUDENT-NAME.
+           05 VALUE "TUITION OWED:" LINE 7 COL 5.
+           05 TUITION-OWED-SCR LINE 7 COL 25
+               PIC X(6) TO ENTRY-TUITION-OWED.
+           05 VALUE "CREDIT BALANCE? (Y/N):" LINE 7 COL 45.
+           05 CREDIT-FLAG-SCR LINE 7 COL 68
+               PIC X(1) TO ENTRY-CREDIT-FLAG.
+           05 VALUE "DUE DATE (YYYYMMDD):" LINE 8 COL 5.
+           05 DUE-DATE-SCR LINE 8 COL 30
+               PIC X(8) TO ENTRY-DUE-DATE.
+           05 VALUE "PROGRAM OF STUDY CODE:" LINE 9 COL 5.
+           05 PROGRAM-OF-STUDY-SCR LINE 9 COL 30
+               PIC X(5) TO ENTRY-PROGRAM-OF-STUDY.
+           05 VALUE "INTERNATIONAL STUDENT? (Y/N):" LINE 10 COL 5.
+           05 INTL-FLAG-SCR LINE 10 COL 38
+               PIC X(1) TO ENTRY-INTL-FLAG.
+           05 VALUE "COURSE CODE   AVERAGE   CREDIT HRS"
+               LINE 13 COL 5.
+           05 VALUE "1." LINE 14 COL 5.
+           05 COURSE-CODE-1-SCR LINE 14 COL 8
+               PIC X(7) TO ENTRY-COURSE-CODE-1.
+           05 COURSE-AVERAGE-1-SCR LINE 14 COL 20
+               PIC X(3) TO ENTRY-COURSE-AVERAGE-1.
+           05 COURSE-CREDIT-HOURS-1-SCR LINE 14 COL 32
+               PIC X(1) TO ENTRY-COURSE-CREDIT-HOURS-1.
+           05 VALUE "2." LINE 15 COL 5.
+           05 COURSE-CODE-2-SCR LINE 15 COL 8
+               PIC X(7) TO ENTRY-COURSE-CODE-2.
+           05 COURSE-AVERAGE-2-SCR LINE 15 COL 20
+               PIC X(3) TO ENTRY-COURSE-AVERAGE-2.
+           05 COURSE-CREDIT-HOURS-2-SCR LINE 15 COL 32
+               PIC X(1) TO ENTRY-COURSE-CREDIT-HOURS-2.
+           05 VALUE "3." LINE 16 COL 5.
+           05 COURSE-CODE-3-SCR LINE 16 COL 8
+               PIC X(7) TO ENTRY-COURSE-CODE-3.
+           05 COURSE-AVERAGE-3-SCR LINE 16 COL 20
+               PIC X(3) TO ENTRY-COURSE-AVERAGE-3.
+           05 COURSE-CREDIT-HOURS-3-SCR LINE 16 COL 32
+               PIC X(1) TO ENTRY-COURSE-CREDIT-HOURS-3.
+           05 VALUE "4." LINE 17 COL 5.
+           05 COURSE-CODE-4-SCR LINE 17 COL 8
+               PIC X(7) TO ENTRY-COURSE-CODE-4.
+           05 COURSE-AVERAGE-4-SCR LINE 17 COL 20
+               PIC X(3) TO ENTRY-COURSE-AVERAGE-4.
+           05 COURSE-CREDIT-HOURS-4-SCR LINE 17 COL 32
+               PIC X(1) TO ENTRY-COURSE-CREDIT-HOURS-4.
+           05 VALUE "5." LINE 18 COL 5.
+           05 COURSE-CODE-5-SCR LINE 18 COL 8
+               PIC X(7) TO ENTRY-COURSE-CODE-5.
+           05 COURSE-AVERAGE-5-SCR LINE 18 COL 20
+               PIC X(3) TO ENTRY-COURSE-AVERAGE-5.
+           05 COURSE-CREDIT-HOURS-5-SCR LINE 18 COL 32
+               PIC X(1) TO ENTRY-COURSE-CREDIT-HOURS-5.
+
+       PROCEDURE DIVISION.
+       101-PRODUCE-STUDENT-RECORD.
+       PERFORM 201-INITIATE.
+       DISPLAY "ENTER OPERATOR ID:".
+       ACCEPT OPERATOR-ID.
+       PERFORM 202-PROCESS-ONE-STUDENT UNTIL ANSWER = 'Q'.
+       PERFORM 203-CLOSE-FILE.
+       STOP RUN.
+
+           201-INITIATE.
+               PERFORM 302-OPEN-FILE.
+               PERFORM 310-LOAD-PROGRAM-TABLE.
+
+           202-PROCESS-ONE-STUDENT.
+               PERFORM 303-ACCEPT-DATA UNTIL ENTRY-IS-VALID.
+               PERFORM 306-CHECK-DUPLICATE.
+
+               IF DUPLICATE-FOUND
+                   DISPLAY "STUDENT NUMBER ALREADY ON FILE - "
+                     "RECORD NOT ADDED"
+               ELSE
+                   PERFORM 304-WRITE-DATA
+                   PERFORM 308-WRITE-AUDIT-LOG
+               END-IF.
+
+               PERFORM 301-CONTINUE-OR-NOT.
+
+           203-CLOSE-FILE.
+               CLOSE STUDENT-RECORD-OUT.
+               CLOSE PROGRAM-RECORD.
+
+               301-CONTINUE-OR-NOT.
+                  DISPLAY "Continue? (Q for quit, Y for yes)"
+                  ACCEPT ANSWER.
+
+      * the very first run of the program on a new install finds no
+      * STUFILE3.txt yet - OPEN EXTEND then falls back to OPEN OUTPUT
+      * so that case creates the file instead of abending
+               302-OPEN-FILE.
+                   OPEN EXTEND STUDENT-RECORD.
+
+                   IF STUDENT-FILE-STATUS IS EQUAL TO "35"
+                       OPEN OUTPUT STUDENT-RECORD
+                   END-IF.
+
+                   IF STUDENT-FILE-STATUS IS NOT EQUAL TO "00"
+                       DISPLAY "UNABLE TO OPEN STUFILE3.txt - "
+                         "STATUS " STUDENT-FILE-STATUS
+                       STOP RUN
+                   END-IF.
+
+                   OPEN OUTPUT STUDENT-RECORD-OUT.
+                   IF REPORT-FILE-STATUS IS NOT EQUAL TO "00"
+                       DISPLAY "UNABLE TO OPEN STUDENT-RECORD.txt - "
+                         "STATUS " REPORT-FILE-STATUS
+                       STOP RUN
+                   END-IF.
+
+                   OPEN EXTEND AUDIT-LOG.
+                   IF AUDIT-FILE-STATUS IS EQUAL TO "35"
+                       OPEN OUTPUT AUDIT-LOG
+                   END-IF.
+                   IF AUDIT-FILE-STATUS IS NOT EQUAL TO "00"
+                       DISPLAY "UNABLE TO OPEN PROJECT02-AUDIT.txt - "
+                         "STATUS " AUDIT-FILE-STATUS
+                       STOP RUN
+                   END-IF.
+                   CLOSE AUDIT-LOG.
+                   CLOSE STUDENT-RECORD.
+
+      * full-screen entry form in place of the one-field-at-a-time
+      * ACCEPT/DISPLAY loop - re-displayed until every field passes
+      * validation
+               303-ACCEPT-DATA.
+                   MOVE 'Y' TO ENTRY-VALID-FLAG.
+
+                   DISPLAY STUDENT-ENTRY-SCREEN.
+                   ACCEPT STUDENT-ENTRY-SCREEN.
+
+                   IF ENTRY-STUDENT-NUM IS NOT NUMERIC
+                       DISPLAY "STUDENT NUMBER MUST BE NUMERIC - "
+                         "RE-ENTER THE FORM"
+                       MOVE 'N' TO ENTRY-VALID-FLAG
+                   END-IF.
+
+                   IF ENTRY-IS-VALID
+                       AND ENTRY-TUITION-OWED IS NOT NUMERIC
+                       DISPLAY "TUITION OWED MUST BE NUMERIC - "
+                         "RE-ENTER THE FORM"
+                       MOVE 'N' TO ENTRY-VALID-FLAG
+                   END-IF.
+
+                   IF ENTRY-IS-VALID
+                       AND ENTRY-CREDIT-FLAG IS NOT EQUAL TO 'Y'
+                       AND ENTRY-CREDIT-FLAG IS NOT EQUAL TO 'N'
+                       DISPLAY "CREDIT BALANCE MUST BE Y OR N - "
+                         "RE-ENTER THE FORM"
+                       MOVE 'N' TO ENTRY-VALID-FLAG
+                   END-IF.
+
+                   IF ENTRY-IS-VALID
+                       AND ENTRY-DUE-DATE IS NOT NUMERIC
+                       DISPLAY "DUE DATE MUST BE NUMERIC - "
+                         "RE-ENTER THE FORM"
+                       MOVE 'N' TO ENTRY-VALID-FLAG
+                   END-IF.
+
+                   IF ENTRY-IS-VALID
+                       PERFORM 311-VALIDATE-DUE-DATE
+                   END-IF.
+
+                   IF ENTRY-IS-VALID
+                       AND ENTRY-INTL-FLAG IS NOT EQUAL TO 'Y'
+                       AND ENTRY-INTL-FLAG IS NOT EQUAL TO 'N'
+                       DISPLAY "INTERNATIONAL STUDENT MUST BE Y OR N - "
+                         "RE-ENTER THE FORM"
+                       MOVE 'N' TO ENTRY-VALID-FLAG
+                   END-IF.
+
+                   IF ENTRY-IS-VALID
+                       PERFORM 309-VALIDATE-PROGRAM-CODE
+                   END-IF.
+
+      * calendar-validate ENTRY-DUE-DATE (YYYYMMDD), same check and
+      * reasoning as Project3.cbl's 3083-VALIDATE-DUE-DATE
+               311-VALIDATE-DUE-DATE.
+                   MOVE ENTRY-DUE-DATE TO DUE-DATE-CHECK-FIELDS.
+
+                   IF DUE-DATE-CHECK-MM IS LESS THAN 1
+                       OR DUE-DATE-CHECK-MM IS GREATER THAN 12
+                       DISPLAY "INVALID DUE DATE - RE-ENTER THE FORM"
+                       MOVE 'N' TO ENTRY-VALID-FLAG
+                   ELSE
+                       PERFORM 3111-SET-DAYS-IN-MONTH
+                       IF DUE-DATE-CHECK-DD IS LESS THAN 1
+                           OR DUE-DATE-CHECK-DD IS GREATER THAN
+                               DUE-DATE-CHECK-DAYS-IN-MONTH
+                           DISPLAY "INVALID DUE DATE - "
+                             "RE-ENTER THE FORM"
+                           MOVE 'N' TO ENTRY-VALID-FLAG
+                       END-IF
+                   END-IF.
+      * days in DUE-DATE-CHECK-MM, leap years included for February
+               3111-SET-DAYS-IN-MONTH.
+                   IF DUE-DATE-CHECK-MM IS EQUAL TO 4
+                       OR DUE-DATE-CHECK-MM IS EQUAL TO 6
+                       OR DUE-DATE-CHECK-MM IS EQUAL TO 9
+                       OR DUE-DATE-CHECK-MM IS EQUAL TO 11
+                       MOVE 30 TO DUE-DATE-CHECK-DAYS-IN-MONTH
+                   ELSE IF DUE-DATE-CHECK-MM IS EQUAL TO 2
+                       IF FUNCTION MOD(DUE-DATE-CHECK-YYYY, 400) = 0
+                           OR (FUNCTION MOD(DUE-DATE-CHECK-YYYY, 4) = 0
+                             AND FUNCTION MOD(DUE-DATE-CHECK-YYYY, 100)
+                                 NOT = 0)
+                           MOVE 29 TO DUE-DATE-CHECK-DAYS-IN-MONTH
+                       ELSE
+                           MOVE 28 TO DUE-DATE-CHECK-DAYS-IN-MONTH
+                       END-IF
+                   ELSE
+                       MOVE 31 TO DUE-DATE-CHECK-DAYS-IN-MONTH
+                   END-IF.
+
+           304-WRITE-DATA.
+                   MOVE ENTRY-STUDENT-NUM TO STUDENT-NUM.
+                   COMPUTE TUITION-OWED =
+                       ENTRY-TUITION-DOLLARS
+                       + (ENTRY-TUITION-CENTS / 100).
+                   IF ENTRY-CREDIT-FLAG IS EQUAL TO 'Y'
+                       COMPUTE TUITION-OWED = TUITION-OWED * -1
+                   END-IF.
+                   MOVE ENTRY-STUDENT-NAME TO STUDENT-NAME.
+                   MOVE 1 TO PROGRAM-COUNT.
+                   MOVE ENTRY-PROGRAM-OF-STUDY TO PROGRAM-OF-STUDY(1).
+                   MOVE ENTRY-DUE-DATE TO DUE-DATE.
+                   PERFORM 312-COUNT-COURSES.
+                   PERFORM 3121-BUILD-ONE-COURSE
+                       VARYING CRS-SUB FROM 1 BY 1
+                       UNTIL CRS-SUB > COURSE-COUNT.
+                   MOVE ENTRY-INTL-FLAG TO INTERNATIONAL-STUDENT-FLAG.
+                   IF TUITION-OWED > PAYMENT-HOLD-THRESHOLD
+                       MOVE 'Y' TO PAYMENT-HOLD-FLAG
+                   ELSE
+                       MOVE 'N' TO PAYMENT-HOLD-FLAG
+                   END-IF.
+
+                   OPEN EXTEND STUDENT-RECORD.
+                   IF STUDENT-FILE-STATUS IS EQUAL TO "35"
+                       OPEN OUTPUT STUDENT-RECORD
+                   END-IF.
+
+                   WRITE STUDENT-RECORD-IN
+                   AFTER ADVANCING 2 LINES.
+
+                   CLOSE STUDENT-RECORD.
+
+      * a clerk leaves the later course slots blank for a part-time
+      * student, so COURSE-COUNT is however many slots, starting from
+      * the first, were actually filled in rather than a flat 5
+               312-COUNT-COURSES.
+                   MOVE 1 TO COURSE-COUNT.
+                   IF ENTRY-COURSE-CODE-2 IS NOT EQUAL TO SPACE
+                       MOVE 2 TO COURSE-COUNT
+                       IF ENTRY-COURSE-CODE-3 IS NOT EQUAL TO SPACE
+                           MOVE 3 TO COURSE-COUNT
+                           IF ENTRY-COURSE-CODE-4 IS NOT EQUAL TO SPACE
+                               MOVE 4 TO COURSE-COUNT
+                               IF ENTRY-COURSE-CODE-5
+                                   IS NOT EQUAL TO SPACE
+                                   MOVE 5 TO COURSE-COUNT
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF.
+
+      * a blank credit-hours slot defaults to 1, same as Project04.cbl/
+      * Project08.cbl default a migrated/web record with no credit-
+      * hours data of its own
+               3121-BUILD-ONE-COURSE.
+                   IF CRS-SUB IS EQUAL TO 1
+                       MOVE ENTRY-COURSE-CODE-1 TO COURSE-CODE(1)
+                       MOVE ENTRY-COURSE-AVERAGE-1 TO COURSE-AVERAGE(1)
+                       IF ENTRY-COURSE-CREDIT-HOURS-1 IS EQUAL TO SPACE
+                           MOVE 1 TO COURSE-CREDIT-HOURS(1)
+                       ELSE
+                           MOVE ENTRY-COURSE-CREDIT-HOURS-1
+                             TO COURSE-CREDIT-HOURS(1)
+                       END-IF
+                   ELSE IF CRS-SUB IS EQUAL TO 2
+                       MOVE ENTRY-COURSE-CODE-2 TO COURSE-CODE(2)
+                       MOVE ENTRY-COURSE-AVERAGE-2 TO COURSE-AVERAGE(2)
+                       IF ENTRY-COURSE-CREDIT-HOURS-2 IS EQUAL TO SPACE
+                           MOVE 1 TO COURSE-CREDIT-HOURS(2)
+                       ELSE
+                           MOVE ENTRY-COURSE-CREDIT-HOURS-2
+                             TO COURSE-CREDIT-HOURS(2)
+                       END-IF
+                   ELSE IF CRS-SUB IS EQUAL TO 3
+                       MOVE ENTRY-COURSE-CODE-3 TO COURSE-CODE(3)
+                       MOVE ENTRY-COURSE-AVERAGE-3 TO COURSE-AVERAGE(3)
+                       IF ENTRY-COURSE-CREDIT-HOURS-3 IS EQUAL TO SPACE
+                           MOVE 1 TO COURSE-CREDIT-HOURS(3)
+                       ELSE
+                           MOVE ENTRY-COURSE-CREDIT-HOURS-3
+                             TO COURSE-CREDIT-HOURS(3)
+                       END-IF
+                   ELSE IF CRS-SUB IS EQUAL TO 4
+                       MOVE ENTRY-COURSE-CODE-4 TO COURSE-CODE(4)
+                       MOVE ENTRY-COURSE-AVERAGE-4 TO COURSE-AVERAGE(4)
+                       IF ENTRY-COURSE-CREDIT-HOURS-4 IS EQUAL TO SPACE
+                           MOVE 1 TO COURSE-CREDIT-HOURS(4)
+                       ELSE
+                           MOVE ENTRY-COURSE-CREDIT-HOURS-4
+                             TO COURSE-CREDIT-HOURS(4)
+                       END-IF
+                   ELSE
+                       MOVE ENTRY-COURSE-CODE-5 TO COURSE-CODE(5)
+                       MOVE ENTRY-COURSE-AVERAGE-5 TO COURSE-AVERAGE(5)
+                       IF ENTRY-COURSE-CREDIT-HOURS-5 IS EQUAL TO SPACE
+                           MOVE 1 TO COURSE-CREDIT-HOURS(5)
+                       ELSE
+                           MOVE ENTRY-COURSE-CREDIT-HOURS-5
+                             TO COURSE-CREDIT-HOURS(5)
+                       END-IF
+                   END-IF.
+
+      * STUDENT-AVERAGE is never written out by this program today (no
+      * WRITE STUDENT-REPORT-OUT is performed) but is kept working
+      * against the current course table for whenever that report is
+      * wired up
+               305-CALCULATE.
+                   MOVE 0 TO STUDENT-AVERAGE.
+                   PERFORM 3051-ADD-ONE-COURSE-AVERAGE
+                       VARYING CRS-SUB FROM 1 BY 1
+                       UNTIL CRS-SUB > COURSE-COUNT.
+                   DIVIDE COURSE-COUNT INTO STUDENT-AVERAGE ROUNDED.
+                   MOVE STUDENT-AVERAGE TO STUDENT-AVERAGE-OUT.
+
+               3051-ADD-ONE-COURSE-AVERAGE.
+                   ADD COURSE-AVERAGE(CRS-SUB) TO STUDENT-AVERAGE.
+
+      * scan existing STUFILE3.txt for a matching student number before
+      * the new record is written, so a duplicate doesn't reach
+      * PROJECT03's per-student reporting
+               306-CHECK-DUPLICATE.
+                   MOVE 'N' TO DUPLICATE-FOUND-FLAG.
+
+                   OPEN INPUT STUDENT-RECORD.
+
+                   IF STUDENT-FILE-STATUS IS EQUAL TO "00"
+                       PERFORM 3061-READ-ONE-FOR-DUPLICATE
+                           UNTIL STUDENT-FILE-STATUS IS NOT EQUAL "00"
+                           OR DUPLICATE-FOUND
+                       CLOSE STUDENT-RECORD
+                   END-IF.
+
+                   3061-READ-ONE-FOR-DUPLICATE.
+                       READ STUDENT-RECORD
+                           AT END
+                               MOVE "10" TO STUDENT-FILE-STATUS
+                           NOT AT END
+                               IF STUDENT-NUM = ENTRY-STUDENT-NUM
+                                   MOVE 'Y' TO DUPLICATE-FOUND-FLAG
+                               END-IF
+                       END-READ.
+
+      * load PROGRAM.txt into a small in-memory table, the same way
+      * PROJECT03 did before its table outgrew OCCURS 20
+               310-LOAD-PROGRAM-TABLE.
+                   OPEN INPUT PROGRAM-RECORD.
+
+                   IF PROGRAM-FILE-STATUS IS EQUAL TO "00"
+                       PERFORM 3101-LOAD-ONE-PROGRAM
+                           VARYING PGM-SUB FROM 1 BY 1
+                           UNTIL PGM-SUB > 20
+                           OR PROGRAM-TABLE-EOF IS EQUAL TO 'Y'
+                       CLOSE PROGRAM-RECORD
+                   ELSE
+                       DISPLAY "UNABLE TO OPEN PROGRAM.txt - PROGRAM "
+                         "CODE WILL NOT BE VALIDATED - STATUS "
+                         PROGRAM-FILE-STATUS
+                   END-IF.
+
+                   3101-LOAD-ONE-PROGRAM.
+                       READ PROGRAM-RECORD
+                           AT END
+                               MOVE 'Y' TO PROGRAM-TABLE-EOF
+                           NOT AT END
+                               MOVE PGM-SUB TO PROGRAM-TABLE-COUNT
+                               MOVE PROGRAM-RECORD-IN
+                                 TO PROGRAM-TABLE(PGM-SUB)
+                       END-READ.
+
+      * confirm the typed program-of-study code is really on
+      * PROGRAM.txt, re-prompting the whole form if it is not
+               309-VALIDATE-PROGRAM-CODE.
+                   MOVE 'N' TO CODE-FOUND.
+
+                   PERFORM 3091-CHECK-ONE-PROGRAM
+                       VARYING PGM-SUB FROM 1 BY 1
+                       UNTIL PGM-SUB > PROGRAM-TABLE-COUNT
+                       OR CODE-FOUND IS EQUAL TO 'Y'.
+
+                   IF CODE-FOUND IS EQUAL TO 'N'
+                       DISPLAY "PROGRAM CODE NOT ON FILE - "
+                         "RE-ENTER THE FORM"
+                       MOVE 'N' TO ENTRY-VALID-FLAG
+                   END-IF.
+
+                   3091-CHECK-ONE-PROGRAM.
+                       IF PROGRAM-CODE(PGM-SUB)
+                           = ENTRY-PROGRAM-OF-STUDY
+                           MOVE 'Y' TO CODE-FOUND
+                       END-IF.
+
+      * one line per record added - operator, timestamp, student
+      * number, and the values just written
+               308-WRITE-AUDIT-LOG.
+                   ACCEPT AUDIT-DATE-RAW FROM DATE.
+                   ACCEPT AUDIT-TIME-RAW FROM TIME.
+
+                   MOVE AUDIT-MM TO AUDIT-STAMP-MM.
+                   MOVE AUDIT-DD TO AUDIT-STAMP-DD.
+                   MOVE AUDIT-YY TO AUDIT-STAMP-YY.
+                   MOVE AUDIT-HH TO AUDIT-STAMP-HH.
+                   MOVE AUDIT-MIN TO AUDIT-STAMP-MIN.
+                   MOVE AUDIT-SS TO AUDIT-STAMP-SS.
+
+                   STRING
+                       "NAME=" DELIMITED BY SIZE
+                       STUDENT-NAME DELIMITED BY SIZE
+                       " TUITION=" DELIMITED BY SIZE
+                       TUITION-OWED DELIMITED BY SIZE
+                       INTO AUDIT-AFTER-BUILD
+                   END-STRING.
+
+                   MOVE AUDIT-STAMP TO AUDIT-TIMESTAMP-OUT.
+                   MOVE OPERATOR-ID TO AUDIT-OPERATOR-OUT.
+                   MOVE "ADD" TO AUDIT-ACTION-OUT.
+                   MOVE STUDENT-NUM TO AUDIT-STUDENT-NUM-OUT.
+                   MOVE SPACE TO AUDIT-BEFORE-OUT.
+                   MOVE AUDIT-AFTER-BUILD TO AUDIT-AFTER-OUT.
+
+                   OPEN EXTEND AUDIT-LOG.
+                   IF AUDIT-FILE-STATUS IS EQUAL TO "35"
+                       OPEN OUTPUT AUDIT-LOG
+                   END-IF.
+
+                   WRITE AUDIT-LOG-LINE.
+
+                   CLOSE AUDIT-LOG.
+
+           END PROGRAM PROJECT02.
