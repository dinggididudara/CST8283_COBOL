@@ -0,0 +1,234 @@
+      ******************************************************************
+      * Author: Soomin Lee section 304
+      * Date: 09-AUG-2026
+      * Purpose: end-of-cycle summary report spanning both halves of
+      *          the term's processing - how many students were
+      *          entered through PROJECT02 (from PROJECT02-AUDIT.txt)
+      *          and how the tuition master billed out through
+      *          PROJECT03 (STUFILE3.txt against Finance's control
+      *          total)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT07.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * PROJECT02's entry audit trail - one line per student added
+           SELECT AUDIT-LOG
+           ASSIGN TO "..\PROJECT02-AUDIT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-FILE-STATUS.
+
+      * PROJECT03's tuition master - same layout Project3.cbl reads
+           SELECT STUDENT-FILE
+           ASSIGN TO "..\STUFILE3.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STUDENT-FILE-STATUS.
+
+      * the same control total PROJECT03 reconciles against
+           SELECT FINANCE-CONTROL-FILE
+           ASSIGN TO "..\FINANCE-CONTROL.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CONTROL-FILE-STATUS.
+
+           SELECT SUMMARY-REPORT
+           ASSIGN TO "..\END-OF-CYCLE-SUMMARY.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SUMMARY-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * same layout PROJECT02 writes, same conventions
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-LINE.
+           05 AUDIT-TIMESTAMP-OUT PIC X(17).
+           05 FILLER PIC X(2).
+           05 AUDIT-OPERATOR-OUT PIC X(8).
+           05 FILLER PIC X(2).
+           05 AUDIT-ACTION-OUT PIC X(6).
+           05 FILLER PIC X(2).
+           05 AUDIT-STUDENT-NUM-OUT PIC 9(6).
+           05 FILLER PIC X(2).
+           05 AUDIT-BEFORE-OUT PIC X(50).
+           05 FILLER PIC X(2).
+           05 AUDIT-AFTER-OUT PIC X(50).
+
+      * same layout Project3.cbl reads from STUFILE3.txt
+       FD STUDENT-FILE.
+       01 STUDENT-FILE-IN.
+         05 STUDENT-NUMBER PIC 9(6).
+         05 TUITION-OWED PIC S9999V99
+             SIGN IS TRAILING SEPARATE CHARACTER.
+         05 STUDENT-NAME PIC X(40).
+         05 PROGRAM-COUNT PIC 9(1).
+         05 PROGRAM-ENTRY OCCURS 1 TO 3 TIMES
+             DEPENDING ON PROGRAM-COUNT.
+           10 PROGRAM-OF-STUDY PIC X(5).
+         05 DUE-DATE PIC 9(8).
+         05 COURSE-COUNT PIC 9(1).
+         05 COURSE-ENTRY OCCURS 1 TO 5 TIMES
+             DEPENDING ON COURSE-COUNT.
+           10 COURSE-CODE PIC X(7).
+           10 COURSE-AVERAGE PIC 9(3).
+           10 COURSE-CREDIT-HOURS PIC 9(1).
+         05 INTERNATIONAL-STUDENT-FLAG PIC X(1).
+         05 PAYMENT-HOLD-FLAG PIC X(1).
+
+       FD FINANCE-CONTROL-FILE.
+       01 FINANCE-CONTROL-RECORD.
+         05 FINANCE-CONTROL-TOTAL PIC S9(9)V99
+             SIGN IS TRAILING SEPARATE CHARACTER.
+
+       FD SUMMARY-REPORT.
+       01 SUMMARY-REPORT-LINE.
+           05 SUMMARY-LABEL-OUT PIC X(38).
+           05 SUMMARY-NUMBER-OUT PIC -ZZZ,ZZZ,ZZ9.99.
+
+       WORKING-STORAGE SECTION.
+       01 AUDIT-FILE-STATUS PIC X(2).
+       01 STUDENT-FILE-STATUS PIC X(2).
+       01 CONTROL-FILE-STATUS PIC X(2).
+       01 SUMMARY-REPORT-STATUS PIC X(2).
+
+       01 AUDIT-EOF-FLG PIC X(1) VALUE 'N'.
+       01 STUDENT-EOF-FLG PIC X(1) VALUE 'N'.
+       01 CONTROL-TOTAL-FOUND PIC X(1) VALUE 'N'.
+
+       01 COUNTERS.
+           05 HOW-MANY-ENTRIES PIC 9(6) VALUE 0.
+           05 HOW-MANY-STUDENTS PIC 9(6) VALUE 0.
+
+       01 TOTAL-TUITION-BILLED PIC S9(9)V99 VALUE 0.
+       01 CONTROL-VARIANCE PIC S9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+      * main procedure
+       100-PRODUCE-SUMMARY.
+           PERFORM 200-COUNT-AUDIT-ENTRIES.
+           PERFORM 300-TOTAL-TUITION-MASTER.
+           PERFORM 400-READ-CONTROL-TOTAL.
+           PERFORM 500-WRITE-SUMMARY-REPORT.
+           STOP RUN.
+
+      * one line per student PROJECT02 added this run to date
+           200-COUNT-AUDIT-ENTRIES.
+               OPEN INPUT AUDIT-LOG.
+               IF AUDIT-FILE-STATUS IS EQUAL TO "35"
+                   MOVE 'Y' TO AUDIT-EOF-FLG
+               ELSE IF AUDIT-FILE-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY
+                     "UNABLE TO OPEN PROJECT02-AUDIT.txt - STATUS "
+                     AUDIT-FILE-STATUS
+                   STOP RUN
+               END-IF
+               END-IF.
+
+               PERFORM 201-READ-ONE-AUDIT-ENTRY
+                   UNTIL AUDIT-EOF-FLG IS EQUAL TO 'Y'.
+
+               CLOSE AUDIT-LOG.
+
+               201-READ-ONE-AUDIT-ENTRY.
+                   READ AUDIT-LOG
+                       AT END
+                           MOVE 'Y' TO AUDIT-EOF-FLG
+                       NOT AT END
+                           IF AUDIT-ACTION-OUT IS EQUAL TO "ADD"
+                               ADD 1 TO HOW-MANY-ENTRIES
+                           END-IF
+                   END-READ.
+
+      * student count and total tuition billed, off the tuition master
+           300-TOTAL-TUITION-MASTER.
+               OPEN INPUT STUDENT-FILE.
+               IF STUDENT-FILE-STATUS IS EQUAL TO "35"
+                   MOVE 'Y' TO STUDENT-EOF-FLG
+               ELSE IF STUDENT-FILE-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "UNABLE TO OPEN STUFILE3.txt - STATUS "
+                     STUDENT-FILE-STATUS
+                   STOP RUN
+               END-IF
+               END-IF.
+
+               PERFORM 301-READ-ONE-STUDENT
+                   UNTIL STUDENT-EOF-FLG IS EQUAL TO 'Y'.
+
+               CLOSE STUDENT-FILE.
+
+               301-READ-ONE-STUDENT.
+                   READ STUDENT-FILE
+                       AT END
+                           MOVE 'Y' TO STUDENT-EOF-FLG
+                       NOT AT END
+                           ADD 1 TO HOW-MANY-STUDENTS
+                           ADD TUITION-OWED TO TOTAL-TUITION-BILLED
+                   END-READ.
+
+      * Finance's control total, for the variance line
+           400-READ-CONTROL-TOTAL.
+               OPEN INPUT FINANCE-CONTROL-FILE.
+
+               IF CONTROL-FILE-STATUS IS EQUAL TO "00"
+                   READ FINANCE-CONTROL-FILE
+                       AT END
+                           MOVE 'N' TO CONTROL-TOTAL-FOUND
+                       NOT AT END
+                           MOVE 'Y' TO CONTROL-TOTAL-FOUND
+                   END-READ
+                   CLOSE FINANCE-CONTROL-FILE
+               ELSE
+                   MOVE 'N' TO CONTROL-TOTAL-FOUND
+               END-IF.
+
+               IF CONTROL-TOTAL-FOUND IS EQUAL TO 'Y'
+                   SUBTRACT FINANCE-CONTROL-TOTAL FROM
+                     TOTAL-TUITION-BILLED GIVING CONTROL-VARIANCE
+               ELSE
+                   MOVE ZERO TO CONTROL-VARIANCE
+               END-IF.
+
+           500-WRITE-SUMMARY-REPORT.
+               OPEN OUTPUT SUMMARY-REPORT.
+               IF SUMMARY-REPORT-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY
+                     "UNABLE TO OPEN END-OF-CYCLE-SUMMARY.txt - STATUS "
+                     SUMMARY-REPORT-STATUS
+                   STOP RUN
+               END-IF.
+
+               MOVE "STUDENTS ENTERED THIS CYCLE (PROJECT02): "
+                 TO SUMMARY-LABEL-OUT
+               MOVE HOW-MANY-ENTRIES TO SUMMARY-NUMBER-OUT
+               WRITE SUMMARY-REPORT-LINE.
+
+               MOVE "STUDENTS ON FILE (PROJECT03): "
+                 TO SUMMARY-LABEL-OUT
+               MOVE HOW-MANY-STUDENTS TO SUMMARY-NUMBER-OUT
+               WRITE SUMMARY-REPORT-LINE.
+
+               MOVE "TOTAL TUITION BILLED: "
+                 TO SUMMARY-LABEL-OUT
+               MOVE TOTAL-TUITION-BILLED TO SUMMARY-NUMBER-OUT
+               WRITE SUMMARY-REPORT-LINE.
+
+               IF CONTROL-TOTAL-FOUND IS EQUAL TO 'Y'
+                   MOVE "FINANCE CONTROL TOTAL: "
+                     TO SUMMARY-LABEL-OUT
+                   MOVE FINANCE-CONTROL-TOTAL TO SUMMARY-NUMBER-OUT
+                   WRITE SUMMARY-REPORT-LINE
+
+                   MOVE "VARIANCE (BILLED - CONTROL): "
+                     TO SUMMARY-LABEL-OUT
+                   MOVE CONTROL-VARIANCE TO SUMMARY-NUMBER-OUT
+                   WRITE SUMMARY-REPORT-LINE
+               ELSE
+                   MOVE "FINANCE CONTROL TOTAL: NOT ON FILE"
+                     TO SUMMARY-LABEL-OUT
+                   MOVE ZERO TO SUMMARY-NUMBER-OUT
+                   WRITE SUMMARY-REPORT-LINE
+               END-IF.
+
+               CLOSE SUMMARY-REPORT.
+
+       END PROGRAM PROJECT07.
